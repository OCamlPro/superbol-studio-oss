@@ -9,18 +9,24 @@
        SOURCE-COMPUTER. IBM-AT. 
        OBJECT-COMPUTER. IBM-AT. 
        
-       INPUT-OUTPUT SECTION. 
-       FILE-CONTROL. 
-       
-       DATA DIVISION.  
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SQLTXNLOG ASSIGN TO "SQLTXN.LOG"
+                  ORGANIZATION LINE SEQUENTIAL
+                  FILE STATUS SQLTXNLOGFS.
+
+       DATA DIVISION.
 
        FILE SECTION.
-      
-       WORKING-STORAGE SECTION. 
-       
+       FD  SQLTXNLOG.
+       01  SQLTXNLINE PIC X(120).
+
+       WORKING-STORAGE SECTION.
+
            01 DATASRC     PIC X(255).
            01 DBUSR       PIC X(64).
            01 DBPWD       PIC X(64).
+           01 SQLTXNLOGFS PIC X(2).
 
            01 CUR-STEP    PIC X(16).
 
@@ -36,6 +42,18 @@
            01 VAR1            PIC 9(8).
            01 VAR2            PIC 9(8).
            01 VAR3            PIC X(8).
+
+      * The failure's own SQLCODE/SQLERRMC, captured before the
+      * ROLLBACK below overwrites SQLCA with the ROLLBACK's own
+      * status, so the transaction log records what actually failed.
+           01 SAVED-SQLCODE   PIC S9(9) COMP.
+           01 SAVED-SQLERRML  PIC S9(4) COMP.
+           01 SAVED-SQLERRMC  PIC X(70).
+
+      *    SAVED-SQLCODE is a binary field, and STRING can only take
+      *    a DISPLAY/numeric-edited item as a sending operand, so it
+      *    is edited into this field before the log line is built.
+           01 SAVED-SQLCODE-DISPLAY PIC -(8)9.
                
        EXEC SQL 
             INCLUDE SQLCA 
@@ -110,6 +128,12 @@
 
            END-PERFORM.
 
+      *    unit of work complete - make the inserts durable before
+      *    starting the next unit of work, so a later failure can't
+      *    roll back rows this step already committed.
+           MOVE 'COMMIT-INSERT' TO CUR-STEP.
+           EXEC SQL COMMIT END-EXEC.
+
       * read test records back and update them
 
            MOVE 0 TO CID.
@@ -170,6 +194,11 @@
            END-EXEC.
            DISPLAY 'SQLCODE CLOSE CRSR_TAB00 (1): ' SQLCODE.
 
+      *    unit of work complete - commit the updates made against
+      *    the cursor before re-reading them back in the next step.
+           MOVE 'COMMIT-UPDATE' TO CUR-STEP.
+           EXEC SQL COMMIT END-EXEC.
+
       * second round, check if the update worked
 
            MOVE 0 TO CID.
@@ -216,7 +245,37 @@
        200-EXIT.
            STOP RUN.
 
+      *  A mid-unit-of-work failure rolls back whatever this step had
+      *  not yet committed and records the reason, instead of leaving
+      *  TAB00 half-updated with nothing to show what went wrong.
        999-PRG-ERR.
            DISPLAY 'ERR - ' CUR-STEP ' : ' SQLCODE.
            DISPLAY 'ERR - ' CUR-STEP ' : ' SQLERRMC(1:SQLERRML).
-           MOVE -1 TO RETURN-CODE.
\ No newline at end of file
+           MOVE SQLCODE TO SAVED-SQLCODE.
+           MOVE SQLERRML TO SAVED-SQLERRML.
+           MOVE SPACES TO SAVED-SQLERRMC.
+           MOVE SQLERRMC(1:SQLERRML) TO SAVED-SQLERRMC.
+           EXEC SQL WHENEVER SQLERROR CONTINUE END-EXEC.
+           EXEC SQL ROLLBACK END-EXEC.
+           PERFORM 900-LOG-TXN-FAILURE.
+           MOVE -1 TO RETURN-CODE.
+           GO TO 200-EXIT.
+
+       900-LOG-TXN-FAILURE.
+           OPEN EXTEND SQLTXNLOG.
+           IF SQLTXNLOGFS <> "00"
+              OPEN OUTPUT SQLTXNLOG
+           END-IF.
+           MOVE SPACES TO SQLTXNLINE.
+           MOVE SAVED-SQLCODE TO SAVED-SQLCODE-DISPLAY.
+           STRING "STEP=" DELIMITED BY SIZE
+                  CUR-STEP DELIMITED BY SIZE
+                  " SQLCODE=" DELIMITED BY SIZE
+                  SAVED-SQLCODE-DISPLAY DELIMITED BY SIZE
+                  " REASON=" DELIMITED BY SIZE
+                  SAVED-SQLERRMC(1:SAVED-SQLERRML) DELIMITED BY SIZE
+                  " ACTION=ROLLBACK" DELIMITED BY SIZE
+             INTO SQLTXNLINE
+           END-STRING.
+           WRITE SQLTXNLINE.
+           CLOSE SQLTXNLOG.
\ No newline at end of file
