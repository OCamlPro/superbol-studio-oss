@@ -1,37 +1,61 @@
        IDENTIFICATION DIVISION.
-       
-       PROGRAM-ID. TSQL036A. 
-       
-       
-       ENVIRONMENT DIVISION. 
-       
-       CONFIGURATION SECTION. 
-       SOURCE-COMPUTER. IBM-AT. 
-       OBJECT-COMPUTER. IBM-AT. 
-       
-       INPUT-OUTPUT SECTION. 
-       FILE-CONTROL. 
-       
-       DATA DIVISION.  
-       
-       FILE SECTION.  
-       
-       WORKING-STORAGE SECTION. 
-       
+
+       PROGRAM-ID. TSQL036A.
+
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-AT.
+       OBJECT-COMPUTER. IBM-AT.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SQLERRLOG ASSIGN TO "SQLCONN.LOG"
+                  ORGANIZATION LINE SEQUENTIAL
+                  FILE STATUS SQLERRLOGFS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  SQLERRLOG.
+       01  SQLERRLINE PIC X(120).
+
+       WORKING-STORAGE SECTION.
+
            01 DATASRC PIC X(64).
            01 DBUSR   PIC X(64).
            01 DBPWD   PIC X(64).
-           
+           01 SQLERRLOGFS PIC X(2).
+
+           01 CONNECTATTEMPT   PIC 99 VALUE 0.
+           01 MAXCONNECTTRIES  PIC 99 VALUE 3.
+           01 BACKOFFSECONDS   PIC 9(4).
+
            01 TESTGRP.
-            03 TESTNUM     PIC S9(8).     
-            03 TESTREM     PIC 9(2).     
-       
-       EXEC SQL 
-            INCLUDE SQLCA 
-       END-EXEC. 
-       
-       PROCEDURE DIVISION. 
- 
+            03 TESTNUM     PIC S9(8).
+            03 TESTREM     PIC 9(2).
+
+      *    Generic PREPARE/EXECUTE extract: table name and WHERE
+      *    clause are built at run time so one routine can serve
+      *    every ad hoc pull instead of a hand-written program per
+      *    report.
+           01 DYN-TABLE      PIC X(30).
+           01 DYN-WHERE      PIC X(120).
+           01 DYN-PARAM      PIC X(64).
+           01 DYN-SQL-STMT   PIC X(255).
+
+      *    SQLCODE (from the included SQLCA) is a binary field, and
+      *    STRING can only take a DISPLAY/numeric-edited item as a
+      *    sending operand, so it is edited into this field first.
+           01 SQLCODE-DISPLAY  PIC -(8)9.
+
+       EXEC SQL
+            INCLUDE SQLCA
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+
        000-CONNECT.
          DISPLAY "DATASRC" UPON ENVIRONMENT-NAME.
          ACCEPT DATASRC FROM ENVIRONMENT-VALUE.
@@ -40,12 +64,23 @@
          DISPLAY "DATASRC_PWD" UPON ENVIRONMENT-NAME.
          ACCEPT DBPWD FROM ENVIRONMENT-VALUE.
 
+         MOVE 0 TO CONNECTATTEMPT.
+
+       000-CONNECT-RETRY.
+         ADD 1 TO CONNECTATTEMPT.
+
          EXEC SQL
             CONNECT TO :DATASRC USER :DBUSR USING :DBPWD
-         END-EXEC.      
-         
+         END-EXEC.
+
          DISPLAY 'CONNECT SQLCODE: ' SQLCODE
          IF SQLCODE <> 0 THEN
+            PERFORM 050-LOG-CONNECT-FAILURE
+            IF CONNECTATTEMPT < MAXCONNECTTRIES THEN
+               COMPUTE BACKOFFSECONDS = CONNECTATTEMPT * 2
+               CALL "C$SLEEP" USING BACKOFFSECONDS
+               GO TO 000-CONNECT-RETRY
+            END-IF
             GO TO 100-EXIT
          END-IF.
 
@@ -53,7 +88,7 @@
 
            EXEC SQL
              SELECT
-                TESTNUM INTO :TESTNUM FROM TAB01 
+                TESTNUM INTO :TESTNUM FROM TAB01
            END-EXEC.
 
 
@@ -63,10 +98,72 @@
       * we do not check SQLCODE and stop on error, so we can
       * display the field content and SQLCODE itself
 
-           DISPLAY 'RES: [' TESTNUM ']'.           
-           DISPLAY 'REM: [' TESTREM ']'.           
+           DISPLAY 'RES: [' TESTNUM ']'.
+           DISPLAY 'REM: [' TESTREM ']'.
+
+      *    show the reusable dynamic extract with a sample filter,
+      *    in place of a one-off hand-written SELECT.
+           MOVE "TAB01"         TO DYN-TABLE.
+           MOVE "TESTNUM > ?"   TO DYN-WHERE.
+           MOVE "0"              TO DYN-PARAM.
+           PERFORM 200-DYNAMIC-EXTRACT THRU 200-EXIT.
 
            EXEC SQL CONNECT RESET END-EXEC.
 
-       100-EXIT. 
-             STOP RUN.
\ No newline at end of file
+       100-EXIT.
+             STOP RUN.
+
+      *  Reusable embedded-SQL extract: build "SELECT TESTNUM FROM
+      *  <table> WHERE <where>" from DYN-TABLE/DYN-WHERE at run time,
+      *  PREPARE/EXECUTE it with DYN-PARAM as the single host-variable
+      *  filter, and fetch the result into TESTNUM. One routine can
+      *  then serve any ad hoc extract instead of a new program per
+      *  pull.
+       200-DYNAMIC-EXTRACT.
+           MOVE SPACES TO DYN-SQL-STMT.
+           STRING "SELECT TESTNUM FROM " DELIMITED BY SIZE
+                  DYN-TABLE                DELIMITED BY SPACE
+                  " WHERE "                DELIMITED BY SIZE
+                  FUNCTION TRIM(DYN-WHERE) DELIMITED BY SIZE
+             INTO DYN-SQL-STMT
+           END-STRING.
+
+           EXEC SQL PREPARE DYN-STMT FROM :DYN-SQL-STMT END-EXEC.
+
+           IF SQLCODE <> 0
+              DISPLAY "PREPARE SQLCODE: " SQLCODE
+              GO TO 200-EXIT
+           END-IF.
+
+           EXEC SQL
+              EXECUTE DYN-STMT INTO :TESTNUM USING :DYN-PARAM
+           END-EXEC.
+
+           DISPLAY "DYNAMIC EXTRACT SQLCODE: " SQLCODE.
+           DISPLAY "DYNAMIC EXTRACT RESULT : [" TESTNUM "]".
+
+       200-EXIT.
+           EXIT.
+
+      *  Record a failed CONNECT attempt (data source, SQLCODE and
+      *  SQLSTATE) to a persistent log, since a transient database
+      *  hiccup should not make an overnight extract fail silently.
+       050-LOG-CONNECT-FAILURE.
+           OPEN EXTEND SQLERRLOG.
+           IF SQLERRLOGFS <> "00"
+              OPEN OUTPUT SQLERRLOG
+           END-IF.
+           MOVE SPACES TO SQLERRLINE.
+           MOVE SQLCODE TO SQLCODE-DISPLAY.
+           STRING "ATTEMPT=" DELIMITED BY SIZE
+                  CONNECTATTEMPT DELIMITED BY SIZE
+                  " DATASRC=" DELIMITED BY SIZE
+                  DATASRC DELIMITED BY SIZE
+                  " SQLCODE=" DELIMITED BY SIZE
+                  SQLCODE-DISPLAY DELIMITED BY SIZE
+                  " SQLSTATE=" DELIMITED BY SIZE
+                  SQLSTATE DELIMITED BY SIZE
+                  INTO SQLERRLINE
+           END-STRING.
+           WRITE SQLERRLINE.
+           CLOSE SQLERRLOG.
