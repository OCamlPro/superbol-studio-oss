@@ -1,81 +1,203 @@
-                             IDENTIFICATION DIVISION.
-                             PROGRAM-ID. MACESDS.
-                             ENVIRONMENT DIVISION.
-                             INPUT-OUTPUT SECTION.
-                             FILE-CONTROL.
-                             SELECT MACC ASSIGN TO KSDSFILE
-                                        ORGANIZATION INDEXED
-                                        ACCESS MODE DYNAMIC
-                                        RECORD KEY MNO
-                                        FILE STATUS FS.
-                             DATA DIVISION.
-                             FILE SECTION.
-                             FD MACC.
-                             01 MREC.
-                                      05 MNO PIC 9(5).
-                                      05 MNAME PIC X(10).
-                             WORKING-STORAGE SECTION.
-                             01 FS PIC X(2).
-                             01 A PIC 99 VALUE 00.
-                             01 B PIC 9(5) VALUE ZERO.
-                             01 IREC.
-                                     05 INO PIC 9(5).
-                                     05 INAME PIC X(10).
-                             PROCEDURE DIVISION.
-                             0001.
-                                DISPLAY "ENTER 1.SEAR/2.WRITE/3.REWR/4.DEL/5.DELALL/6.DISP".
-                                     ACCEPT A.
-                                     IF A = 1 GO 1SEARCH
-                                     ELSE IF A = 2 GO 2WRITE
-                                     ELSE IF A = 3 GO 3REWRITE
-                                     ELSE IF A = 4 GO 4DELETE
-                                     ELSE IF A = 5 GO 5DELALL
-                                     ELSE IF A = 6 GO 6DISPLAY
-                                     ELSE DISPLAY "INVALID INPUT" GO 0001.
-                                     STOP RUN.
-                             1SEARCH.
-                                     OPEN INPUT MACC.
-                                     ACCEPT B.
-                             0002.
-                                      READ MACC NEXT AT END DISPLAY B "NOT FOUND", GO 000X.
-                                      IF B = MNO DISPLAY "FOUND " MNO ":" ,
-                                      DISPLAY " AT POS:" A " FOR NAME: " MNAME,
-                                      GO 000X.
-                                      ADD 1 TO A.
-                                      GO TO 0002.
-                             2WRITE.
-                                      OPEN I-O MACC.
-                                      IF FS = 95 DISPLAY "TYPE ISAM BEFORE RUN THIS PROGRAM"
-                                      ELSE IF FS NOT = 00 OPEN OUTPUT MACC.
-                                      ACCEPT MNO.
-                                      ACCEPT MNAME.
-                                      WRITE MREC INVALID KEY DISPLAY "DUPLICATE KEY!".
-                                      GO 000X.
-                             3REWRITE.
-                                      OPEN I-O MACC.
-                                      ACCEPT MNO.
-                                      ACCEPT MNAME.
-                                      REWRITE MREC.
-                                      GO 000X.
-                             4DELETE.
-                                      OPEN I-O MACC.
-                                      ACCEPT MNO.
-                                      DELETE MACC INVALID KEY DISPLAY "NOT FOUND".
-                                      GO 000X.
-                             5DELALL.
-                                      OPEN I-O MACC.
-                             0003.
-                                      READ MACC NEXT AT END DISPLAY "RECORDS DELETED" GO 000X.
-                                      DELETE MACC INVALID KEY GO 000X.
-                                      GO 0003.
-                             6DISPLAY.
-                                      OPEN INPUT MACC.
-                             0005.
-                                      READ MACC NEXT INTO IREC AT END GO 000X.
-                                      DISPLAY INO, " ", INAME.
-                                      GO 0005.
-                             000X.
-                                      CLOSE MACC.
-                                      DISPLAY "CONTINUE?1/0".
-                                      ACCEPT A.
-                                      IF A = 0 STOP RUN ELSE GO 0001.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MACESDS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MACC ASSIGN TO KSDSFILE
+                  ORGANIZATION INDEXED
+                  ACCESS MODE DYNAMIC
+                  RECORD KEY MNO
+                  FILE STATUS FS.
+           SELECT AUDITLOG ASSIGN TO "AUDIT.LOG"
+                  ORGANIZATION LINE SEQUENTIAL.
+           SELECT TRANSFILE ASSIGN TO "TRANS17.DAT"
+                  ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MACC.
+       01  MREC.
+                 05 MNO PIC 9(5).
+                 05 MNAME PIC X(10).
+       FD  AUDITLOG.
+       01  AUDITLINE PIC X(80).
+       FD  TRANSFILE.
+       01  TRANSRECORD.
+                 05 T-ACTION PIC 9.
+                 05 T-MNO PIC 9(5).
+                 05 T-MNAME PIC X(10).
+       WORKING-STORAGE SECTION.
+       01 FS PIC X(2).
+       01 A PIC 99 VALUE 00.
+       01 B PIC 9(5) VALUE ZERO.
+       01 IREC.
+                 05 INO PIC 9(5).
+                 05 INAME PIC X(10).
+       01 AUDITSTAMP.
+                 05 AUDITDATE PIC 9(8).
+                 05 FILLER PIC X VALUE SPACE.
+                 05 AUDITTIME PIC 9(6).
+                 05 FILLER PIC X(6) VALUE SPACES.
+       01 AUDITACTION PIC X(7).
+       01 AUDITBEFORE PIC X(10).
+       01 AUDITAFTER PIC X(10).
+       01 RUNMODE PIC 9 VALUE 1.
+                 88 INTERACTIVEMODE VALUE 1.
+                 88 BATCHMODE VALUE 2.
+       01 TRANSEOFFLAG PIC 9 VALUE 0.
+                 88 TRANSATEOF VALUE 1.
+                 88 TRANSNOTEOF VALUE 0.
+       PROCEDURE DIVISION.
+       0000-INIT.
+               DISPLAY "1=INTERACTIVE 2=BATCH(TRANS17.DAT):".
+               ACCEPT RUNMODE.
+               IF BATCHMODE OPEN INPUT TRANSFILE.
+       0001.
+               PERFORM GET-ACTION.
+               IF BATCHMODE AND TRANSATEOF GO 000X-DONE.
+               IF A = 1 GO 1SEARCH
+               ELSE IF A = 2 GO 2WRITE
+               ELSE IF A = 3 GO 3REWRITE
+               ELSE IF A = 4 GO 4DELETE
+               ELSE IF A = 5 GO 5DELALL
+               ELSE IF A = 6 GO 6DISPLAY
+               ELSE DISPLAY "INVALID INPUT" GO 0001.
+               STOP RUN.
+       1SEARCH.
+               OPEN INPUT MACC.
+               PERFORM GET-B.
+       0002.
+                READ MACC NEXT AT END DISPLAY B "NOT FOUND", GO 000X.
+                IF B = MNO DISPLAY "FOUND " MNO ":" ,
+                DISPLAY " AT POS:" A " FOR NAME: " MNAME,
+                GO 000X.
+                ADD 1 TO A.
+                GO TO 0002.
+       2WRITE.
+                OPEN I-O MACC.
+                IF FS = 95 DISPLAY "TYPE ISAM BEFORE RUN THIS PROGRAM"
+                ELSE IF FS NOT = 00 OPEN OUTPUT MACC.
+                PERFORM GET-MNO.
+                PERFORM GET-MNAME.
+                WRITE MREC
+                     INVALID KEY DISPLAY "DUPLICATE KEY!"
+                     NOT INVALID KEY
+                          MOVE "INSERT" TO AUDITACTION
+                          MOVE SPACES TO AUDITBEFORE
+                          MOVE MNAME TO AUDITAFTER
+                          PERFORM 9000-WRITE-AUDIT
+                END-WRITE.
+                GO 000X.
+       3REWRITE.
+                OPEN I-O MACC.
+                PERFORM GET-MNO.
+                READ MACC INTO IREC
+                     INVALID KEY MOVE SPACES TO INAME
+                END-READ.
+                PERFORM GET-MNAME.
+                REWRITE MREC
+                     INVALID KEY DISPLAY "NOT FOUND"
+                     NOT INVALID KEY
+                          MOVE "REWRITE" TO AUDITACTION
+                          MOVE INAME TO AUDITBEFORE
+                          MOVE MNAME TO AUDITAFTER
+                          PERFORM 9000-WRITE-AUDIT
+                END-REWRITE.
+                GO 000X.
+       4DELETE.
+                OPEN I-O MACC.
+                PERFORM GET-MNO.
+                READ MACC INTO IREC
+                     INVALID KEY MOVE SPACES TO INAME
+                END-READ.
+                DELETE MACC
+                     INVALID KEY DISPLAY "NOT FOUND"
+                     NOT INVALID KEY
+                          MOVE "DELETE" TO AUDITACTION
+                          MOVE INAME TO AUDITBEFORE
+                          MOVE SPACES TO AUDITAFTER
+                          PERFORM 9000-WRITE-AUDIT
+                END-DELETE.
+                GO 000X.
+       5DELALL.
+                OPEN I-O MACC.
+       0003.
+                READ MACC NEXT AT END DISPLAY "RECORDS DELETED" GO 000X.
+                DELETE MACC
+                     INVALID KEY GO 000X
+                     NOT INVALID KEY
+                          MOVE "DELETE" TO AUDITACTION
+                          MOVE MNAME TO AUDITBEFORE
+                          MOVE SPACES TO AUDITAFTER
+                          PERFORM 9000-WRITE-AUDIT
+                END-DELETE.
+                GO 0003.
+       6DISPLAY.
+                OPEN INPUT MACC.
+       0005.
+                READ MACC NEXT INTO IREC AT END GO 000X.
+                DISPLAY INO, " ", INAME.
+                GO 0005.
+       000X.
+                CLOSE MACC.
+                IF BATCHMODE GO 0001.
+                DISPLAY "CONTINUE?1/0".
+                ACCEPT A.
+                IF A = 0 STOP RUN ELSE GO 0001.
+       000X-DONE.
+                CLOSE TRANSFILE.
+                STOP RUN.
+
+      *  Fetch the next action code/key/name either from the console
+      *  (interactive mode) or from the next transaction record
+      *  (unattended batch mode), so the same paragraphs below serve
+      *  both an operator at a terminal and an overnight batch job.
+       GET-ACTION.
+                IF BATCHMODE
+                     READ TRANSFILE INTO TRANSRECORD
+                          AT END SET TRANSATEOF TO TRUE
+                     END-READ
+                     IF TRANSNOTEOF MOVE T-ACTION TO A END-IF
+                ELSE
+                     DISPLAY "1.SEAR/2.WRITE/3.REWR/4.DEL/5.DELALL"
+                     DISPLAY "6.DISP"
+                     ACCEPT A
+                END-IF.
+       GET-B.
+                IF BATCHMODE
+                     MOVE T-MNO TO B
+                ELSE
+                     ACCEPT B
+                END-IF.
+       GET-MNO.
+                IF BATCHMODE
+                     MOVE T-MNO TO MNO
+                ELSE
+                     ACCEPT MNO
+                END-IF.
+       GET-MNAME.
+                IF BATCHMODE
+                     MOVE T-MNAME TO MNAME
+                ELSE
+                     ACCEPT MNAME
+                END-IF.
+
+      *  Append one line to the audit trail for every insert, rewrite
+      *  and delete against KSDSFILE, so a bad change can be traced
+      *  back to the record it touched and the values it replaced.
+       9000-WRITE-AUDIT.
+                MOVE FUNCTION CURRENT-DATE(1:8) TO AUDITDATE.
+                MOVE FUNCTION CURRENT-DATE(9:6) TO AUDITTIME.
+                OPEN EXTEND AUDITLOG.
+                STRING AUDITSTAMP  DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       AUDITACTION DELIMITED BY SIZE
+                       " MNO=" DELIMITED BY SIZE
+                       MNO DELIMITED BY SIZE
+                       " BEFORE=" DELIMITED BY SIZE
+                       AUDITBEFORE DELIMITED BY SIZE
+                       " AFTER=" DELIMITED BY SIZE
+                       AUDITAFTER DELIMITED BY SIZE
+                       INTO AUDITLINE
+                END-STRING.
+                WRITE AUDITLINE.
+                CLOSE AUDITLOG.
