@@ -3,33 +3,49 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT MAC ASSIGN TO AS-ESDSFILE.
+           SELECT MAC ASSIGN TO AS-ESDSFILE.
+           SELECT TRANSFILE ASSIGN TO "TRANS15.DAT"
+                  ORGANIZATION LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
-       FD MAC.
-       01 MREC.
-                  05 MNO PIC 9(5).
-                  05 MNAME PIC X(10).
+       FD  MAC.
+       01  MREC.
+                 05 MNO PIC 9(5).
+                 05 MNAME PIC X(10).
+       FD  TRANSFILE.
+       01  TRANSRECORD.
+                 05 T-ACTION PIC 9.
+                 05 T-MNO PIC 9(5).
+                 05 T-MNAME PIC X(10).
        WORKING-STORAGE SECTION.
        01 A PIC 99 VALUE ZERO.
        01 B PIC 9(5) VALUE ZERO.
+       01 RUNMODE PIC 9 VALUE 1.
+                 88 INTERACTIVEMODE VALUE 1.
+                 88 BATCHMODE VALUE 2.
+       01 TRANSEOFFLAG PIC 9 VALUE 0.
+                 88 TRANSATEOF VALUE 1.
+                 88 TRANSNOTEOF VALUE 0.
        PROCEDURE DIVISION.
+       0000-INIT.
+               DISPLAY "1=INTERACTIVE 2=BATCH(TRANS15.DAT):".
+               ACCEPT RUNMODE.
+               IF BATCHMODE OPEN INPUT TRANSFILE.
        0001.
-           DISPLAY "ENTER 1.SEARCH/2.INSERT/3.REWRITE/4.DEL/5.DEL ALL 6.DISP".
-                ACCEPT A.
-                IF A = 1 GO 1SEARCH
-                ELSE IF A = 2 GO 2WRITE
-                ELSE IF A = 3 GO 3REWRITE
-                ELSE IF A = 4 GO 4DELETE
-                ELSE IF A = 5 GO 5DELALL
-                ELSE IF A = 6 GO 6DISPLAY
-                ELSE DISPLAY "INVALID INPUT"
-                GO 0001.
-                STOP RUN.
+               PERFORM GET-ACTION.
+               IF BATCHMODE AND TRANSATEOF GO 000X-DONE.
+               IF A = 1 GO 1SEARCH
+               ELSE IF A = 2 GO 2WRITE
+               ELSE IF A = 3 GO 3REWRITE
+               ELSE IF A = 4 GO 4DELETE
+               ELSE IF A = 5 GO 5DELALL
+               ELSE IF A = 6 GO 6DISPLAY
+               ELSE DISPLAY "INVALID INPUT"
+               GO 0001.
+               STOP RUN.
         1SEARCH.
                 OPEN INPUT MAC.
-           DISPLAY "ENTER RECORD NO TO BE SEARCHED".
-                ACCEPT B.
+                PERFORM GET-B.
         0002.
                 READ MAC AT END DISPLAY B "NOT FOUND", GO 000X.
                 IF B = MNO DISPLAY "FOUND " MNO ":" ,
@@ -39,25 +55,23 @@
                 GO TO 0002.
        2WRITE.
                  OPEN EXTEND MAC.
-                 ACCEPT MNO.
-                 ACCEPT MNAME.
+                 PERFORM GET-MNO.
+                 PERFORM GET-MNAME.
                  WRITE MREC.
                  GO 000X.
         3REWRITE.
                  OPEN I-O MAC.
-            DISPLAY "ENTER RECORD NO TO BE REWRITED".
-                 ACCEPT B.
+                 PERFORM GET-B.
          0003.
                  READ MAC AT END DISPLAY "MNO NOT FOUND" GO 000X.
                  IF MNO NOT = B GO 0003.
-                 ACCEPT MNO.
-                 ACCEPT MNAME.
+                 PERFORM GET-MNO.
+                 PERFORM GET-MNAME.
                  REWRITE MREC.
                  GO 000X.
                  4DELETE.
                  OPEN I-O MAC.
-            DISPLAY "ENTER RECORD NO TO BE DELETED".
-                 ACCEPT B.
+                 PERFORM GET-B.
         0004.
                  READ MAC AT END DISPLAY "MNO NOT FOUND" GO 000X.
                  IF MNO NOT = B GO 0003.
@@ -67,8 +81,13 @@
          5DELALL.
             DISPLAY "SEQ FILE!SO ALL RECORDS ARE DELETED".
             DISPLAY "ARE YOU SURE(1/0)".
-                 ACCEPT A.
-                 IF A = 1 OPEN OUTPUT MAC DISPLAY "RECORDS DELETED" GO 000X
+                 IF BATCHMODE
+                      MOVE 1 TO A
+                 ELSE
+                      ACCEPT A
+                 END-IF.
+                 IF A = 1 OPEN OUTPUT MAC
+                      DISPLAY "RECORDS DELETED" GO 000X
                  ELSE GO 000X.
         6DISPLAY.
                 OPEN INPUT MAC.
@@ -78,6 +97,44 @@
                 GO 0005.
         000X.
                  CLOSE MAC.
+                 IF BATCHMODE GO 0001.
             DISPLAY "CONTINUE?1/0".
                  ACCEPT A.
                  IF A = 0 STOP RUN ELSE GO 0001.
+        000X-DONE.
+                 CLOSE TRANSFILE.
+                 STOP RUN.
+
+      *  Fetch the next action code/key/name either from the console
+      *  (interactive mode) or from the next transaction record
+      *  (unattended batch mode), so the same paragraphs below serve
+      *  both an operator at a terminal and an overnight batch job.
+        GET-ACTION.
+                 IF BATCHMODE
+                      READ TRANSFILE INTO TRANSRECORD
+                           AT END SET TRANSATEOF TO TRUE
+                      END-READ
+                      IF TRANSNOTEOF MOVE T-ACTION TO A END-IF
+                 ELSE
+                      DISPLAY "1.SEARCH/2.INSERT/3.REWRITE/4.DEL"
+                      DISPLAY "5.DELALL/6.DISP"
+                      ACCEPT A
+                 END-IF.
+        GET-B.
+                 IF BATCHMODE
+                      MOVE T-MNO TO B
+                 ELSE
+                      ACCEPT B
+                 END-IF.
+        GET-MNO.
+                 IF BATCHMODE
+                      MOVE T-MNO TO MNO
+                 ELSE
+                      ACCEPT MNO
+                 END-IF.
+        GET-MNAME.
+                 IF BATCHMODE
+                      MOVE T-MNAME TO MNAME
+                 ELSE
+                      ACCEPT MNAME
+                 END-IF.
