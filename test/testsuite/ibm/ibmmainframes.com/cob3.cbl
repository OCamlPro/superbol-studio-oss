@@ -1,24 +1,72 @@
-                            IDENTIFICATION DIVISION.
-                            PROGRAM-ID. MAC.
-                            DATA DIVISION.
-                            WORKING-STORAGE SECTION.
-                            01 A.
-                                      05 A1 PIC 99.
-                                      05 A2 PIC 99.
-                                      05 A3 PIC 99.
-                           01 B.
-                                      05 A1 PIC 9(4).
-                                      05 FILLER PIC X VALUE '/'.
-                                      05 A2 PIC 9(2).
-                                      05 FILLER PIC X VALUE '/'.
-                                      05 A3 PIC 9(2).
-                           PROCEDURE DIVISION.
-                           MAAC.
-                                     ACCEPT A FROM DATE.
-                                     MOVE CORR A TO B.
-                                     IF NOT (A1 OF A < 10 )
-                                               INSPECT A1 OF B REPLACING FIRST "00" BY "19"
-                                     ELSE
-                                               INSPECT A1 OF B REPLACING FIRST "00" BY "20".
-                                     DISPLAY "CURRENT DATE IS (ISO) :" B.
-                                     STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAC.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+        01 A.
+                  05 A1 PIC 99.
+                  05 A2 PIC 99.
+                  05 A3 PIC 99.
+        01 B.
+                  05 A1 PIC 9(4).
+                  05 FILLER PIC X VALUE '/'.
+                  05 A2 PIC 9(2).
+                  05 FILLER PIC X VALUE '/'.
+                  05 A3 PIC 9(2).
+        01 FORMATCODE PIC 9 VALUE 1.
+                  88 ISOFORMAT VALUE 1.
+                  88 USFORMAT VALUE 2.
+                  88 LONGFORMAT VALUE 3.
+        01 USDATE.
+                  05 U-MONTH PIC 9(2).
+                  05 FILLER PIC X VALUE '/'.
+                  05 U-DAY PIC 9(2).
+                  05 FILLER PIC X VALUE '/'.
+                  05 U-YEAR PIC 9(4).
+        01 MONTHNAMETABLE.
+                  05 MONTHNAME OCCURS 12 TIMES PIC X(9).
+        01 LONGDATELINE.
+                  05 L-MONTH PIC X(9).
+                  05 FILLER PIC X VALUE SPACE.
+                  05 L-DAY PIC Z9.
+                  05 FILLER PIC X(2) VALUE ", ".
+                  05 L-YEAR PIC 9(4).
+       PROCEDURE DIVISION.
+       MAAC.
+                  PERFORM INIT-MONTHNAMES.
+                  DISPLAY "DATE FORMAT - 1=ISO 2=US 3=LONG:".
+                  ACCEPT FORMATCODE.
+                  ACCEPT A FROM DATE.
+                  MOVE CORR A TO B.
+                  IF NOT (A1 OF A < 10)
+                       INSPECT A1 OF B REPLACING FIRST "00" BY "19"
+                  ELSE
+                       INSPECT A1 OF B REPLACING FIRST "00" BY "20".
+                  EVALUATE TRUE
+                       WHEN ISOFORMAT
+                            DISPLAY "CURRENT DATE IS (ISO) :" B
+                       WHEN USFORMAT
+                            MOVE A2 OF B TO U-MONTH
+                            MOVE A3 OF B TO U-DAY
+                            MOVE A1 OF B TO U-YEAR
+                            DISPLAY "CURRENT DATE IS (US) :" USDATE
+                       WHEN LONGFORMAT
+                            MOVE MONTHNAME(A2 OF B) TO L-MONTH
+                            MOVE A3 OF B TO L-DAY
+                            MOVE A1 OF B TO L-YEAR
+                            DISPLAY "CURRENT DATE IS :" LONGDATELINE
+                  END-EVALUATE.
+                  STOP RUN.
+
+       INIT-MONTHNAMES.
+                  MOVE "January"   TO MONTHNAME(1).
+                  MOVE "February"  TO MONTHNAME(2).
+                  MOVE "March"     TO MONTHNAME(3).
+                  MOVE "April"     TO MONTHNAME(4).
+                  MOVE "May"       TO MONTHNAME(5).
+                  MOVE "June"      TO MONTHNAME(6).
+                  MOVE "July"      TO MONTHNAME(7).
+                  MOVE "August"    TO MONTHNAME(8).
+                  MOVE "September" TO MONTHNAME(9).
+                  MOVE "October"   TO MONTHNAME(10).
+                  MOVE "November"  TO MONTHNAME(11).
+                  MOVE "December"  TO MONTHNAME(12).
