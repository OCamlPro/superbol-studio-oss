@@ -1,89 +1,230 @@
-                             IDENTIFICATION DIVISION.
-                             PROGRAM-ID. MACESDS.
-                             ENVIRONMENT DIVISION.
-                             INPUT-OUTPUT SECTION.
-                             FILE-CONTROL.
-                             SELECT MACC ASSIGN TO RRDSFILE
-                                       ORGANIZATION RELATIVE
-                                       ACCESS MODE DYNAMIC
-                                       RELATIVE KEY RK
-                                       FILE STATUS FS.
-                             DATA DIVISION.
-                             FILE SECTION.
-                             FD MACC.
-                             01 MREC.
-                                      05 MNO PIC 9(5).
-                                      05 MNAME PIC X(10).
-                             WORKING-STORAGE SECTION.
-                             01 FS PIC X(2).
-                             01 A PIC 99 VALUE 00.
-                             01 B PIC 9(5) VALUE ZERO.
-                             01 IREC.
-                                      05 INO PIC 9(5).
-                                      05 INAME PIC X(10).
-                             01 RK PIC 9(02) VALUE 01.
-                             PROCEDURE DIVISION.
-                             0001.
-                                DISPLAY "ENTER 1.SEAR/2.WRITE/3.REWR/4.DEL/5.DELALL/6.DISP".
-                                     ACCEPT A.
-                                     IF A = 1 GO 1SEARCH
-                                     ELSE IF A = 2 GO 2WRITE
-                                     ELSE IF A = 3 GO 3REWRITE
-                                     ELSE IF A = 4 GO 4DELETE
-                                     ELSE IF A = 5 GO 5DELALL
-                                     ELSE IF A = 6 GO 6DISPLAY
-                                     ELSE DISPLAY "INVALID INPUT"
-                                     GO 0001.
-                                     STOP RUN.
-                             1SEARCH.
-                                     OPEN INPUT MACC.
-                                     ACCEPT B.
-                             0002.
-                                     READ MACC NEXT AT END DISPLAY B "NOT FOUND", GO 000X.
-                                     IF B = MNO DISPLAY "FOUND " MNO ":" ,
-                                     DISPLAY " AT POS:" A " FOR NAME: " MNAME,
-                                     GO 000X.
-                                     ADD 1 TO A.
-                                     GO TO 0002.
-                             2WRITE.
-                                     OPEN I-O MACC.
-                                     IF FS = 00 PERFORM RKKEY UNTIL FS = 10
-                                     ELSE OPEN OUTPUT MACC.
-                                     DISPLAY RK.
-                                     ACCEPT MNO.
-                                     ACCEPT MNAME.
-                                     WRITE MREC INVALID KEY DISPLAY "DUPLICATE KEY!".
-                                     GO 000X.
-                             3REWRITE.
-                                     OPEN I-O MACC.
-                                     ACCEPT RK.
-                                     ACCEPT MNO.
-                                     ACCEPT MNAME.
-                                     REWRITE MREC INVALID KEY DISPLAY "NOT FOUND".
-                                     GO 000X.
-                             4DELETE.
-                                     OPEN I-O MACC.
-                                     ACCEPT RK.
-                                     DELETE MACC INVALID KEY DISPLAY "NOT FOUND".
-                                     GO 000X.
-                             5DELALL.
-                                     OPEN I-O MACC.
-                                     MOVE 01 TO RK.
-                             0003.
-                                     DELETE MACC INVALID KEY GO 000X.
-                                     ADD 01 TO RK.
-                                     GO 0003.
-                             6DISPLAY.
-                                     OPEN INPUT MACC.
-                             0005.
-                                      READ MACC NEXT INTO IREC AT END GO 000X.
-                                      DISPLAY INO, " ", INAME.
-                                      GO 0005.
-                             000X.
-                                      CLOSE MACC.
-                                      DISPLAY "CONTINUE?1/0".
-                                      ACCEPT A.
-                                      IF A = 0 STOP RUN ELSE GO 0001.
-                             RKKEY.
-                                      READ MACC NEXT.
-                                      ADD 1 TO RK.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MACESDS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MACC ASSIGN TO RRDSFILE
+                  ORGANIZATION RELATIVE
+                  ACCESS MODE DYNAMIC
+                  RELATIVE KEY RK
+                  FILE STATUS FS.
+           SELECT TRANSFILE ASSIGN TO "TRANS16.DAT"
+                  ORGANIZATION LINE SEQUENTIAL.
+           SELECT FREESLOTFILE ASSIGN TO "FREESLOTS.DAT"
+                  ORGANIZATION LINE SEQUENTIAL
+                  FILE STATUS FSF.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MACC.
+       01  MREC.
+                 05 MNO PIC 9(5).
+                 05 MNAME PIC X(10).
+       FD  TRANSFILE.
+       01  TRANSRECORD.
+                 05 T-ACTION PIC 9.
+                 05 T-MNO PIC 9(5).
+                 05 T-MNAME PIC X(10).
+       FD  FREESLOTFILE.
+       01  FREESLOTRECORD PIC 9(02).
+       WORKING-STORAGE SECTION.
+       01 FS PIC X(2).
+       01 FSF PIC X(2).
+       01 A PIC 99 VALUE 00.
+       01 B PIC 9(5) VALUE ZERO.
+       01 IREC.
+                 05 INO PIC 9(5).
+                 05 INAME PIC X(10).
+       01 RK PIC 9(02) VALUE 01.
+       01 FREESLOTCOUNT PIC 99 VALUE 0.
+       01 FREESLOTTABLE.
+                 05 FREESLOTENTRY PIC 9(02) OCCURS 1 TO 99
+                                  DEPENDING ON FREESLOTCOUNT.
+       01 FX PIC 99.
+       01 FMINVALUE PIC 9(02).
+       01 FMININDEX PIC 99.
+       01 RUNMODE PIC 9 VALUE 1.
+                 88 INTERACTIVEMODE VALUE 1.
+                 88 BATCHMODE VALUE 2.
+       01 TRANSEOFFLAG PIC 9 VALUE 0.
+                 88 TRANSATEOF VALUE 1.
+                 88 TRANSNOTEOF VALUE 0.
+       PROCEDURE DIVISION.
+       0000-INIT.
+               DISPLAY "1=INTERACTIVE 2=BATCH(TRANS16.DAT):".
+               ACCEPT RUNMODE.
+               IF BATCHMODE OPEN INPUT TRANSFILE.
+               PERFORM 0006-LOAD-FREESLOTS.
+       0001.
+               PERFORM GET-ACTION.
+               IF BATCHMODE AND TRANSATEOF GO 000X-DONE.
+               IF A = 1 GO 1SEARCH
+               ELSE IF A = 2 GO 2WRITE
+               ELSE IF A = 3 GO 3REWRITE
+               ELSE IF A = 4 GO 4DELETE
+               ELSE IF A = 5 GO 5DELALL
+               ELSE IF A = 6 GO 6DISPLAY
+               ELSE DISPLAY "INVALID INPUT"
+               GO 0001.
+               STOP RUN.
+       1SEARCH.
+               OPEN INPUT MACC.
+               PERFORM GET-B.
+       0002.
+               READ MACC NEXT AT END DISPLAY B "NOT FOUND", GO 000X.
+               IF B = MNO DISPLAY "FOUND " MNO ":" ,
+               DISPLAY " AT POS:" A " FOR NAME: " MNAME,
+               GO 000X.
+               ADD 1 TO A.
+               GO TO 0002.
+       2WRITE.
+               OPEN I-O MACC.
+               IF FREESLOTCOUNT > 0
+                    PERFORM 0007-TAKE-FREESLOT
+               ELSE
+                    IF FS = 00 PERFORM RKKEY UNTIL FS = 10
+                    ELSE OPEN OUTPUT MACC
+                    END-IF
+               END-IF.
+               DISPLAY RK.
+               PERFORM GET-MNO.
+               PERFORM GET-MNAME.
+               WRITE MREC INVALID KEY DISPLAY "DUPLICATE KEY!".
+               GO 000X.
+       3REWRITE.
+               OPEN I-O MACC.
+               PERFORM GET-RK.
+               PERFORM GET-MNO.
+               PERFORM GET-MNAME.
+               REWRITE MREC INVALID KEY DISPLAY "NOT FOUND".
+               GO 000X.
+       4DELETE.
+               OPEN I-O MACC.
+               PERFORM GET-RK.
+               DELETE MACC
+                    INVALID KEY DISPLAY "NOT FOUND"
+                    NOT INVALID KEY PERFORM 0008-ADD-FREESLOT
+               END-DELETE.
+               GO 000X.
+       5DELALL.
+               OPEN I-O MACC.
+               MOVE 01 TO RK.
+       0003.
+               DELETE MACC
+                    INVALID KEY GO 000X
+                    NOT INVALID KEY PERFORM 0008-ADD-FREESLOT
+               END-DELETE.
+               ADD 01 TO RK.
+               GO 0003.
+       6DISPLAY.
+               OPEN INPUT MACC.
+       0005.
+                READ MACC NEXT INTO IREC AT END GO 000X.
+                DISPLAY INO, " ", INAME.
+                GO 0005.
+       000X.
+                CLOSE MACC.
+                IF BATCHMODE GO 0001.
+                DISPLAY "CONTINUE?1/0".
+                ACCEPT A.
+                IF A = 0
+                     PERFORM 0009-SAVE-FREESLOTS
+                     STOP RUN
+                ELSE
+                     GO 0001
+                END-IF.
+       000X-DONE.
+                CLOSE TRANSFILE.
+                PERFORM 0009-SAVE-FREESLOTS.
+                STOP RUN.
+       RKKEY.
+                READ MACC NEXT.
+                ADD 1 TO RK.
+
+      *  Reload the free-slot list left behind by a previous run, so
+      *  slots freed by a delete are not forgotten between invocations.
+       0006-LOAD-FREESLOTS.
+                OPEN INPUT FREESLOTFILE.
+                IF FSF = "00"
+                     PERFORM UNTIL 1 = 2
+                          READ FREESLOTFILE
+                               AT END EXIT PERFORM
+                          END-READ
+                          ADD 1 TO FREESLOTCOUNT
+                          MOVE FREESLOTRECORD TO
+                               FREESLOTENTRY ( FREESLOTCOUNT )
+                     END-PERFORM
+                     CLOSE FREESLOTFILE
+                END-IF.
+
+      *  Reuse the lowest freed relative key instead of always
+      *  appending past the last record in RRDSFILE.
+       0007-TAKE-FREESLOT.
+                MOVE FREESLOTENTRY ( 1 ) TO FMINVALUE.
+                MOVE 1 TO FMININDEX.
+                PERFORM VARYING FX FROM 2 BY 1
+                         UNTIL FX > FREESLOTCOUNT
+                     IF FREESLOTENTRY ( FX ) < FMINVALUE
+                          MOVE FREESLOTENTRY ( FX ) TO FMINVALUE
+                          MOVE FX TO FMININDEX
+                     END-IF
+                END-PERFORM.
+                MOVE FMINVALUE TO RK.
+                MOVE FREESLOTENTRY ( FREESLOTCOUNT ) TO
+                     FREESLOTENTRY ( FMININDEX ).
+                SUBTRACT 1 FROM FREESLOTCOUNT.
+
+      *  Record a relative key vacated by a delete so a later insert
+      *  can reuse it instead of leaving the slot permanently dead.
+       0008-ADD-FREESLOT.
+                ADD 1 TO FREESLOTCOUNT.
+                MOVE RK TO FREESLOTENTRY ( FREESLOTCOUNT ).
+
+      *  Persist the current free-slot list for the next invocation.
+       0009-SAVE-FREESLOTS.
+                OPEN OUTPUT FREESLOTFILE.
+                PERFORM VARYING FX FROM 1 BY 1
+                         UNTIL FX > FREESLOTCOUNT
+                     MOVE FREESLOTENTRY ( FX ) TO FREESLOTRECORD
+                     WRITE FREESLOTRECORD
+                END-PERFORM.
+                CLOSE FREESLOTFILE.
+
+      *  Fetch the next action code/key/name either from the console
+      *  (interactive mode) or from the next transaction record
+      *  (unattended batch mode), so the same paragraphs below serve
+      *  both an operator at a terminal and an overnight batch job.
+       GET-ACTION.
+                IF BATCHMODE
+                     READ TRANSFILE INTO TRANSRECORD
+                          AT END SET TRANSATEOF TO TRUE
+                     END-READ
+                     IF TRANSNOTEOF MOVE T-ACTION TO A END-IF
+                ELSE
+                     DISPLAY "1.SEAR/2.WRITE/3.REWR/4.DEL/5.DELALL"
+                     DISPLAY "6.DISP"
+                     ACCEPT A
+                END-IF.
+       GET-B.
+                IF BATCHMODE
+                     MOVE T-MNO TO B
+                ELSE
+                     ACCEPT B
+                END-IF.
+       GET-RK.
+                IF BATCHMODE
+                     MOVE T-MNO TO RK
+                ELSE
+                     ACCEPT RK
+                END-IF.
+       GET-MNO.
+                IF BATCHMODE
+                     MOVE T-MNO TO MNO
+                ELSE
+                     ACCEPT MNO
+                END-IF.
+       GET-MNAME.
+                IF BATCHMODE
+                     MOVE T-MNAME TO MNAME
+                ELSE
+                     ACCEPT MNAME
+                END-IF.
