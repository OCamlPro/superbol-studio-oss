@@ -1,15 +1,34 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MAC.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT QUEUEFILE ASSIGN TO "QUEUE.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS QUEUEFILESTATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  QUEUEFILE.
+       01  QUEUERECORD.
+                 05 QR-I PIC 999.
+                 05 QR-D PIC 999.
+                 05 QR-ITEM PIC X(5).
        WORKING-STORAGE SECTION.
        01 A.
                  05 AA PIC X(5) OCCURS 100 TIMES INDEXED BY I D.
        01 B PIC X(5).
        01 C PIC 9.
+       01 QUEUEFILESTATUS PIC XX.
+                 88 QUEUEFILEFOUND VALUE "00".
+       01 SAVEI PIC 999.
+       01 SAVED PIC 999.
+       01 QUEUE-LOAD-FIRST PIC X VALUE "Y".
+                 88 FIRST-QUEUE-RECORD VALUE "Y".
        PROCEDURE DIVISION.
        0001.
                 SET I TO 0.
                 SET D TO 1.
+                PERFORM 0004-LOAD-QUEUE.
        00A.
                 DISPLAY "MENU".
                 DISPLAY "1.INSERT".
@@ -18,7 +37,7 @@
                 ACCEPT C.
                 IF C = 1 PERFORM 0002 DISPLAY "ITEM INSERTED"
                 ELSE IF C = 2 GO 0003
-                ELSE STOP RUN.
+                ELSE PERFORM 0005-SAVE-QUEUE STOP RUN.
                 GO 00A.
        0002.
                 IF I > 100 SET I TO 1 DISPLAY "QUEUE CIRCULARED".
@@ -33,3 +52,64 @@
                 SET D UP BY 1.
                 IF D > 100 SET D TO 1.
                 GO 00A.
+
+      *  Restore the queue contents and pointers left behind by a
+      *  previous run, so the queue survives across program invocations.
+        0004-LOAD-QUEUE.
+                OPEN INPUT QUEUEFILE.
+                IF QUEUEFILEFOUND
+                     PERFORM UNTIL 1 = 2
+                          READ QUEUEFILE
+                               AT END EXIT PERFORM
+                          END-READ
+                          SET I TO QR-I
+                          IF FIRST-QUEUE-RECORD
+                               SET D TO QR-D
+                               MOVE "N" TO QUEUE-LOAD-FIRST
+                          END-IF
+                          MOVE QR-ITEM TO AA ( QR-D )
+                     END-PERFORM
+                     CLOSE QUEUEFILE
+                END-IF.
+
+      *  Persist every currently queued item, along with the insert and
+      *  retrieve pointers, so the next run can pick up where this one
+      *  left off.
+      *  D and I wrap independently around the 100-slot table, so D can
+      *  be numerically greater than I at save time (D hasn't wrapped
+      *  yet while I has) - a single ascending PERFORM VARYING from D
+      *  to I would then run zero times and lose the whole queue, so a
+      *  wrapped queue is saved as two ranges, SAVED thru 100 and then
+      *  1 thru SAVEI, instead of one.
+      *  SAVEI = 0 means nothing has ever been inserted (I is still at
+      *  its start-up value and D is still 1) - SAVED > SAVEI is true
+      *  in that case too, but it is the empty queue, not a wrapped
+      *  one, and there is nothing to write.
+        0005-SAVE-QUEUE.
+                OPEN OUTPUT QUEUEFILE.
+                MOVE I TO SAVEI.
+                MOVE D TO SAVED.
+                IF SAVEI = 0
+                     CONTINUE
+                ELSE IF SAVED > SAVEI
+                     PERFORM VARYING D FROM SAVED BY 1 UNTIL D > 100
+                          MOVE SAVEI TO QR-I
+                          MOVE D TO QR-D
+                          MOVE AA ( D ) TO QR-ITEM
+                          WRITE QUEUERECORD
+                     END-PERFORM
+                     PERFORM VARYING D FROM 1 BY 1 UNTIL D > SAVEI
+                          MOVE SAVEI TO QR-I
+                          MOVE D TO QR-D
+                          MOVE AA ( D ) TO QR-ITEM
+                          WRITE QUEUERECORD
+                     END-PERFORM
+                ELSE
+                     PERFORM VARYING D FROM SAVED BY 1 UNTIL D > SAVEI
+                          MOVE SAVEI TO QR-I
+                          MOVE D TO QR-D
+                          MOVE AA ( D ) TO QR-ITEM
+                          WRITE QUEUERECORD
+                     END-PERFORM
+                END-IF.
+                CLOSE QUEUEFILE.
