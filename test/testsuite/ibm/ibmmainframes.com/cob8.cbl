@@ -7,7 +7,24 @@
                                      10 A2 PIC 9 OCCURS 3 INDEXED BY J.
         01 K PIC 99 VALUE 1.
         01 X PIC 9.
+        01 CHOICE PIC 9 VALUE 1.
+        01 BIGCOUNT PIC 999.
+        01 BIGTABLE.
+                  05 BIGENTRY OCCURS 1 TO 500 DEPENDING ON BIGCOUNT
+                              ASCENDING KEY IS BIGCODE INDEXED BY BX.
+                       10 BIGCODE PIC 9(5).
+        01 SEARCHCODE PIC 9(5).
+        01 FOUNDFLAG PIC 9 VALUE 0.
+                  88 CODEFOUND VALUE 1.
+                  88 CODENOTFOUND VALUE 0.
         PROCEDURE DIVISION.
+        0000.
+                 DISPLAY "1=LINEAR SEARCH DEMO 2=BINARY SEARCH DEMO:".
+                 ACCEPT CHOICE.
+                 IF CHOICE = 2
+                      PERFORM 0003-LOAD-BIGTABLE
+                      PERFORM 0004-BINARY-SEARCH
+                      STOP RUN.
         0001.
                  SET I TO 0.
                  ACCEPT X.
@@ -20,3 +37,27 @@
                  SET J UP BY 1 ADD 1 TO K GO 002.
                  IF I < 5 GO 001.
                  STOP RUN.
+
+      *  Binary-search variant for a table large enough that a linear
+      *  SEARCH would no longer be fast enough - the table must be
+      *  loaded in ascending BIGCODE order for SEARCH ALL to work.
+        0003-LOAD-BIGTABLE.
+                 DISPLAY "ENTER NO OF ENTRIES IN LOOKUP TABLE:".
+                 ACCEPT BIGCOUNT.
+                 DISPLAY "ENTER CODES IN ASCENDING ORDER:".
+                 PERFORM VARYING BX FROM 1 BY 1 UNTIL BX > BIGCOUNT
+                      ACCEPT BIGCODE(BX)
+                 END-PERFORM.
+
+        0004-BINARY-SEARCH.
+                 DISPLAY "ENTER CODE TO FIND:".
+                 ACCEPT SEARCHCODE.
+                 SET CODENOTFOUND TO TRUE.
+                 SEARCH ALL BIGENTRY
+                      WHEN BIGCODE(BX) = SEARCHCODE
+                           SET CODEFOUND TO TRUE
+                 END-SEARCH.
+                 IF CODEFOUND
+                      DISPLAY "FOUND AT:" BX
+                 ELSE
+                      DISPLAY "NOT FOUND".
