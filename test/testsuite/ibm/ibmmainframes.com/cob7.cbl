@@ -4,16 +4,24 @@
        WORKING-STORAGE SECTION.
        01 A VALUE ZEROES.
                  05 AA PIC 99 OCCURS 1 TO 99 DEPENDING N.
+       01 B VALUE ZEROES.
+                 05 BB PIC 99 OCCURS 1 TO 99 DEPENDING N.
        01 N PIC 99.
        01 I PIC 99 VALUE 1.
        01 J PIC 99.
        01 K PIC 99.
        01 T PIC XX.
+       01 T2 PIC XX.
+       01 DIRECTION PIC 9 VALUE 1.
+                 88 SORTASCENDING VALUE 1.
+                 88 SORTDESCENDING VALUE 2.
        PROCEDURE DIVISION.
        001.
                DISPLAY "ENTER NO OF ELEMENTS IN TABLE:".
                ACCEPT N.
-               DISPLAY "ENTER ELEMENTS:".
+               DISPLAY "SORT ORDER - 1=ASCENDING 2=DESCENDING:".
+               ACCEPT DIRECTION.
+               DISPLAY "ENTER ELEMENTS (PRIMARY, SECONDARY):".
                PERFORM 0002 N TIMES.
                PERFORM 0001 VARYING I FROM 1 BY 1 UNTIL I > N.
                MOVE 1 TO I.
@@ -24,13 +32,28 @@
                COMPUTE K = I + 1.
                PERFORM 00001 VARYING J FROM K BY 1 UNTIL J > N.
         00001.
-               IF AA ( I ) > AA ( J )
-               MOVE AA ( I ) TO T
-               MOVE AA ( J ) TO AA ( I )
-               MOVE T TO AA ( J ).
+               IF SORTASCENDING
+                    IF AA(I) > AA(J) OR
+                       (AA(I) = AA(J) AND BB(I) > BB(J))
+                         PERFORM 0004
+                    END-IF
+               ELSE
+                    IF AA(I) < AA(J) OR
+                       (AA(I) = AA(J) AND BB(I) < BB(J))
+                         PERFORM 0004
+                    END-IF
+               END-IF.
         0002.
                ACCEPT AA(I).
+               ACCEPT BB(I).
                ADD 1 TO I.
         0003.
-               DISPLAY AA(I).
+               DISPLAY AA(I) " " BB(I).
                ADD 1 TO I.
+        0004.
+               MOVE AA(I) TO T
+               MOVE AA(J) TO AA(I)
+               MOVE T TO AA(J)
+               MOVE BB(I) TO T2
+               MOVE BB(J) TO BB(I)
+               MOVE T2 TO BB(J).
