@@ -1,23 +1,47 @@
-                            IDENTIFICATION DIVISION.
-                            PROGRAM-ID. MAC.
-                            DATA DIVISION.
-                            WORKING-STORAGE SECTION.
-                            01 X PIC 9(4) VALUE 8048.
-                            01 Y PIC 9(4) VALUE 21.
-                            01 Z PIC 9(4) VALUE 31.
-                            01 I PIC 9(5) VALUE 0.
-                            01 A PIC 9(4).
-                            01 B PIC 9(4).
-                            01 N PIC 9(2) VALUE 1.
-                            PROCEDURE DIVISION.
-                            0001.
-                                    DISPLAY "ENTER LIMIT:".
-                                    ACCEPT N.    
-                                    DISPLAY "RANDOM SERIES:".
-                                    PERFORM 0002 N TIMES.
-                                    STOP RUN.
-                            0002.
-                                    COMPUTE A = Y * I + Z.
-                                    DIVIDE X INTO A GIVING B REMAINDER I.
-                                    DISPLAY I.
-                                    ADD 1 TO I.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAC.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RANDOMLOG ASSIGN TO "RANDOM.LOG"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RANDOMLOG.
+       01  LOGLINE PIC X(40).
+       WORKING-STORAGE SECTION.
+        01 X PIC 9(4) VALUE 8048.
+        01 Y PIC 9(4) VALUE 21.
+        01 Z PIC 9(4) VALUE 31.
+        01 I PIC 9(5) VALUE 0.
+        01 SEED PIC 9(5).
+        01 A PIC 9(4).
+        01 B PIC 9(4).
+        01 N PIC 9(2) VALUE 1.
+        01 SEEDLINE.
+                  05 FILLER PIC X(11) VALUE "SEED USED:".
+                  05 SL-SEED PIC 9(5).
+        01 DRAWLINE.
+                  05 FILLER PIC X(11) VALUE "DRAW     :".
+                  05 DL-VALUE PIC 9(5).
+        PROCEDURE DIVISION.
+        0001.
+                DISPLAY "ENTER SEED:".
+                ACCEPT SEED.
+                MOVE SEED TO I.
+                DISPLAY "ENTER LIMIT:".
+                ACCEPT N.
+                OPEN OUTPUT RANDOMLOG.
+                MOVE SEED TO SL-SEED.
+                WRITE LOGLINE FROM SEEDLINE.
+                DISPLAY "RANDOM SERIES:".
+                PERFORM 0002 N TIMES.
+                CLOSE RANDOMLOG.
+                STOP RUN.
+        0002.
+                COMPUTE A = Y * I + Z.
+                DIVIDE X INTO A GIVING B REMAINDER I.
+                DISPLAY I.
+                MOVE I TO DL-VALUE.
+                WRITE LOGLINE FROM DRAWLINE.
+                ADD 1 TO I.
