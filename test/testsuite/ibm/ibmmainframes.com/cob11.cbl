@@ -2,13 +2,12 @@
        PROGRAM-ID. MAC.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 A.
-                 05 AA PIC X(5) OCCURS 100 TIMES INDEXED BY I.
        01 B PIC X(5).
        01 C PIC 9.
+       01 OPCODE PIC 9.
+       01 STACKRC PIC 9 VALUE 0.
        PROCEDURE DIVISION.
        0001.
-                 SET I TO 0.
        00A.
                   DISPLAY "MENU".
                   DISPLAY "1.PUSH".
@@ -16,19 +15,64 @@
                   DISPLAY "3.POP ALL"
                   DISPLAY "4.EXIT".
                   ACCEPT C.
-                  IF C = 1 PERFORM 0002 DISPLAY "ITEM PUSHED"
+                  IF C = 1 PERFORM 0002
                   ELSE IF C = 2 PERFORM 0003
-                  ELSE IF C = 3 PERFORM 0003 UNTIL I = 0
+                  ELSE IF C = 3 PERFORM 0003 UNTIL STACKRC = 2
                   ELSE STOP RUN.
                   GO 00A.
         0002.
-                  SET I UP BY 1.
-                  IF I > 100 DISPLAY "STACK FULL".
                   DISPLAY "ENTER VALUE ".
                   ACCEPT B.
-                  MOVE B TO AA ( I ).
+                  MOVE 1 TO OPCODE.
+                  CALL "STACKOPS" USING OPCODE, B, STACKRC.
+                  IF STACKRC = 1
+                       DISPLAY "STACK FULL"
+                  ELSE
+                       DISPLAY "ITEM PUSHED".
         0003.
-                  MOVE AA ( I ) TO B.
-                  DISPLAY "ITEM POPPED:" B.
-                  SET I DOWN BY 1.
-                  IF I = 0 OR I < 0 DISPLAY "EMPTY STACK".
+                  MOVE 2 TO OPCODE.
+                  CALL "STACKOPS" USING OPCODE, B, STACKRC.
+                  IF STACKRC = 2
+                       DISPLAY "EMPTY STACK"
+                  ELSE
+                       DISPLAY "ITEM POPPED:" B.
+       END PROGRAM MAC.
+
+      *  CALLable LIFO work area for batch jobs - keeps the stack and
+      *  its top-of-stack pointer in its own WORKING-STORAGE so state
+      *  survives across calls, and reports over/underflow back to the
+      *  caller via RETURNCODE instead of a console message.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STACKOPS.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 STACKAREA.
+                 05 STACKENTRY PIC X(5) OCCURS 100 TIMES.
+       01 STACKTOP PIC 999 VALUE 0.
+       LINKAGE SECTION.
+       01 OPERATIONCODE PIC 9.
+       01 STACKITEM PIC X(5).
+       01 RETURNCODE PIC 9.
+       PROCEDURE DIVISION USING OPERATIONCODE, STACKITEM, RETURNCODE.
+       0001.
+                 MOVE 0 TO RETURNCODE.
+                 EVALUATE OPERATIONCODE
+                      WHEN 1 PERFORM 0002-PUSH
+                      WHEN 2 PERFORM 0003-POP
+                 END-EVALUATE.
+                 GOBACK.
+       0002-PUSH.
+                 IF STACKTOP NOT < 100
+                      MOVE 1 TO RETURNCODE
+                 ELSE
+                      ADD 1 TO STACKTOP
+                      MOVE STACKITEM TO STACKENTRY ( STACKTOP )
+                 END-IF.
+       0003-POP.
+                 IF STACKTOP = 0
+                      MOVE 2 TO RETURNCODE
+                 ELSE
+                      MOVE STACKENTRY ( STACKTOP ) TO STACKITEM
+                      SUBTRACT 1 FROM STACKTOP
+                 END-IF.
+       END PROGRAM STACKOPS.
