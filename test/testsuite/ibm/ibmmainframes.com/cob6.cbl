@@ -1,37 +1,124 @@
-                           IDENTIFICATION DIVISION.
-                           PROGRAM-ID. MACJUL.
-                           DATA DIVISION.
-                           WORKING-STORAGE SECTION.
-                           01 A.
-                                     05 A1 PIC 9999.
-                                     05 A2 PIC 99.
-                                     05 A3 PIC 99.
-                           01 B.
-                                     05 B1 PIC 9999.
-                                     05 B2 PIC 999.
-                           01 C PIC 9 VALUE 2.
-                           PROCEDURE DIVISION.
-                           0001.
-                                    DISPLAY "ENTER GREGORIAN DATE (YYYYMMDD):".
-                                    ACCEPT A.
-                                    IF A NOT NUMERIC OR A2 > 12 OR A3 > 31
-                                    DISPLAY "INVALID DATE" GO 0001.
-                                    MOVE A1 TO B1.
-                                    COMPUTE B2 = A3.
-                                    IF A2 = 12 ADD 30 TO B2 SUBTRACT 1 FROM A2.
-                                    IF A2 = 11 ADD 31 TO B2 SUBTRACT 1 FROM A2.
-                                    IF A2 = 10 ADD 30 TO B2 SUBTRACT 1 FROM A2.
-                                    IF A2 = 9 ADD 31 TO B2 SUBTRACT 1 FROM A2.
-                                    IF A2 = 8 ADD 31 TO B2 SUBTRACT 1 FROM A2.
-                                    IF A2 = 7 ADD 30 TO B2 SUBTRACT 1 FROM A2.
-                                    IF A2 = 6 ADD 31 TO B2 SUBTRACT 1 FROM A2.
-                                    IF A2 = 5 ADD 30 TO B2 SUBTRACT 1 FROM A2.
-                                    IF A2 = 4 ADD 31 TO B2 SUBTRACT 1 FROM A2.
-                                    IF A2 = 3 ADD 28 TO B2 SUBTRACT 1 FROM A2
-                                    DIVIDE A1 BY 4 GIVING A1 REMAINDER C
-                                    IF C = 0 ADD 1 TO B2.
-                                    IF A2 = 2 ADD 31 TO B2.
-                                    DISPLAY " ".
-                                    DISPLAY "JULION DATE IS(YYYYDDD):".
-                                    DISPLAY B1 ":" B2.
-                                    STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MACJUL.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+        01 CHOICE PIC 9 VALUE 1.
+        01 A.
+                  05 A1 PIC 9999.
+                  05 A2 PIC 99.
+                  05 A3 PIC 99.
+        01 B.
+                  05 B1 PIC 9999.
+                  05 B2 PIC 999.
+        01 LEAPQUOT PIC 9999.
+        01 LEAPREMAIN PIC 9999.
+        01 LEAPYEARFLAG PIC 9 VALUE 0.
+                  88 LEAPYEAR VALUE 1.
+                  88 NOTLEAPYEAR VALUE 0.
+        01 DAYSLEFT PIC 999.
+        01 MONTHDAYS PIC 99.
+        01 MONTHFOUNDFLAG PIC 9 VALUE 0.
+                  88 MONTHFOUND VALUE 1.
+                  88 MONTHNOTFOUND VALUE 0.
+        PROCEDURE DIVISION.
+        0001-MC.
+                  DISPLAY "1. GREGORIAN TO JULIAN".
+                  DISPLAY "2. JULIAN TO GREGORIAN".
+                  DISPLAY "ENTER CHOICE (1 OR 2):".
+                  ACCEPT CHOICE.
+                  IF CHOICE = 1
+                       PERFORM 0002-GREG-TO-JULIAN
+                  ELSE IF CHOICE = 2
+                       PERFORM 0003-JULIAN-TO-GREG
+                  ELSE
+                       DISPLAY "INVALID CHOICE"
+                       GO 0001-MC.
+                  STOP RUN.
+
+        0002-GREG-TO-JULIAN.
+                  DISPLAY "ENTER GREGORIAN DATE (YYYYMMDD):".
+                  ACCEPT A.
+                  IF A NOT NUMERIC OR A2 > 12 OR A3 > 31
+                       DISPLAY "INVALID DATE"
+                       GO 0002-GREG-TO-JULIAN.
+                  MOVE A1 TO B1.
+                  COMPUTE B2 = A3.
+                  IF A2 = 12 ADD 30 TO B2 SUBTRACT 1 FROM A2.
+                  IF A2 = 11 ADD 31 TO B2 SUBTRACT 1 FROM A2.
+                  IF A2 = 10 ADD 30 TO B2 SUBTRACT 1 FROM A2.
+                  IF A2 = 9 ADD 31 TO B2 SUBTRACT 1 FROM A2.
+                  IF A2 = 8 ADD 31 TO B2 SUBTRACT 1 FROM A2.
+                  IF A2 = 7 ADD 30 TO B2 SUBTRACT 1 FROM A2.
+                  IF A2 = 6 ADD 31 TO B2 SUBTRACT 1 FROM A2.
+                  IF A2 = 5 ADD 30 TO B2 SUBTRACT 1 FROM A2.
+                  IF A2 = 4 ADD 31 TO B2 SUBTRACT 1 FROM A2.
+                  IF A2 = 3
+                       ADD 28 TO B2 SUBTRACT 1 FROM A2
+                       PERFORM 0004-CHECK-LEAP-YEAR
+                       IF LEAPYEAR ADD 1 TO B2.
+                  IF A2 = 2 ADD 31 TO B2.
+                  DISPLAY " ".
+                  DISPLAY "JULIAN DATE IS (YYYYDDD):".
+                  DISPLAY B1 ":" B2.
+
+        0003-JULIAN-TO-GREG.
+                  DISPLAY "ENTER JULIAN DATE (YYYYDDD):".
+                  ACCEPT B.
+                  IF B NOT NUMERIC OR B2 = 0 OR B2 > 366
+                       DISPLAY "INVALID DATE"
+                       GO 0003-JULIAN-TO-GREG.
+                  MOVE B1 TO A1.
+                  PERFORM 0004-CHECK-LEAP-YEAR.
+                  IF (NOTLEAPYEAR AND B2 > 365)
+                       DISPLAY "INVALID DATE"
+                       GO 0003-JULIAN-TO-GREG.
+                  MOVE B2 TO DAYSLEFT.
+                  MOVE 1 TO A2.
+                  SET MONTHNOTFOUND TO TRUE.
+                  PERFORM 0005-STEP-MONTH UNTIL MONTHFOUND.
+                  MOVE DAYSLEFT TO A3.
+                  DISPLAY " ".
+                  DISPLAY "GREGORIAN DATE IS (YYYYMMDD):".
+                  DISPLAY A1 "/" A2 "/" A3.
+
+        0004-CHECK-LEAP-YEAR.
+      *  Years evenly divisible by 4 are leap years, but
+      *  years evenly divisible by 100 are not leap years, but
+      *  years evenly divisible by 400 are leap years.
+                  SET NOTLEAPYEAR TO TRUE.
+                  DIVIDE A1 BY 400 GIVING LEAPQUOT REMAINDER LEAPREMAIN.
+                  IF LEAPREMAIN = 0
+                       SET LEAPYEAR TO TRUE
+                  ELSE
+                       DIVIDE A1 BY 100 GIVING LEAPQUOT REMAINDER
+                            LEAPREMAIN
+                       IF LEAPREMAIN NOT = 0
+                            DIVIDE A1 BY 4 GIVING LEAPQUOT REMAINDER
+                                 LEAPREMAIN
+                            IF LEAPREMAIN = 0
+                                 SET LEAPYEAR TO TRUE.
+
+        0005-STEP-MONTH.
+                  EVALUATE A2
+                       WHEN 1 MOVE 31 TO MONTHDAYS
+                       WHEN 2 IF LEAPYEAR
+                                   MOVE 29 TO MONTHDAYS
+                              ELSE
+                                   MOVE 28 TO MONTHDAYS
+                              END-IF
+                       WHEN 3 MOVE 31 TO MONTHDAYS
+                       WHEN 4 MOVE 30 TO MONTHDAYS
+                       WHEN 5 MOVE 31 TO MONTHDAYS
+                       WHEN 6 MOVE 30 TO MONTHDAYS
+                       WHEN 7 MOVE 31 TO MONTHDAYS
+                       WHEN 8 MOVE 31 TO MONTHDAYS
+                       WHEN 9 MOVE 30 TO MONTHDAYS
+                       WHEN 10 MOVE 31 TO MONTHDAYS
+                       WHEN 11 MOVE 30 TO MONTHDAYS
+                       WHEN 12 MOVE 31 TO MONTHDAYS
+                  END-EVALUATE.
+                  IF DAYSLEFT > MONTHDAYS
+                       SUBTRACT MONTHDAYS FROM DAYSLEFT
+                       ADD 1 TO A2
+                  ELSE
+                       SET MONTHFOUND TO TRUE.
