@@ -3,14 +3,17 @@
                            DATA DIVISION.
                            WORKING-STORAGE SECTION.
                            01 YY PIC 99.
+                           01 PIVOT PIC 99 VALUE 03.
                            01 YYYY.
                                       05 Y1 PIC 99 VALUE 19.
                                       05 Y2 PIC 99 VALUE 00.
                            PROCEDURE DIVISION.
                            0001.
+                                    DISPLAY "CENTURY PIVOT:".
+                                    ACCEPT PIVOT.
                                     ACCEPT YY.
                                     MOVE YY TO Y2.
-                                    IF YY < 03
+                                    IF YY < PIVOT
                                          MOVE 20 TO Y1.
                                     DISPLAY YYYY.
                                     STOP RUN.
