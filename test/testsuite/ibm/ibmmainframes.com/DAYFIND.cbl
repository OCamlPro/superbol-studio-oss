@@ -0,0 +1,94 @@
+      *  CALLable day-of-week-from-date routine, extracted from the
+      *  interactive DAYFINDMENU test program (cob4.cbl) so batch report
+      *  programs can look up a date's weekday without going through
+      *  the ACCEPT/DISPLAY menu. IS INITIAL so the year-scan working
+      *  storage below always starts fresh on every CALL, the same way
+      *  TrimString.cbl and FindSubstr.cbl are declared IS INITIAL.
+      *
+      *  Kept in its own source file, one PROGRAM-ID per file, so
+      *  CALL "DAYFIND" resolves as a standalone module from any
+      *  separately-compiled caller (StudentNumbersReport included).
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAYFIND IS INITIAL.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 D PIC 9(2).
+       01 A PIC 99 VALUE ZERO.
+       01 B PIC 9 VALUE ZERO.
+       01 F VALUE "12060708091011".
+                 05 FF PIC 99 OCCURS 7.
+       01 E PIC 9999 VALUE 0012.
+       01 T PIC 9999 VALUE ZERO.
+       01 I PIC 9 VALUE 1.
+       LINKAGE SECTION.
+       01 IN-YEAR PIC 9(4).
+       01 IN-MONTH PIC 9(2).
+       01 IN-DAY PIC 9(2).
+       01 OUT-DAYNAME PIC X(9).
+       PROCEDURE DIVISION USING IN-YEAR, IN-MONTH, IN-DAY, OUT-DAYNAME.
+       0000A.
+                 MOVE IN-DAY TO D.
+       0000X.
+                 COMPUTE A = FF ( I ).
+                 IF E = IN-YEAR GO 0000Y.
+                 ADD 1 TO I.
+                 IF I > 7 COMPUTE I = 1.
+                 DIVIDE E BY 4 GIVING T REMAINDER B.
+                 IF E < IN-YEAR AND B = 0 ADD 1 TO I.
+                 IF I > 7 COMPUTE I = 1.
+                 ADD 1 TO E.
+                 GO 0000X.
+       0000Y.
+                 IF B = 0 AND IN-MONTH > 2 ADD 1 TO A.
+                 IF IN-MONTH = 1
+                 ADD A TO D
+                 DIVIDE D BY 7 GIVING A REMAINDER B
+                 ELSE IF IN-MONTH = 2
+                 ADD A 3 TO D
+                 DIVIDE D BY 7 GIVING A REMAINDER B
+                 ELSE IF IN-MONTH = 3
+                 ADD A 3 TO D
+                 DIVIDE D BY 7 GIVING A REMAINDER B
+                 ELSE IF IN-MONTH = 4
+                 SUBTRACT 1 FROM A
+                 ADD A TO D
+                 DIVIDE D BY 7 GIVING A REMAINDER B
+                 ELSE IF IN-MONTH = 5
+                 ADD A 1 TO D
+                 DIVIDE D BY 7 GIVING A REMAINDER B
+                 ELSE IF IN-MONTH = 6
+                 ADD A 4 TO D
+                 DIVIDE D BY 7 GIVING A REMAINDER B
+                 ELSE IF IN-MONTH = 7
+                 SUBTRACT 1 FROM A
+                 ADD A TO D
+                 DIVIDE D BY 7 GIVING A REMAINDER B
+                 ELSE IF IN-MONTH = 8
+                 ADD A 2 TO D
+                 DIVIDE D BY 7 GIVING A REMAINDER B
+                 ELSE IF IN-MONTH = 9
+                 SUBTRACT 2 FROM A
+                 ADD A TO D
+                 DIVIDE D BY 7 GIVING A REMAINDER B
+                 ELSE IF IN-MONTH = 10
+                 ADD A TO D
+                 DIVIDE D BY 7 GIVING A REMAINDER B
+                 ELSE IF IN-MONTH = 11
+                 ADD A 3 TO D
+                 DIVIDE D BY 7 GIVING A REMAINDER B
+                 ELSE IF IN-MONTH = 12
+                 SUBTRACT 2 FROM A
+                 ADD A TO D
+                 DIVIDE D BY 7 GIVING A REMAINDER B
+                 ELSE MOVE "UNKNOWN" TO OUT-DAYNAME GOBACK.
+                 EVALUATE B
+                     WHEN 0 MOVE "SUNDAY" TO OUT-DAYNAME
+                     WHEN 1 MOVE "MONDAY" TO OUT-DAYNAME
+                     WHEN 2 MOVE "TUESDAY" TO OUT-DAYNAME
+                     WHEN 3 MOVE "WEDNESDAY" TO OUT-DAYNAME
+                     WHEN 4 MOVE "THURSDAY" TO OUT-DAYNAME
+                     WHEN 5 MOVE "FRIDAY" TO OUT-DAYNAME
+                     WHEN 6 MOVE "SATURDAY" TO OUT-DAYNAME
+                 END-EVALUATE.
+                 GOBACK.
+       END PROGRAM DAYFIND.
