@@ -5,15 +5,20 @@ AUTHOR.  Michael Coughlan.
 * Uses the the SORT and an INPUT PROCEDURE to read
 * the student masterfile (sorted on ascending Student Id)
 * and from it to produce a file containing only the records of
-* male students sorted on ascending student name.
- 
+* students of the chosen gender, sorted on ascending student name.
+*
+* The gender to select is prompted for at run time (rather than
+* being fixed to "M") so the same program serves any roster the
+* caller wants pulled out of the student file.
+
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
     SELECT StudentFile ASSIGN TO "STUDENTS.DAT"
-		ORGANIZATION IS LINE SEQUENTIAL.
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS StudentFileStatus.
 
-    SELECT MaleStudentFile ASSIGN TO "MALESTUDS.DAT"
+    SELECT RosterFile ASSIGN TO RosterFileName
 		ORGANIZATION IS LINE SEQUENTIAL.
 
     SELECT WorkFile ASSIGN TO "WORK.TMP".
@@ -22,11 +27,10 @@ FILE-CONTROL.
 DATA DIVISION.
 FILE SECTION.
 FD StudentFile.
-01 StudentRec      PIC X(30).
-   88 EndOfFile    VALUE HIGH-VALUES.
+    COPY "STUDENT.CPY".
 
-FD MaleStudentFile.
-01 MaleStudentRec  PIC X(30).
+FD RosterFile.
+01 RosterRec       PIC X(30).
 
 SD WorkFile.
 01 WorkRec.
@@ -34,29 +38,65 @@ SD WorkFile.
    02 WStudentName       PIC X(10).
    02 FILLER             PIC X(12).
    02 WGender            PIC X.
-      88 MaleStudent     VALUE "M".
+      88 WGenderIsMale   VALUE "M", "m".
+      88 WGenderIsFemale VALUE "F", "f".
+
+
+WORKING-STORAGE SECTION.
+01  WantedGender          PIC X VALUE "M".
+    88 AllGendersWanted   VALUE "A", "a".
+    88 MaleWanted         VALUE "M", "m".
+    88 FemaleWanted       VALUE "F", "f".
+01  RosterFileName        PIC X(30) VALUE "ROSTER.DAT".
+
+01  StudentFileStatus     PIC XX.
+    88 StudentFileOk      VALUE "00".
+    88 StudentFileAtEnd   VALUE "10".
 
 
 PROCEDURE DIVISION.
 Begin.
+   DISPLAY "Select gender to extract (M/F, A for all) -> "
+      WITH NO ADVANCING.
+   ACCEPT WantedGender.
+   DISPLAY "Output roster file name -> " WITH NO ADVANCING.
+   ACCEPT RosterFileName.
    SORT WorkFile ON ASCENDING KEY WStudentName
-        INPUT PROCEDURE IS GetMaleStudents
-        GIVING MaleStudentFile.
+        INPUT PROCEDURE IS GetSelectedStudents
+        GIVING RosterFile.
    STOP RUN.
 
 
-GetMaleStudents.
+GetSelectedStudents.
    OPEN INPUT StudentFile
+   IF NOT StudentFileOk
+      DISPLAY "STUDENTS.DAT could not be opened - status " StudentFileStatus
+      MOVE 16 TO RETURN-CODE
+      STOP RUN
+   END-IF
    READ StudentFile
-      AT END SET EndOfFile TO TRUE
+      AT END SET EndOfStudentFile TO TRUE
    END-READ
-   PERFORM UNTIL EndOfFile
-      MOVE StudentRec TO WorkRec
-      IF MaleStudent
+   IF EndOfStudentFile
+      DISPLAY "STUDENTS.DAT is empty - nothing to extract"
+      CLOSE StudentFile
+      MOVE 8 TO RETURN-CODE
+      STOP RUN
+   END-IF
+   IF HeaderRecordType
+      READ StudentFile
+         AT END SET EndOfStudentFile TO TRUE
+      END-READ
+   END-IF
+   PERFORM UNTIL EndOfStudentFile OR TrailerRecordType
+      MOVE StudentDetails TO WorkRec
+      IF AllGendersWanted
+         OR (MaleWanted AND WGenderIsMale)
+         OR (FemaleWanted AND WGenderIsFemale)
          RELEASE WorkRec
       END-IF
       READ StudentFile
-        AT END SET EndOfFile TO TRUE
-      END-READ 
+        AT END SET EndOfStudentFile TO TRUE
+      END-READ
    END-PERFORM
    CLOSE StudentFile.
