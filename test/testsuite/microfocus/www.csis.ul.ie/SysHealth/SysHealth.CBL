@@ -0,0 +1,121 @@
+      $ SET SOURCEFORMAT "FREE"
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SysHealth.
+AUTHOR. Michael Coughlan.
+* Reads the shared SYSLOG.DAT job-run log - written as the last action
+* of StudentNumbersReport, ReportExampleFull, InsertRecords and
+* VideoAging - and prints a one-line summary of every job that ran
+* today, plus a grand total and an overall status, so the whole
+* night's batch schedule can be checked at a glance instead of having
+* to open each job's own output in turn.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT SysLogFile ASSIGN TO "SYSLOG.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS SysLogFileStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD  SysLogFile.
+    COPY "SYSLOG.CPY".
+
+WORKING-STORAGE SECTION.
+01  SysLogFileStatus      PIC XX.
+    88 SysLogFileOk       VALUE "00".
+    88 SysLogFileMissing  VALUE "35".
+
+01  EndOfSysLog           PIC X VALUE "N".
+    88 AtEndOfSysLog      VALUE "Y".
+
+01  TodaysDate            PIC 9(8).
+
+01  SummaryHeading        PIC X(52)
+    VALUE "Job          Time     Read   Flagged  Status".
+
+01  SummaryLine.
+    02 PrnJobName         PIC X(12).
+    02 FILLER             PIC X(2) VALUE SPACES.
+    02 PrnRunHH           PIC 99.
+    02 FILLER             PIC X VALUE ":".
+    02 PrnRunMM           PIC 99.
+    02 FILLER             PIC X VALUE ":".
+    02 PrnRunSS           PIC 99.
+    02 FILLER             PIC X(2) VALUE SPACES.
+    02 PrnRecordsRead     PIC ZZZ,ZZ9.
+    02 FILLER             PIC X(2) VALUE SPACES.
+    02 PrnItemsFlagged    PIC ZZZ,ZZ9.
+    02 FILLER             PIC X(2) VALUE SPACES.
+    02 PrnStatus          PIC X(9).
+
+01  HealthTotals.
+    02 JobsSeenToday      PIC 9(4) VALUE ZERO.
+    02 TotalRecordsRead   PIC 9(8) VALUE ZERO.
+    02 TotalItemsFlagged  PIC 9(6) VALUE ZERO.
+    02 JobsWithWarnings   PIC 9(4) VALUE ZERO.
+
+PROCEDURE DIVISION.
+Begin.
+    MOVE FUNCTION CURRENT-DATE(1:8) TO TodaysDate.
+
+    OPEN INPUT SysLogFile.
+    IF SysLogFileMissing
+       DISPLAY "SYSLOG.DAT does not exist yet - no jobs have run"
+       STOP RUN
+    END-IF
+    IF NOT SysLogFileOk
+       DISPLAY "SYSLOG.DAT could not be opened - status " SysLogFileStatus
+       MOVE 16 TO RETURN-CODE
+       STOP RUN
+    END-IF
+
+    DISPLAY "  Nightly System Health Report".
+    DISPLAY SPACE.
+    DISPLAY SummaryHeading.
+
+    READ SysLogFile
+       AT END SET AtEndOfSysLog TO TRUE
+    END-READ.
+    PERFORM UNTIL AtEndOfSysLog
+       IF SlRunDate = TodaysDate
+          PERFORM ShowJobLine
+       END-IF
+       READ SysLogFile
+          AT END SET AtEndOfSysLog TO TRUE
+       END-READ
+    END-PERFORM.
+
+    CLOSE SysLogFile.
+
+    DISPLAY SPACE.
+    DISPLAY "Jobs run today      = " JobsSeenToday.
+    DISPLAY "Total records read  = " TotalRecordsRead.
+    DISPLAY "Total items flagged = " TotalItemsFlagged.
+    DISPLAY "Jobs with warnings  = " JobsWithWarnings.
+    IF JobsWithWarnings > ZERO
+       DISPLAY "Overall status      = ATTENTION NEEDED"
+    ELSE
+       DISPLAY "Overall status      = OK"
+    END-IF.
+
+    STOP RUN.
+
+
+ShowJobLine.
+    ADD 1 TO JobsSeenToday
+    ADD SlRecordsRead  TO TotalRecordsRead
+    ADD SlItemsFlagged TO TotalItemsFlagged
+    MOVE SlJobName        TO PrnJobName
+    MOVE SlRunTime(1:2)   TO PrnRunHH
+    MOVE SlRunTime(3:2)   TO PrnRunMM
+    MOVE SlRunTime(5:2)   TO PrnRunSS
+    MOVE SlRecordsRead    TO PrnRecordsRead
+    MOVE SlItemsFlagged   TO PrnItemsFlagged
+    IF SlStatusWarn
+       ADD 1 TO JobsWithWarnings
+       MOVE "WARNING"     TO PrnStatus
+    ELSE
+       MOVE "OK"          TO PrnStatus
+    END-IF
+    DISPLAY SummaryLine.
