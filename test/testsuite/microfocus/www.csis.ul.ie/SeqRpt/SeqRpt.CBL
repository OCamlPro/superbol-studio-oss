@@ -1,102 +1,425 @@
-      $ SET SOURCEFORMAT"FREE" 
-IDENTIFICATION DIVISION. 
-PROGRAM-ID.  StudentNumbersReport . 
-AUTHOR. Michael Coughlan. 
- 
-*INPUT      The student record file Students.Dat  Records in this file 
-*           are sequenced on ascending Student Number. 
-*OUTPUT     Shows the number of student records in the file and the  
-*           number of records for males and females. 
-*PROCESSING For each record read; 
-*               Adds one to the TotalStudents count 
-*               IF the Gender is Male   adds one to TotalMales 
-*               IF the Gender is Female adds one to TotalFemales 
-*           At end of file writes the results to the report file.         
-
-ENVIRONMENT DIVISION. 
-INPUT-OUTPUT SECTION. 
-FILE-CONTROL. 
+      $ SET SOURCEFORMAT"FREE"
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  StudentNumbersReport .
+AUTHOR. Michael Coughlan.
+
+*INPUT      The student record file Students.Dat  Records in this file
+*           are sequenced on ascending Student Number.
+*OUTPUT     Shows the number of student records in the file and the
+*           number of records for males and females, a breakdown of
+*           the number of students on each CourseCode, and a list of
+*           any records whose Gender field is neither M/m nor F/f.
+*PROCESSING For each record read;
+*               Adds one to the TotalStudents count
+*               IF the Gender is Male   adds one to TotalMales
+*               IF the Gender is Female adds one to TotalFemales
+*               Adds one to the count for the record's CourseCode
+*               IF the Gender is not M/m/F/f adds one to the
+*               GenderErrorCount
+*           At end of file writes the results to the report file.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
     SELECT StudentFile ASSIGN TO "STUDENTS.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL. 
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS StudentFileStatus.
     SELECT ReportFile ASSIGN TO "STUDENTS.RPT"
-               ORGANIZATION IS LINE SEQUENTIAL. 
- 
-DATA DIVISION. 
-FILE SECTION. 
-FD  StudentFile. 
-01  StudentDetails.
-    88  EndOfStudentFile VALUE HIGH-VALUES.
-    02  StudentId        PIC 9(7).
-    02  StudentName.
-        03 Surname       PIC X(8).
-        03 Initials      PIC XX.
-    02  DateOfBirth.
-        03 YOBirth       PIC 9(4).
-        03 MOBirth       PIC 9(2).
-        03 DOBirth       PIC 9(2).
-   02  CourseCode        PIC X(4).
-   02  Gender            PIC X.
-       88 Male           VALUE "M", "m". 
- 
-FD  ReportFile. 
-01  PrintLine            PIC X(40). 
- 
- 
-WORKING-STORAGE SECTION. 
-01  HeadingLine          PIC X(21) VALUE "  Record Count Report". 
- 
-01  StudentTotalLine. 
-    02  FILLER           PIC X(17) VALUE "Total Students = ". 
-    02  PrnStudentCount  PIC Z,ZZ9. 
- 
-01  MaleTotalLine. 
-    02  FILLER           PIC X(17) VALUE "Total Males    = ". 
-    02  PrnMaleCount     PIC Z,ZZ9. 
-
-01  FemaleTotalLine. 
-    02  FILLER           PIC X(17) VALUE "Total Females  = ". 
-    02  PrnFemaleCount   PIC Z,ZZ9. 
- 
-01  WorkTotals. 
-    02  StudentCount     PIC 9(4) VALUE ZERO. 
-    02  MaleCount        PIC 9(4) VALUE ZERO. 
-    02  FemaleCount      PIC 9(4) VALUE ZERO. 
- 
-PROCEDURE DIVISION. 
-Begin. 
-    OPEN INPUT StudentFile 
-    OPEN OUTPUT ReportFile 
-
-    READ StudentFile 
-      AT END SET EndOfStudentFile TO TRUE 
-    END-READ 
-    PERFORM UNTIL EndOfStudentFile 
-       ADD 1 TO StudentCount 
-       IF Male  ADD 1 TO MaleCount 
-         ELSE   ADD 1 TO FemaleCount 
-       END-IF 
-       READ StudentFile 
-         AT END SET EndOfStudentFile TO TRUE 
-       END-READ 
-    END-PERFORM 
- 
-    PERFORM PrintReportLines 
- 
-    CLOSE StudentFile, ReportFile 
-    STOP RUN. 
- 
- 
-PrintReportLines. 
-    MOVE StudentCount TO PrnStudentCount 
-    MOVE MaleCount    TO PrnMaleCount 
-    MOVE FemaleCount  TO PrnFemaleCount 
- 
-    WRITE PrintLine FROM HeadingLine 
-            AFTER ADVANCING PAGE     
-    WRITE PrintLine FROM StudentTotalLine  
-            AFTER ADVANCING 2 LINES 
-    WRITE PrintLine FROM MaleTotalLine 
-            AFTER ADVANCING 2 LINES 
-    WRITE PrintLine FROM FemaleTotalLine 
-            AFTER ADVANCING 2 LINES. 
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ReportFileStatus.
+
+* The Course master file - CourseCode is validated against this as
+* each student record is read, the same way SupplierCode is checked
+* against RELSUPP.DAT in Seq2Index.
+    SELECT CourseFile ASSIGN TO "COURSE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS MasterCourseCode
+               FILE STATUS IS CourseFileStatus.
+
+* Shared nightly job-run log - see WriteSysLog below.
+    SELECT SysLogFile ASSIGN TO "SYSLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SysLogFileStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD  StudentFile.
+    COPY "STUDENT.CPY".
+
+FD  ReportFile.
+01  PrintLine            PIC X(40).
+
+FD  CourseFile.
+    COPY "COURSE.CPY".
+
+FD  SysLogFile.
+    COPY "SYSLOG.CPY".
+
+
+WORKING-STORAGE SECTION.
+01  HeadingLine          PIC X(21) VALUE "  Record Count Report".
+
+01  StudentTotalLine.
+    02  FILLER           PIC X(17) VALUE "Total Students = ".
+    02  PrnStudentCount  PIC Z,ZZ9.
+
+01  MaleTotalLine.
+    02  FILLER           PIC X(17) VALUE "Total Males    = ".
+    02  PrnMaleCount     PIC Z,ZZ9.
+
+01  FemaleTotalLine.
+    02  FILLER           PIC X(17) VALUE "Total Females  = ".
+    02  PrnFemaleCount   PIC Z,ZZ9.
+
+01  WorkTotals.
+    02  StudentCount     PIC 9(4) VALUE ZERO.
+    02  MaleCount        PIC 9(4) VALUE ZERO.
+    02  FemaleCount      PIC 9(4) VALUE ZERO.
+
+* Per-CourseCode breakdown - courses are collected as they are found
+* rather than known in advance, so a simple linear-search table is
+* built up as the file is read.
+01  CourseHeadingLine    PIC X(24) VALUE "  Course Number Report".
+
+01  CourseTotalLine.
+    02  FILLER           PIC X(6).
+    02  PrnCourseCode    PIC X(4).
+    02  FILLER           PIC X(4) VALUE " -  ".
+    02  PrnCourseCount   PIC Z,ZZ9.
+
+01  CourseTable.
+    02  CourseTableCount PIC 99 VALUE ZERO.
+    02  CourseEntry OCCURS 20 TIMES
+                     INDEXED BY CourseIdx.
+       03 TCourseCode    PIC X(4).
+       03 TCourseCount   PIC 9(4) VALUE ZERO.
+01  CourseFound          PIC X VALUE "N".
+    88 CourseCodeFound   VALUE "Y".
+
+* Counts distinct course codes seen once CourseEntry's 20 slots are
+* already full, so a 21st course still gets counted somewhere instead
+* of indexing past the table.
+01  CourseTableOverflowCount PIC 9(4) VALUE ZERO.
+
+* Exception list of records whose Gender field is neither M/m nor F/f.
+01  GenderErrorHeading   PIC X(26) VALUE "  Invalid Gender Records".
+
+01  GenderErrorLine.
+    02  FILLER           PIC X(6)  VALUE "  Id: ".
+    02  PrnErrorId       PIC 9(7).
+    02  FILLER           PIC X(11) VALUE "  Gender: ".
+    02  PrnErrorGender   PIC X.
+
+01  GenderErrorCount     PIC 9(4) VALUE ZERO.
+
+* Exception list of records whose CourseCode is not on COURSE.DAT.
+01  CourseErrorHeading   PIC X(28) VALUE "  Unknown CourseCode Records".
+
+01  CourseErrorLine.
+    02  FILLER           PIC X(6)  VALUE "  Id: ".
+    02  PrnCseErrorId    PIC 9(7).
+    02  FILLER           PIC X(13) VALUE "  Course: ".
+    02  PrnCseErrorCode  PIC X(4).
+
+01  CourseErrorCount     PIC 9(4) VALUE ZERO.
+
+* Birthday listing - each student's day of the week of birth, worked
+* out by the DAYFIND subprogram rather than by any date logic of our
+* own.
+01  BirthdayHeadingLine  PIC X(28) VALUE "  Student Birthday Listing".
+
+01  BirthdayLine.
+    02  FILLER           PIC X(6)  VALUE "  Id: ".
+    02  PrnBdayId        PIC 9(7).
+    02  FILLER           PIC X(7)  VALUE "  DOB: ".
+    02  PrnBdayYear      PIC 9(4).
+    02  FILLER           PIC X    VALUE "/".
+    02  PrnBdayMonth     PIC 99.
+    02  FILLER           PIC X    VALUE "/".
+    02  PrnBdayDay       PIC 99.
+    02  FILLER           PIC X(7)  VALUE "  Day: ".
+    02  PrnBdayWeekday   PIC X(9).
+
+01  WeekdayName          PIC X(9).
+
+01  CourseFileStatus     PIC XX.
+    88 CourseFileOk      VALUE "00".
+    88 CourseNotFound    VALUE "23".
+
+* Students.Dat may carry a leading header and a trailing trailer
+* record (see RecordType in STUDENT.CPY); the trailer's detail count
+* is reconciled against the number of detail records actually counted.
+01  TrailerDetailCount   PIC 9(6) VALUE ZERO.
+01  TrailerSeen          PIC X VALUE "N".
+    88 TrailerWasSeen    VALUE "Y".
+
+* File status for the pre-open existence/non-empty checks below.
+01  StudentFileStatus    PIC XX.
+    88 StudentFileOk     VALUE "00".
+    88 StudentFileAtEnd  VALUE "10".
+01  ReportFileStatus     PIC XX.
+    88 ReportFileOk      VALUE "00".
+01  SysLogFileStatus     PIC XX.
+    88 SysLogFileOk      VALUE "00".
+
+PROCEDURE DIVISION.
+Begin.
+    OPEN INPUT StudentFile
+    IF NOT StudentFileOk
+       DISPLAY "STUDENTS.DAT could not be opened - status " StudentFileStatus
+       MOVE 16 TO RETURN-CODE
+       STOP RUN
+    END-IF
+
+    OPEN OUTPUT ReportFile
+    IF NOT ReportFileOk
+       DISPLAY "STUDENTS.RPT could not be opened - status " ReportFileStatus
+       MOVE 16 TO RETURN-CODE
+       STOP RUN
+    END-IF
+
+    OPEN INPUT CourseFile
+    IF NOT CourseFileOk
+       DISPLAY "COURSE.DAT could not be opened - status " CourseFileStatus
+       MOVE 16 TO RETURN-CODE
+       STOP RUN
+    END-IF
+
+    READ StudentFile
+      AT END SET EndOfStudentFile TO TRUE
+    END-READ
+    IF EndOfStudentFile
+       DISPLAY "STUDENTS.DAT is empty - nothing to report"
+       CLOSE StudentFile ReportFile
+       MOVE 8 TO RETURN-CODE
+       STOP RUN
+    END-IF
+    IF HeaderRecordType
+       READ StudentFile
+         AT END SET EndOfStudentFile TO TRUE
+       END-READ
+    END-IF
+    PERFORM UNTIL EndOfStudentFile OR TrailerWasSeen
+       IF TrailerRecordType
+          MOVE CtlDetailCount TO TrailerDetailCount
+          SET TrailerWasSeen TO TRUE
+       ELSE
+          ADD 1 TO StudentCount
+          IF Male
+             ADD 1 TO MaleCount
+          END-IF
+          IF Female
+             ADD 1 TO FemaleCount
+          END-IF
+          IF NOT ValidGender
+             ADD 1 TO GenderErrorCount
+          END-IF
+          PERFORM ValidateCourseCode
+          PERFORM AccumulateCourseCount
+          READ StudentFile
+            AT END SET EndOfStudentFile TO TRUE
+          END-READ
+       END-IF
+    END-PERFORM
+
+    IF TrailerWasSeen AND TrailerDetailCount NOT = StudentCount
+       DISPLAY "STUDENTS.DAT trailer count " TrailerDetailCount
+               " does not match " StudentCount " detail records read"
+    END-IF
+
+    PERFORM PrintReportLines
+    PERFORM PrintCourseBreakdown
+
+    CLOSE StudentFile
+    CLOSE CourseFile
+
+    PERFORM PrintBirthdayListing
+
+    IF GenderErrorCount > ZERO
+       PERFORM PrintGenderErrors
+    END-IF
+
+    IF CourseErrorCount > ZERO
+       PERFORM PrintCourseErrors
+    END-IF
+
+    PERFORM WriteSysLog
+
+    CLOSE ReportFile
+    STOP RUN.
+
+
+PrintReportLines.
+    MOVE StudentCount TO PrnStudentCount
+    MOVE MaleCount    TO PrnMaleCount
+    MOVE FemaleCount  TO PrnFemaleCount
+
+    WRITE PrintLine FROM HeadingLine
+            AFTER ADVANCING PAGE
+    WRITE PrintLine FROM StudentTotalLine
+            AFTER ADVANCING 2 LINES
+    WRITE PrintLine FROM MaleTotalLine
+            AFTER ADVANCING 2 LINES
+    WRITE PrintLine FROM FemaleTotalLine
+            AFTER ADVANCING 2 LINES.
+
+
+ValidateCourseCode.
+    MOVE CourseCode TO MasterCourseCode
+    READ CourseFile
+       INVALID KEY ADD 1 TO CourseErrorCount
+    END-READ.
+
+
+AccumulateCourseCount.
+    SET CourseFound TO "N"
+    SET CourseIdx TO 1
+    SEARCH CourseEntry
+       AT END
+          CONTINUE
+       WHEN TCourseCode(CourseIdx) = CourseCode
+          SET CourseCodeFound TO TRUE
+          ADD 1 TO TCourseCount(CourseIdx)
+    END-SEARCH
+    IF NOT CourseCodeFound
+       IF CourseTableCount < 20
+          ADD 1 TO CourseTableCount
+          SET CourseIdx TO CourseTableCount
+          MOVE CourseCode TO TCourseCode(CourseIdx)
+          MOVE 1 TO TCourseCount(CourseIdx)
+       ELSE
+          ADD 1 TO CourseTableOverflowCount
+       END-IF
+    END-IF.
+
+
+PrintCourseBreakdown.
+    WRITE PrintLine FROM CourseHeadingLine
+            AFTER ADVANCING PAGE
+    PERFORM VARYING CourseIdx FROM 1 BY 1
+             UNTIL CourseIdx > CourseTableCount
+       MOVE TCourseCode(CourseIdx)  TO PrnCourseCode
+       MOVE TCourseCount(CourseIdx) TO PrnCourseCount
+       WRITE PrintLine FROM CourseTotalLine
+               AFTER ADVANCING 2 LINES
+    END-PERFORM
+    IF CourseTableOverflowCount > ZERO
+       MOVE CourseTableOverflowCount TO PrnCourseCount
+       MOVE "OVFL" TO PrnCourseCode
+       WRITE PrintLine FROM CourseTotalLine
+               AFTER ADVANCING 2 LINES
+    END-IF.
+
+
+PrintGenderErrors.
+* A second pass is needed here since the first pass has already
+* consumed the file sequentially.
+    OPEN INPUT StudentFile
+    WRITE PrintLine FROM GenderErrorHeading
+            AFTER ADVANCING PAGE
+    READ StudentFile
+       AT END SET EndOfStudentFile TO TRUE
+    END-READ
+    IF HeaderRecordType
+       READ StudentFile
+          AT END SET EndOfStudentFile TO TRUE
+       END-READ
+    END-IF
+    PERFORM UNTIL EndOfStudentFile OR TrailerRecordType
+       IF NOT ValidGender
+          MOVE StudentId TO PrnErrorId
+          MOVE Gender    TO PrnErrorGender
+          WRITE PrintLine FROM GenderErrorLine
+                  AFTER ADVANCING 2 LINES
+       END-IF
+       READ StudentFile
+          AT END SET EndOfStudentFile TO TRUE
+       END-READ
+    END-PERFORM
+    CLOSE StudentFile.
+
+
+PrintCourseErrors.
+* A second pass is needed here since the first pass has already
+* consumed the file sequentially.
+    OPEN INPUT StudentFile
+    OPEN INPUT CourseFile
+    WRITE PrintLine FROM CourseErrorHeading
+            AFTER ADVANCING PAGE
+    READ StudentFile
+       AT END SET EndOfStudentFile TO TRUE
+    END-READ
+    IF HeaderRecordType
+       READ StudentFile
+          AT END SET EndOfStudentFile TO TRUE
+       END-READ
+    END-IF
+    PERFORM UNTIL EndOfStudentFile OR TrailerRecordType
+       MOVE CourseCode TO MasterCourseCode
+       READ CourseFile
+          INVALID KEY
+             MOVE StudentId   TO PrnCseErrorId
+             MOVE CourseCode  TO PrnCseErrorCode
+             WRITE PrintLine FROM CourseErrorLine
+                     AFTER ADVANCING 2 LINES
+       END-READ
+       READ StudentFile
+          AT END SET EndOfStudentFile TO TRUE
+       END-READ
+    END-PERFORM
+    CLOSE StudentFile
+    CLOSE CourseFile.
+
+
+PrintBirthdayListing.
+* A second pass is needed here since the first pass has already
+* consumed the file sequentially. DAYFIND is CALLed once per student
+* rather than worked out here, so this listing (and any other report
+* that wants a birth weekday) never has to carry its own date logic.
+    OPEN INPUT StudentFile
+    WRITE PrintLine FROM BirthdayHeadingLine
+            AFTER ADVANCING PAGE
+    READ StudentFile
+       AT END SET EndOfStudentFile TO TRUE
+    END-READ
+    IF HeaderRecordType
+       READ StudentFile
+          AT END SET EndOfStudentFile TO TRUE
+       END-READ
+    END-IF
+    PERFORM UNTIL EndOfStudentFile OR TrailerRecordType
+       CALL "DAYFIND" USING YOBirth, MOBirth, DOBirth, WeekdayName
+       MOVE StudentId    TO PrnBdayId
+       MOVE YOBirth      TO PrnBdayYear
+       MOVE MOBirth      TO PrnBdayMonth
+       MOVE DOBirth      TO PrnBdayDay
+       MOVE WeekdayName  TO PrnBdayWeekday
+       WRITE PrintLine FROM BirthdayLine
+               AFTER ADVANCING 2 LINES
+       READ StudentFile
+          AT END SET EndOfStudentFile TO TRUE
+       END-READ
+    END-PERFORM
+    CLOSE StudentFile.
 
+WriteSysLog.
+* One line per run, appended to the shared job log so a nightly
+* consolidated report can be run over every job's results together.
+    MOVE "STUDENTRPT"           TO SlJobName
+    MOVE FUNCTION CURRENT-DATE(1:8)  TO SlRunDate
+    MOVE FUNCTION CURRENT-DATE(9:6)  TO SlRunTime
+    MOVE StudentCount           TO SlRecordsRead
+    COMPUTE SlItemsFlagged = GenderErrorCount + CourseErrorCount
+                            + CourseTableOverflowCount
+    IF SlItemsFlagged > ZERO
+       SET SlStatusWarn TO TRUE
+    ELSE
+       SET SlStatusOk TO TRUE
+    END-IF
+    OPEN EXTEND SysLogFile
+    IF NOT SysLogFileOk
+       OPEN OUTPUT SysLogFile
+    END-IF
+    WRITE SysLogRecord
+    CLOSE SysLogFile.
