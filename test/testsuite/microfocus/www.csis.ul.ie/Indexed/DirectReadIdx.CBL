@@ -14,6 +14,8 @@ FILE-CONTROL.
       RECORD KEY IS VideoCode
       ALTERNATE RECORD KEY IS VideoTitle
                WITH DUPLICATES
+      ALTERNATE RECORD KEY IS SupplierCode
+               WITH DUPLICATES
       FILE STATUS IS VideoStatus.
       
 
@@ -34,17 +36,25 @@ WORKING-STORAGE SECTION.
 01 RequiredKey           PIC 9.
    88 VideoCodeKey      VALUE 1.
    88 VideoTitleKey     VALUE 2.
+   88 SupplierCodeKey   VALUE 3.
            
 01 PrnVideoRecord.
    02 PrnVideoCode       PIC 9(5).
    02 PrnVideoTitle      PIC BBBBX(40).
    02 PrnSupplierCode    PIC BBBB99.
-   
+
+01 ActionCode             PIC 9.
+   88 DisplayAction      VALUE 1.
+   88 UpdateAction       VALUE 2.
+   88 DeleteAction       VALUE 3.
+
+01 NewVideoTitle          PIC X(40).
+
 PROCEDURE DIVISION.
 Begin.
-   OPEN INPUT VideoFile.
+   OPEN I-O VideoFile.
 
-   DISPLAY "Chose key VideoCode = 1,  VideoTitle = 2 ->  "
+   DISPLAY "Chose key VideoCode = 1,  VideoTitle = 2,  SupplierCode = 3 ->  "
                      WITH NO ADVANCING.
    ACCEPT RequiredKey.
 
@@ -66,13 +76,47 @@ Begin.
       END-READ
    END-IF
 
+   IF SupplierCodeKey
+      DISPLAY "Enter Supplier Code (2 digits) -> " WITH NO ADVANCING
+      ACCEPT SupplierCode
+      READ VideoFile
+         KEY IS SupplierCode
+         INVALID KEY  DISPLAY "VIDEO STATUS :- ", VideoStatus
+      END-READ
+   END-IF
+
    IF RecordFound
       MOVE VideoCode TO PrnVideoCode
       MOVE VideoTitle TO PrnVideoTitle
       MOVE SupplierCode TO PrnSupplierCode
       DISPLAY  PrnVideoRecord
+
+      DISPLAY "Display = 1,  Update Title = 2,  Delete = 3 ->  "
+                        WITH NO ADVANCING
+      ACCEPT ActionCode
+
+      IF UpdateAction
+         PERFORM UpdateVideoTitle
+      END-IF
+
+      IF DeleteAction
+         PERFORM DeleteVideoRecord
+      END-IF
    END-IF.
 
    CLOSE VideoFile.
    STOP RUN.
 
+UpdateVideoTitle.
+   DISPLAY "Enter new Video Title (40 chars) -> " WITH NO ADVANCING
+   ACCEPT NewVideoTitle
+   MOVE NewVideoTitle TO VideoTitle
+   REWRITE VideoRecord
+      INVALID KEY DISPLAY "VIDEO STATUS :- ", VideoStatus
+   END-REWRITE.
+
+DeleteVideoRecord.
+   DELETE VideoFile
+      INVALID KEY DISPLAY "VIDEO STATUS :- ", VideoStatus
+   END-DELETE.
+
