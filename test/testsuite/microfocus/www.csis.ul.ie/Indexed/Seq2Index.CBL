@@ -13,11 +13,27 @@ FILE-CONTROL.
           RECORD KEY IS VideoCode
           ALTERNATE RECORD KEY IS VideoTitle
                       WITH DUPLICATES
+          ALTERNATE RECORD KEY IS VideoSupplierCode
+                      WITH DUPLICATES
           FILE STATUS IS VideoStatus.
 
    SELECT SeqVideoFile ASSIGN TO "SEQVIDEO.DAT"
         ORGANIZATION IS LINE SEQUENTIAL.
-      
+
+* Referenced to check that a video's SupplierCode is one Purchasing
+* actually knows about before the video record is loaded.
+   SELECT SupplierFile ASSIGN TO "RELSUPP.DAT"
+          ORGANIZATION IS RELATIVE
+          ACCESS MODE IS RANDOM
+          RELATIVE KEY IS SupplierKey
+          FILE STATUS IS SupplierStatus.
+
+* Records rejected during the load - either a duplicate VideoCode or
+* an unknown SupplierCode - written here instead of just being
+* dropped, the same way seqinsert.CBL routes its own rejects.
+   SELECT RejectFile ASSIGN TO "VIDEO.REJ"
+          ORGANIZATION IS LINE SEQUENTIAL.
+
 
 DATA DIVISION.
 FILE SECTION.
@@ -36,26 +52,96 @@ FD SeqVideoFile.
    02 SeqVideoSupplierCode    PIC 99.
 
 
+FD SupplierFile.
+01 SupplierRecord.
+   02 SupplierCode            PIC 99.
+   02 SupplierName            PIC X(20).
+   02 SupplierAddress         PIC X(50).
+
+FD RejectFile.
+01 RejectLine                 PIC X(80).
+
 
 WORKING-STORAGE SECTION.
 01   VideoStatus              PIC X(2).
+     88 DuplicateKey          VALUE "22".
+
+01   SupplierStatus           PIC X(2).
+     88 SupplierFound         VALUE "00".
+
+01   SupplierKey              PIC 99.
+
+01   RejectDetailLine.
+     02 RejVideoCode           PIC 9(5).
+     02 FILLER                 PIC X(3) VALUE SPACES.
+     02 RejSupplierCode        PIC 99.
+     02 FILLER                 PIC X(3) VALUE SPACES.
+     02 RejReason              PIC X(30).
+
+* Load statistics - how many input records were seen, how many
+* actually made it into the indexed file, how many were rejected
+* because their VideoCode duplicated one already loaded, and how
+* many were rejected because their SupplierCode is not on file.
+01   LoadStatistics.
+     02 RecordsRead           PIC 9(6) VALUE ZERO.
+     02 RecordsLoaded         PIC 9(6) VALUE ZERO.
+     02 DuplicatesRejected    PIC 9(6) VALUE ZERO.
+     02 UnknownSupplierRejected PIC 9(6) VALUE ZERO.
 
 PROCEDURE DIVISION.
 Begin.
    OPEN INPUT SeqVideoFile.
    OPEN OUTPUT VideoFile.
+   OPEN INPUT SupplierFile.
+   OPEN OUTPUT RejectFile.
 
-   READ SeqVideoFile 
+   READ SeqVideoFile
       AT END SET EndOfFile TO TRUE
    END-READ.
    PERFORM UNTIL EndOfFile
-      WRITE VideoRecord FROM SeqVideoRecord
-         INVALID KEY DISPLAY "VIDEO STATUS :- ", VideoStatus
-      END-WRITE
-      READ SeqVideoFile 
+      ADD 1 TO RecordsRead
+      MOVE SeqVideoSupplierCode TO SupplierKey
+      READ SupplierFile
+         INVALID KEY CONTINUE
+      END-READ
+      IF SupplierFound
+         WRITE VideoRecord FROM SeqVideoRecord
+            INVALID KEY
+               IF DuplicateKey
+                  ADD 1 TO DuplicatesRejected
+                  DISPLAY "Duplicate VideoCode " SeqVideoCode
+                          " - record rejected"
+                  MOVE SeqVideoCode         TO RejVideoCode
+                  MOVE SeqVideoSupplierCode TO RejSupplierCode
+                  MOVE "DUPLICATE VIDEO CODE" TO RejReason
+                  WRITE RejectLine FROM RejectDetailLine
+               ELSE
+                  DISPLAY "VIDEO STATUS :- ", VideoStatus
+               END-IF
+            NOT INVALID KEY
+               ADD 1 TO RecordsLoaded
+         END-WRITE
+      ELSE
+         ADD 1 TO UnknownSupplierRejected
+         DISPLAY "Unknown SupplierCode " SeqVideoSupplierCode
+                 " for VideoCode " SeqVideoCode " - record rejected"
+         MOVE SeqVideoCode         TO RejVideoCode
+         MOVE SeqVideoSupplierCode TO RejSupplierCode
+         MOVE "UNKNOWN SUPPLIER CODE" TO RejReason
+         WRITE RejectLine FROM RejectDetailLine
+      END-IF
+      READ SeqVideoFile
          AT END SET EndOfFile TO TRUE
       END-READ
    END-PERFORM.
 
-   CLOSE VideoFile, SeqVideoFile.
+   CLOSE VideoFile, SeqVideoFile, SupplierFile, RejectFile.
+
+   DISPLAY SPACE
+   DISPLAY "Load summary"
+   DISPLAY "  Records read          = " RecordsRead
+   DISPLAY "  Records loaded        = " RecordsLoaded
+   DISPLAY "  Duplicates rejected   = " DuplicatesRejected
+   DISPLAY "  Unknown suppliers     = " UnknownSupplierRejected.
+
    STOP RUN.
