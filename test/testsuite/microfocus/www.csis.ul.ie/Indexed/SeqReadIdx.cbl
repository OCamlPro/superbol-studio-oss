@@ -14,6 +14,8 @@ FILE-CONTROL.
           RECORD KEY IS VideoCode
           ALTERNATE RECORD KEY IS VideoTitle
                WITH DUPLICATES
+          ALTERNATE RECORD KEY IS SupplierCode
+               WITH DUPLICATES
           FILE STATUS IS VideoStatus.
 
       
@@ -33,6 +35,7 @@ WORKING-STORAGE SECTION.
 01   RequiredSequence         PIC 9.
      88 VideoCodeSequence     VALUE 1.
      88 VideoTitleSequence    VALUE 2.
+     88 SupplierCodeSequence  VALUE 3.
            
 01 PrnVideoRecord.
    02 PrnVideoCode            PIC 9(5).
@@ -43,22 +46,29 @@ PROCEDURE DIVISION.
 Begin.
    OPEN INPUT VideoFile.
 
-   DISPLAY "Enter key : 1=VideoCode, 2=VideoTitle ->"
+   DISPLAY "Enter key : 1=VideoCode, 2=VideoTitle, 3=SupplierCode ->"
       WITH NO ADVANCING.
    ACCEPT RequiredSequence.
 
 *  First we must establish the key-of-reference (KOR).
 *  Since the default KOR is the primary key we don't need
 *  to do anything special to establish the VideoCode as the KOR.
-*  But to read the file in VideoTitle order we must establish
-*  the VideoTile as the KOR.  We do this by using the VideoTitle
+*  But to read the file in VideoTitle or SupplierCode order we must
+*  establish that key as the KOR.  We do this by using the key
 *  in a direct READ or (as in this case) a START statement.
    IF VideoTitleSequence
       MOVE SPACES TO VideoTitle
       START VideoFile KEY IS GREATER THAN VideoTitle
          INVALID KEY  DISPLAY "VIDEO STATUS :- ", VideoStatus
       END-START
-   END-IF   
+   END-IF
+
+   IF SupplierCodeSequence
+      MOVE ZERO TO SupplierCode
+      START VideoFile KEY IS GREATER THAN SupplierCode
+         INVALID KEY  DISPLAY "VIDEO STATUS :- ", VideoStatus
+      END-START
+   END-IF
 
 
 *  The READ..NEXT RECORD will read the file sequentially
