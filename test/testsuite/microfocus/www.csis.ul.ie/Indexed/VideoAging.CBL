@@ -0,0 +1,168 @@
+      $ SET SOURCEFORMAT "FREE"
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  VideoAging.
+AUTHOR.  Michael Coughlan.
+* Reads the video checkout transactions in VIDEOOUT.DAT and lists
+* every one that is still out and now overdue, looking each video's
+* title up on IDXVIDEO.DAT the same way DirectReadIdx does. How many
+* days overdue a checkout is comes from the GetDayDiff subprogram
+* rather than any date arithmetic of our own.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+   SELECT VideoFile ASSIGN TO "IDXVIDEO.DAT"
+      ORGANIZATION IS INDEXED
+      ACCESS MODE IS RANDOM
+      RECORD KEY IS VideoCode
+      FILE STATUS IS VideoStatus.
+
+   SELECT CheckoutFile ASSIGN TO "VIDEOOUT.DAT"
+      ORGANIZATION IS LINE SEQUENTIAL
+      FILE STATUS IS CheckoutStatus.
+
+* Shared nightly job-run log - see WriteSysLog below.
+   SELECT SysLogFile ASSIGN TO "SYSLOG.DAT"
+      ORGANIZATION IS LINE SEQUENTIAL
+      FILE STATUS IS SysLogFileStatus.
+
+
+DATA DIVISION.
+FILE SECTION.
+FD VideoFile.
+01 VideoRecord.
+   02 VideoCode          PIC 9(5).
+   02 VideoTitle         PIC X(40).
+   02 SupplierCode       PIC 99.
+
+* One line per video checked out - ReturnedFlag is set to "Y" when it
+* comes back, so a checkout only ever needs ageing while it is "N".
+FD CheckoutFile.
+01 CheckoutRecord.
+   88 EndOfCheckoutFile      VALUE HIGH-VALUES.
+   02 CheckoutVideoCode      PIC 9(5).
+   02 CheckoutCustomerId     PIC 9(6).
+   02 CheckoutDate           PIC 9(8).
+   02 DueDate                PIC 9(8).
+   02 ReturnedFlag           PIC X.
+      88 VideoReturned       VALUE "Y", "y".
+      88 VideoNotReturned    VALUE "N", "n".
+
+FD SysLogFile.
+   COPY "SYSLOG.CPY".
+
+
+WORKING-STORAGE SECTION.
+01 VideoStatus              PIC XX.
+   88 VideoFound            VALUE "00".
+
+01 CheckoutStatus           PIC XX.
+   88 CheckoutFileOk        VALUE "00".
+
+01 SysLogFileStatus         PIC XX.
+   88 SysLogFileOk          VALUE "00".
+
+01 TodaysDate                PIC 9(8).
+01 DaysOverdue                PIC S9(7).
+
+01 AgingLine.
+   02 PrnAgeVideoCode        PIC BBBB9(5).
+   02 PrnAgeVideoTitle       PIC BBBBX(40).
+   02 PrnAgeCustomer         PIC BBBB9(6).
+   02 PrnAgeDaysOverdue      PIC BBBBZZZ9.
+
+01 AgingStatistics.
+   02 CheckoutsRead          PIC 9(6) VALUE ZERO.
+   02 OverdueCount           PIC 9(6) VALUE ZERO.
+   02 UnknownVideoCount      PIC 9(6) VALUE ZERO.
+
+PROCEDURE DIVISION.
+Begin.
+   OPEN INPUT VideoFile.
+   IF NOT VideoFound
+      DISPLAY "IDXVIDEO.DAT could not be opened - status " VideoStatus
+      MOVE 16 TO RETURN-CODE
+      STOP RUN
+   END-IF
+
+   OPEN INPUT CheckoutFile.
+   IF NOT CheckoutFileOk
+      DISPLAY "VIDEOOUT.DAT could not be opened - status " CheckoutStatus
+      CLOSE VideoFile
+      MOVE 16 TO RETURN-CODE
+      STOP RUN
+   END-IF
+
+   MOVE FUNCTION CURRENT-DATE(1:8) TO TodaysDate.
+
+   DISPLAY "  Video Checkout Aging Report".
+
+   READ CheckoutFile
+      AT END SET EndOfCheckoutFile TO TRUE
+   END-READ.
+   PERFORM UNTIL EndOfCheckoutFile
+      ADD 1 TO CheckoutsRead
+      IF VideoNotReturned
+         PERFORM AgeThisCheckout
+      END-IF
+      READ CheckoutFile
+         AT END SET EndOfCheckoutFile TO TRUE
+      END-READ
+   END-PERFORM.
+
+   CLOSE VideoFile.
+   CLOSE CheckoutFile.
+
+   DISPLAY SPACE.
+   DISPLAY "Aging summary".
+   DISPLAY "  Checkouts read      = " CheckoutsRead.
+   DISPLAY "  Overdue checkouts   = " OverdueCount.
+   DISPLAY "  Unknown video codes = " UnknownVideoCount.
+
+   PERFORM WriteSysLog.
+
+   STOP RUN.
+
+
+WriteSysLog.
+* One line per run, appended to the shared job log so a nightly
+* consolidated report can be run over every job's results together.
+   MOVE "VIDEOAGING"                TO SlJobName
+   MOVE FUNCTION CURRENT-DATE(1:8)  TO SlRunDate
+   MOVE FUNCTION CURRENT-DATE(9:6)  TO SlRunTime
+   MOVE CheckoutsRead               TO SlRecordsRead
+   COMPUTE SlItemsFlagged = OverdueCount + UnknownVideoCount
+   IF SlItemsFlagged > ZERO
+      SET SlStatusWarn TO TRUE
+   ELSE
+      SET SlStatusOk TO TRUE
+   END-IF
+   OPEN EXTEND SysLogFile
+   IF NOT SysLogFileOk
+      OPEN OUTPUT SysLogFile
+   END-IF
+   WRITE SysLogRecord
+   CLOSE SysLogFile.
+
+
+AgeThisCheckout.
+   CALL "GetDayDiff" USING BY CONTENT DueDate, TodaysDate
+                           BY REFERENCE DaysOverdue.
+   IF DaysOverdue > ZERO
+      ADD 1 TO OverdueCount
+      MOVE CheckoutVideoCode TO VideoCode
+      READ VideoFile
+         INVALID KEY CONTINUE
+      END-READ
+      IF VideoFound
+         MOVE VideoCode      TO PrnAgeVideoCode
+         MOVE VideoTitle     TO PrnAgeVideoTitle
+      ELSE
+         ADD 1 TO UnknownVideoCount
+         MOVE CheckoutVideoCode TO PrnAgeVideoCode
+         MOVE "** UNKNOWN VIDEO CODE **" TO PrnAgeVideoTitle
+      END-IF
+      MOVE CheckoutCustomerId TO PrnAgeCustomer
+      MOVE DaysOverdue        TO PrnAgeDaysOverdue
+      DISPLAY AgingLine
+   END-IF.
