@@ -1,25 +1,97 @@
-      $ SET SOURCEFORMAT"FREE"
-IDENTIFICATION DIVISION.
-PROGRAM-ID. Fickle.
-AUTHOR. Michael Coughlan.
-* This sub-program is demonstrates State Memory.
-* Each time the program is called it remembers its
-* state from the previous call. We can get rid of
-* State Memory by using the IS INITIAL phrase.
-
-
-ENVIRONMENT DIVISION.
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 RunningTotal     PIC 9(4) VALUE 150.
-
-LINKAGE SECTION.
-01 Param1           PIC 99.
-
-PROCEDURE DIVISION USING Param1.
-Begin.
-    ADD Param1 TO RunningTotal.
-    DISPLAY "The total so far is " RunningTotal
-
-    EXIT PROGRAM.
-
+      $ SET SOURCEFORMAT"FREE"
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Fickle.
+AUTHOR. Michael Coughlan.
+* This sub-program is demonstrates State Memory.
+* Each time the program is called it remembers its
+* state from the previous call. We can get rid of
+* State Memory by using the IS INITIAL phrase.
+*
+* The running total is also checkpointed to FICKLE.CKP, so it
+* survives not just repeated CALLs within one run of the calling
+* program but a whole new run of it as well - the first CALL of a
+* run reads back whatever total the previous run left behind, and
+* every Add CALL rewrites the checkpoint straight away so a run that
+* stops part way through does not lose what it had accumulated.
+* Passing "R" in FickleAction resets the total to its starting value
+* and clears the checkpoint, the way a batch accumulator is zeroed
+* at the start of a new period.
+
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT FickleCheckpoint ASSIGN "FICKLE.CKP"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FickleCkStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD FickleCheckpoint.
+01 FickleCkRecord      PIC 9(4).
+
+WORKING-STORAGE SECTION.
+01 FickleBaseTotal     PIC 9(4) VALUE 150.
+01 RunningTotal        PIC 9(4) VALUE 150.
+
+01 FickleCkStatus      PIC XX.
+   88 FickleCkFileOk   VALUE "00".
+
+01 FickleLoaded        PIC X VALUE "N".
+   88 FickleTotalLoaded VALUE "Y".
+
+LINKAGE SECTION.
+01 Param1              PIC 99.
+01 FickleAction        PIC X.
+   88 FickleAdd        VALUE "A", "a".
+   88 FickleReset      VALUE "R", "r".
+
+PROCEDURE DIVISION USING Param1, FickleAction.
+Begin.
+    IF NOT FickleTotalLoaded
+       PERFORM LoadCheckpoint
+    END-IF
+
+    IF FickleReset
+       PERFORM ResetTotal
+    ELSE
+       ADD Param1 TO RunningTotal
+       PERFORM SaveCheckpoint
+    END-IF
+
+    DISPLAY "The total so far is " RunningTotal
+
+    EXIT PROGRAM.
+
+
+LoadCheckpoint.
+* Only the first CALL of a run needs to go to the checkpoint file -
+* after that the total lives on in WORKING-STORAGE the same way it
+* always did.
+    OPEN INPUT FickleCheckpoint
+    IF FickleCkFileOk
+       READ FickleCheckpoint
+          AT END MOVE "10" TO FickleCkStatus
+       END-READ
+       IF FickleCkFileOk
+          MOVE FickleCkRecord TO RunningTotal
+       END-IF
+       CLOSE FickleCheckpoint
+    END-IF
+    SET FickleTotalLoaded TO TRUE.
+
+
+SaveCheckpoint.
+    OPEN OUTPUT FickleCheckpoint
+    MOVE RunningTotal TO FickleCkRecord
+    WRITE FickleCkRecord
+    CLOSE FickleCheckpoint.
+
+
+ResetTotal.
+    MOVE FickleBaseTotal TO RunningTotal
+    OPEN OUTPUT FickleCheckpoint
+    MOVE RunningTotal TO FickleCkRecord
+    WRITE FickleCkRecord
+    CLOSE FickleCheckpoint.
