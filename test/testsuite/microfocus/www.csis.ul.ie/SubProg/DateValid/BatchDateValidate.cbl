@@ -0,0 +1,128 @@
+      $ SET SOURCEFORMAT"FREE"
+IDENTIFICATION DIVISION.
+PROGRAM-ID. BatchDateValidate.
+AUTHOR.  Michael Coughlan.
+* Runs every date in DATES.DAT through the Validate subprogram and
+* writes the result of each check to DATES.RPT, along with a count
+* of how many dates fell into each validation outcome.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT DateFile ASSIGN TO "DATES.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT ReportFile ASSIGN TO "DATES.RPT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  DateFile.
+01  DateRecord.
+    88 EndOfDateFile         VALUE HIGH-VALUES.
+    02 InputDateIn           PIC 9(8).
+
+FD  ReportFile.
+01  PrintLine                PIC X(60).
+
+
+WORKING-STORAGE SECTION.
+01  ValidationResult         PIC 9.
+    88 DateIsValid           VALUE 0.
+    88 DateNotNumeric        VALUE 1.
+    88 YearContainsZeros     VALUE 2.
+    88 MonthContainsZeros    VALUE 3.
+    88 DayContainsZeros      VALUE 4.
+    88 MonthGreaterThan12    VALUE 5.
+    88 DayTooGreatForMonth   VALUE 6.
+    88 PersonTooYoung        VALUE 7.
+
+01  MinimumAge                PIC 99 VALUE ZERO.
+
+01  ResultCounts.
+    02 ValidCount            PIC 9(6) VALUE ZERO.
+    02 InvalidCount          PIC 9(6) VALUE ZERO.
+
+01  ResultLine.
+    02 RlDate                PIC 9(8).
+    02 FILLER                PIC X(4) VALUE "  - ".
+    02 RlMessage             PIC X(30).
+
+01  SummaryLine.
+    02 FILLER                PIC X(20) VALUE "Dates validated  = ".
+    02 SlTotal               PIC Z,ZZ9.
+
+01  ValidSummaryLine.
+    02 FILLER                PIC X(20) VALUE "Valid dates      = ".
+    02 SlValid               PIC Z,ZZ9.
+
+01  InvalidSummaryLine.
+    02 FILLER                PIC X(20) VALUE "Invalid dates    = ".
+    02 SlInvalid             PIC Z,ZZ9.
+
+
+PROCEDURE DIVISION.
+Begin.
+    DISPLAY "Minimum age required (0 for none) > " WITH NO ADVANCING
+    ACCEPT MinimumAge
+
+    OPEN INPUT DateFile
+    OPEN OUTPUT ReportFile
+
+    READ DateFile
+       AT END SET EndOfDateFile TO TRUE
+    END-READ
+    PERFORM UNTIL EndOfDateFile
+       CALL "Validate"
+             USING InputDateIn, ValidationResult, MinimumAge
+       PERFORM WriteResultLine
+       READ DateFile
+          AT END SET EndOfDateFile TO TRUE
+       END-READ
+    END-PERFORM
+
+    PERFORM WriteSummary
+
+    CLOSE DateFile, ReportFile
+    STOP RUN.
+
+
+WriteResultLine.
+    MOVE InputDateIn TO RlDate
+    EVALUATE TRUE
+       WHEN DateIsValid
+            ADD 1 TO ValidCount
+            MOVE "Date is valid." TO RlMessage
+       WHEN DateNotNumeric
+            ADD 1 TO InvalidCount
+            MOVE "Date is not numeric." TO RlMessage
+       WHEN YearContainsZeros
+            ADD 1 TO InvalidCount
+            MOVE "Year contains all zeros." TO RlMessage
+       WHEN MonthContainsZeros
+            ADD 1 TO InvalidCount
+            MOVE "Month contains all zeros." TO RlMessage
+       WHEN DayContainsZeros
+            ADD 1 TO InvalidCount
+            MOVE "Day contains all zeros." TO RlMessage
+       WHEN MonthGreaterThan12
+            ADD 1 TO InvalidCount
+            MOVE "Month too great." TO RlMessage
+       WHEN DayTooGreatForMonth
+            ADD 1 TO InvalidCount
+            MOVE "Day too great for month." TO RlMessage
+       WHEN PersonTooYoung
+            ADD 1 TO InvalidCount
+            MOVE "Below the minimum age." TO RlMessage
+    END-EVALUATE
+    WRITE PrintLine FROM ResultLine.
+
+
+WriteSummary.
+    MOVE ValidCount   TO SlValid
+    MOVE InvalidCount TO SlInvalid
+    COMPUTE SlTotal = ValidCount + InvalidCount
+
+    WRITE PrintLine FROM SPACES
+    WRITE PrintLine FROM SummaryLine
+    WRITE PrintLine FROM ValidSummaryLine
+    WRITE PrintLine FROM InvalidSummaryLine.
