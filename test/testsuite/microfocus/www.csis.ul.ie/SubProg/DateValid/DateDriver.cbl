@@ -19,6 +19,9 @@ WORKING-STORAGE SECTION.
    88 DayContainsZeros      VALUE 4.
    88 MonthGreaterThan12    VALUE 5.
    88 DayTooGreatForMonth   VALUE 6.
+   88 PersonTooYoung        VALUE 7.
+
+01 MinimumAge                PIC 99 VALUE ZERO.
 
 
 PROCEDURE DIVISION.
@@ -26,8 +29,11 @@ Begin.
     DISPLAY "Input Date as DDMMYYYY > " WITH NO ADVANCING
     ACCEPT InputDateIn
 
+    DISPLAY "Minimum age required (0 for none) > " WITH NO ADVANCING
+    ACCEPT MinimumAge
+
     CALL "Validate"
-          USING InputDateIn, ValidationResult.
+          USING InputDateIn, ValidationResult, MinimumAge.
 
     DISPLAY "RESULT = " ValidationResult
     DISPLAY "DATE IS NOW = " InputDateIn
@@ -39,6 +45,7 @@ Begin.
        WHEN DayContainsZeros      DISPLAY "Day contains all zeros."
        WHEN MonthGreaterThan12    DISPLAY "Month too great."
        WHEN DayTooGreatForMonth   DISPLAY "Day too great for month."
+       WHEN PersonTooYoung        DISPLAY "Below the minimum age."
     END-EVALUATE.
 
     STOP RUN.
