@@ -21,13 +21,20 @@ WORKING-STORAGE SECTION.
 01 FILLER                   PIC 9 VALUE ZERO.
    88 LeapYear              VALUE 1.
 
+01 TodaysDate.
+   02 TodaysYear             PIC 9(4).
+   02 TodaysMonth            PIC 99.
+   02 TodaysDay              PIC 99.
+
+01 AgeInYears                PIC 9(3).
+
 
 LINKAGE SECTION.
 01 InputDateLA.
    02 DayLA                 PIC 99.
    02 MonthLA               PIC 99.
       88 MonthInvalid       VALUE 13 THRU 99.
-      88 MonthIsFebruary    VALUE 2. 
+      88 MonthIsFebruary    VALUE 2.
    02 YearLA                PIC 9(4).
 
 01 ValidationResultLB       PIC 9.
@@ -38,8 +45,11 @@ LINKAGE SECTION.
    88 DayContainsZeros      VALUE 4.
    88 MonthGreaterThan12    VALUE 5.
    88 DayTooGreatForMonth   VALUE 6.
+   88 PersonTooYoung        VALUE 7.
 
-PROCEDURE DIVISION USING InputDateLA, ValidationResultLB.
+01 MinimumAgeLA              PIC 99.
+
+PROCEDURE DIVISION USING InputDateLA, ValidationResultLB, MinimumAgeLA.
 Begin.
    EVALUATE TRUE
      WHEN InputDateLA NOT NUMERIC  SET DateNotNumeric     TO TRUE
@@ -50,9 +60,28 @@ Begin.
      WHEN OTHER PERFORM CheckForValidDay
    END-EVALUATE
 
+   IF DateIsValid AND MinimumAgeLA > ZERO
+      PERFORM CheckMinimumAge
+   END-IF
+
    EXIT PROGRAM.
 
 
+CheckMinimumAge.
+*  InputDateLA is treated as a date of birth here; AgeInYears is
+*  the person's age as of today, not counting a birthday that has
+*  not yet been reached this year.
+   MOVE FUNCTION CURRENT-DATE(1:8) TO TodaysDate
+   COMPUTE AgeInYears = TodaysYear - YearLA
+   IF MonthLA > TodaysMonth OR
+      (MonthLA = TodaysMonth AND DayLA > TodaysDay)
+      SUBTRACT 1 FROM AgeInYears
+   END-IF
+   IF AgeInYears < MinimumAgeLA
+      SET PersonTooYoung TO TRUE
+   END-IF.
+
+
 CheckForValidDay.
 *  Years evenly divisible by 4 are leap years, but
 *  years evenly divisible by 100 are not leap years, but
