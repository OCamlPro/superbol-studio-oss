@@ -0,0 +1,29 @@
+      $ SET SOURCEFORMAT "FREE"
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  GetDayDiff IS INITIAL.
+AUTHOR.      Michael Coughlan.
+* This module finds the difference in days between two
+* Dates. The dates must be in the form YYYYMMDD.
+* The first date passed is subtracted from the second
+* Date and the difference is returned.
+*
+* Kept in its own source file, the way TrimString.cbl and
+* FindSubstr.cbl are, rather than nested inside DayDiffDriver, so
+* CALL "GetDayDiff" resolves for callers outside DayDiffDriver's own
+* compilation unit (VideoAging included).
+
+ENVIRONMENT DIVISION.
+DATA DIVISION.
+LINKAGE SECTION.
+01  Date1                          PIC 9(8).
+01  Date2                          PIC 9(8).
+01  Difference                     PIC S9(7).
+
+
+PROCEDURE DIVISION USING Date1, Date2, Difference.
+Begin.
+   COMPUTE Difference =
+           FUNCTION INTEGER-OF-DATE(Date2)- FUNCTION INTEGER-OF-DATE(Date1)
+   EXIT PROGRAM.
+
+END PROGRAM GetDayDiff.
