@@ -0,0 +1,75 @@
+      $ SET SOURCEFORMAT "FREE"
+IDENTIFICATION DIVISION.
+PROGRAM-ID. JulianToSortDate.
+AUTHOR.    Michael Coughlan.
+* Converts a date in YYYYDDD Julian format to one in YYYYMMDD,
+* completing the DDMMYYYY/YYYYMMDD/YYYYDDD conversion family alongside
+* EuroDateToSortDate and SortDateToEuroDate.
+*
+* Kept in its own source file, the way GetDayDiff.cbl is, rather than
+* nested inside DayDiffDriver, so CALL "JulianToSortDate" resolves for
+* callers outside DayDiffDriver's own compilation unit.
+
+ENVIRONMENT DIVISION.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01  YYYYMMDDTemp                    PIC 9(8).
+01  JulianYear                      PIC 9(4).
+01  JulianDayOfYear                 PIC 999.
+
+LINKAGE SECTION.
+01  YYYYDDDDate                     PIC 9(7).
+01  YYYYMMDDDate                    PIC X(8).
+
+PROCEDURE DIVISION USING YYYYDDDDate, YYYYMMDDDate.
+Begin.
+*  YYYYDDDDate / 1000 isn't truncated to JulianYear until the final
+*  COMPUTE store, so taking that division inline as part of a bigger
+*  expression (as * 10000 + 0101 below) would carry its fractional
+*  part into FUNCTION INTEGER-OF-DATE's argument - the DIVIDE here
+*  gets the truncated year on its own first, the same way
+*  SetLeapYearFlag divides out BorrowedYear before using it.
+   DIVIDE YYYYDDDDate BY 1000 GIVING JulianYear
+          REMAINDER JulianDayOfYear.
+   COMPUTE YYYYMMDDTemp =
+           FUNCTION DATE-OF-INTEGER(FUNCTION INTEGER-OF-DATE(
+              JulianYear * 10000 + 0101) + JulianDayOfYear - 1)
+   MOVE YYYYMMDDTemp TO YYYYMMDDDate.
+   EXIT PROGRAM.
+
+END PROGRAM JulianToSortDate.
+
+
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SortDateToJulian.
+AUTHOR.    Michael Coughlan.
+* Converts a date in YYYYMMDD format to YYYYDDD Julian format,
+* completing the DDMMYYYY/YYYYMMDD/YYYYDDD conversion family alongside
+* EuroDateToSortDate and SortDateToEuroDate.
+*
+* Kept in its own source file, alongside JulianToSortDate, so
+* CALL "SortDateToJulian" resolves for callers outside DayDiffDriver's
+* own compilation unit.
+
+ENVIRONMENT DIVISION.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01  DayOfYear                       PIC 999.
+01  YearPart                        PIC 9(4).
+
+LINKAGE SECTION.
+01  YYYYMMDDDate                    PIC 9(8).
+01  YYYYDDDDate                     PIC X(7).
+
+PROCEDURE DIVISION USING YYYYMMDDDate, YYYYDDDDate.
+Begin.
+   MOVE YYYYMMDDDate(1:4) TO YearPart
+   COMPUTE DayOfYear =
+           FUNCTION INTEGER-OF-DATE(YYYYMMDDDate) -
+           FUNCTION INTEGER-OF-DATE(YearPart * 10000 + 0101) + 1
+   MOVE YearPart TO YYYYDDDDate(1:4)
+   MOVE DayOfYear TO YYYYDDDDate(5:3).
+   EXIT PROGRAM.
+
+END PROGRAM SortDateToJulian.
