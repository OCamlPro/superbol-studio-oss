@@ -4,12 +4,13 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID. DayDiffDriver.
 AUTHOR. Michael Coughlan.
 * This program gets the difference in days between two dates.
-* It calls three contained subprograms and one external subprogram
-* to do the actual work. 
-* The "GetDayDiff" program is included as a contained
-* subprogram and is used to get the difference in days between
-* two dates entered by the user.
-* The dates entered by the user are validated by calling my "Validate" 
+* It calls several contained subprograms and two external subprograms
+* to do the actual work.
+* The "GetDayDiff" program used to get the difference in days between
+* two dates entered by the user lives in its own GetDayDiff.cbl file
+* (alongside Validate) rather than being contained here, so that other
+* programs outside this compilation unit can CALL it directly too.
+* The dates entered by the user are validated by calling my "Validate"
 * subprogram.  The dates entered by the user and the date required by
 * the "GetDayDiff" program are in different formats.
 * The "EuroDateToSortDate" subprogram is used to convert from DDMMYYYY format
@@ -29,6 +30,11 @@ WORKING-STORAGE SECTION.
     02 DayDifference              PIC S9(7).
     02 DayDifferencePrn           PIC ----,--9.
 
+01  YMDDiffs.
+    02 YearsDifference            PIC 99.
+    02 MonthsDifference           PIC 99.
+    02 DaysDifference             PIC 99.
+
 01  ValidationResult              PIC 9.
     88 DateIsValid                VALUE 0.
     88 DateIsNotValid             VALUE 1 THRU 6.
@@ -38,7 +44,12 @@ WORKING-STORAGE SECTION.
     88 DayContainsZeros           VALUE 4.
     88 MonthGreaterThan12         VALUE 5.
     88 DayTooGreatForMonth        VALUE 6.
-            
+
+* This driver only cares about the difference between two dates, not
+* whether either one meets a minimum age, so it always passes zero -
+* Validate's own MinimumAgeLA > ZERO gate then skips CheckMinimumAge.
+01  MinimumAge                     PIC 99 VALUE ZERO.
+
 
 PROCEDURE DIVISION.
 Begin.
@@ -54,6 +65,10 @@ Begin.
     CALL "GetDayDiff" USING BY CONTENT FirstDate,  SecondDate
                             BY REFERENCE DayDifference.
 
+    CALL "GetDayDiffYMD" USING BY CONTENT FirstDate, SecondDate
+                          BY REFERENCE YearsDifference, MonthsDifference,
+                                       DaysDifference.
+
     CALL "SortDateToEuroDate" USING FirstDate, FirstDate.
     CALL "SortDateToEuroDate" USING SecondDate, SecondDate.
     MOVE DayDifference TO DayDifferencePrn.
@@ -62,7 +77,9 @@ Begin.
     DISPLAY SPACES.
     DISPLAY "The difference between " FirstDatePrn " and "
              SecondDatePrn " is " DayDifferencePrn " days.".
-    
+    DISPLAY "That is " YearsDifference " years, " MonthsDifference
+             " months, " DaysDifference " days.".
+
     STOP RUN.
 
 
@@ -71,8 +88,9 @@ GetValidFirstDate.
     DISPLAY "Enter the first  date in DDMMYYYY format " WITH NO ADVANCING.
     ACCEPT FirstDate.
     CALL "Validate" USING   BY CONTENT   FirstDate,
-                            BY REFERENCE ValidationResult.
-    IF DateIsNotValid 
+                            BY REFERENCE ValidationResult,
+                            BY CONTENT   MinimumAge.
+    IF DateIsNotValid
         PERFORM DisplayErrorMessage
     END-IF.
 
@@ -82,7 +100,8 @@ GetValidSecondDate.
     DISPLAY "Enter the second date in DDMMYYYY format " WITH NO ADVANCING.
     ACCEPT SecondDate.
     CALL "Validate" USING   BY CONTENT   SecondDate,
-                            BY REFERENCE ValidationResult.
+                            BY REFERENCE ValidationResult,
+                            BY CONTENT   MinimumAge.
     IF DateIsNotValid 
         PERFORM DisplayErrorMessage
     END-IF.
@@ -170,28 +189,108 @@ END PROGRAM SortDateToEuroDate.
 
 
 IDENTIFICATION DIVISION.
-PROGRAM-ID. GetDayDiff.
+PROGRAM-ID. GetDayDiffYMD.
 AUTHOR. Michael Coughlan.
-* This module finds the difference in days between two
-* Dates. The dates must be in the form YYYYMMDD.
-* The first date passed is subtracted from the second
-* Date and the difference is returned.
+* Breaks the difference between two dates (in YYYYMMDD format) into
+* whole calendar years, months and days, for display alongside the
+* plain day-count produced by GetDayDiff. The two dates may be
+* passed in either order - the earlier of the two is always
+* subtracted from the later.
 
 ENVIRONMENT DIVISION.
 DATA DIVISION.
+WORKING-STORAGE SECTION.
+01  EarlyDate.
+    02 EarlyYear                   PIC 9(4).
+    02 EarlyMonth                  PIC 99.
+    02 EarlyDay                    PIC 99.
+
+01  LateDate.
+    02 LateYear                    PIC 9(4).
+    02 LateMonth                   PIC 99.
+    02 LateDay                     PIC 99.
+
+01  MonthDayTable.
+    02 TableValues                 PIC X(24)
+             VALUE "312831303130313130313031".
+    02 FILLER REDEFINES TableValues.
+       03 DaysInMonth
+             OCCURS 12 TIMES PIC 99.
+
+01  BorrowedMonth                  PIC 99.
+01  BorrowedYear                   PIC 9(4).
+01  LeapQuot                       PIC 9(4).
+01  LeapRemain                     PIC 9(4).
+
+01  LeapYearFlag                   PIC 9 VALUE ZERO.
+    88 LeapYear                    VALUE 1.
+    88 NotLeapYear                 VALUE 0.
+
 LINKAGE SECTION.
 01  Date1                          PIC 9(8).
 01  Date2                          PIC 9(8).
-01  Difference                     PIC S9(7).
+01  YearsDiff                      PIC 99.
+01  MonthsDiff                     PIC 99.
+01  DaysDiff                       PIC 99.
 
-
-PROCEDURE DIVISION USING Date1, Date2, Difference.
+PROCEDURE DIVISION USING Date1, Date2, YearsDiff, MonthsDiff, DaysDiff.
 Begin.
-   COMPUTE Difference =
-           FUNCTION INTEGER-OF-DATE(Date2)- FUNCTION INTEGER-OF-DATE(Date1)
+   IF Date1 NOT > Date2
+      MOVE Date1 TO EarlyDate
+      MOVE Date2 TO LateDate
+   ELSE
+      MOVE Date2 TO EarlyDate
+      MOVE Date1 TO LateDate
+   END-IF
+
+   COMPUTE DaysDiff = LateDay - EarlyDay
+   COMPUTE MonthsDiff = LateMonth - EarlyMonth
+   COMPUTE YearsDiff = LateYear - EarlyYear
+
+   IF DaysDiff < 0
+      COMPUTE BorrowedMonth = FUNCTION MOD(LateMonth + 10, 12) + 1
+      PERFORM SetLeapYearFlag
+      IF LeapYear AND BorrowedMonth = 2
+         COMPUTE DaysDiff = DaysDiff + 29
+      ELSE
+         COMPUTE DaysDiff = DaysDiff + DaysInMonth(BorrowedMonth)
+      END-IF
+      SUBTRACT 1 FROM MonthsDiff
+   END-IF
+
+   IF MonthsDiff < 0
+      ADD 12 TO MonthsDiff
+      SUBTRACT 1 FROM YearsDiff
+   END-IF
+
    EXIT PROGRAM.
 
-END PROGRAM GetDayDiff.
 
-END PROGRAM DayDriver.
+SetLeapYearFlag.
+*  The borrowed month's year is LateYear unless the borrow wraps
+*  back over the turn of the year, in which case it is LateYear - 1.
+   SET NotLeapYear TO TRUE
+   IF LateMonth = 1
+      COMPUTE BorrowedYear = LateYear - 1
+   ELSE
+      MOVE LateYear TO BorrowedYear
+   END-IF
+   DIVIDE BorrowedYear BY 400 GIVING LeapQuot REMAINDER LeapRemain
+   IF LeapRemain = 0
+      SET LeapYear TO TRUE
+   ELSE
+      DIVIDE BorrowedYear BY 100 GIVING LeapQuot REMAINDER LeapRemain
+      IF LeapRemain NOT = 0
+         DIVIDE BorrowedYear BY 4 GIVING LeapQuot REMAINDER LeapRemain
+         IF LeapRemain = 0
+            SET LeapYear TO TRUE
+         END-IF
+      END-IF
+   END-IF.
+
+END PROGRAM GetDayDiffYMD.
+
+
+
+END PROGRAM DayDiffDriver.
 
