@@ -7,8 +7,24 @@ ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
     SELECT SalesFile ASSIGN TO "GBSALES.DAT"
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS SalesStatus.
     SELECT PrintFile ASSIGN TO "SALESREPORT.LPT".
+    SELECT SalesTotalsFile ASSIGN TO "SALESTOT.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS TotCityCode
+           FILE STATUS IS TotStatus.
+    SELECT RatesFile ASSIGN TO "CITYRATE.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS RatesStatus.
+    SELECT CsvFile ASSIGN TO "SALESREPORT.CSV"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+* Shared nightly job-run log - see WriteSysLog below.
+    SELECT SysLogFile ASSIGN TO "SYSLOG.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS SysLogFileStatus.
 
 
 DATA DIVISION.
@@ -23,54 +39,154 @@ FD  SalesFile.
 FD  PrintFile
     REPORT IS SalesReport.
 
+* Holds the running year-to-date sales total for each city so that
+* the FINAL control footing can show this run's total alongside the
+* year-to-date figure without re-running over concatenated history.
+FD  SalesTotalsFile.
+01  SalesTotalsRecord.
+    02 TotCityCode      PIC 9.
+    02 YtdSalesTotal     PIC 9(8)V99.
+
+* Rates master - one line per City/SalesPerson combination.  Finance
+* maintain this file directly so a new city or a changed commission
+* rate no longer needs a recompile of this program.
+FD  RatesFile.
+01  RatesFileRecord.
+    02 RFCityCode        PIC 9.
+    02 RFSalesPersonNum   PIC 9.
+    02 RFCityName         PIC X(9).
+    02 RFFixedRate        PIC 9(3)V99.
+    02 RFRegionCode       PIC 9.
+    02 RFRegionName       PIC X(9).
+
+* Plain CSV of the same figures the printed report shows, for
+* whoever wants to pull the numbers into a spreadsheet.
+FD  CsvFile.
+01  CsvLine               PIC X(80).
+
+FD  SysLogFile.
+    COPY "SYSLOG.CPY".
+
 WORKING-STORAGE SECTION.
+01  SysLogFileStatus      PIC XX.
+    88 SysLogFileOk        VALUE "00".
+
+01  RatesStatus           PIC XX.
+    88 RatesFileOk         VALUE "00".
+
+01  SalesStatus           PIC XX.
+    88 SalesFileOk         VALUE "00".
+
 01  NameTable.
-    02 TableValues.
-       03 FILLER        PIC X(18) VALUE "Dublin   Belfast  ".
-       03 FILLER        PIC X(18) VALUE "Cork     Galway   ".
-       03 FILLER        PIC X(18) VALUE "Sligo    Waterford".
-       03 FILLER        PIC X(9)  VALUE "Limerick".
-    02 FILLER REDEFINES TableValues.
-       03 CityName     PIC X(9) OCCURS 7 TIMES.
+    02 CityName          PIC X(9) OCCURS 7 TIMES.
 
 01  RateTable.
-    02 TableValues.
-       03 FILLER        PIC X(35)
-                        VALUE "12300321004350056700123002340034500".
-       03 FILLER        PIC X(35)
-                        VALUE "12300543001230034200111001220013300".
-       03 FILLER        PIC X(35)
-                        VALUE "12000321001760018700133001440015500".
-       03 FILLER        PIC X(35)
-                        VALUE "32100123003210012000166001770018800".
-       03 FILLER        PIC X(35)
-                        VALUE "34500345004560054300111001220013200".
-       03 FILLER        PIC X(35)
-                        VALUE "19000180001780017900444003330022200".
-       03 FILLER        PIC X(35)
-                        VALUE "16700156001450014600222001110021200".
-       03 FILLER        PIC X(35)
-                        VALUE "12000132001230014300121003210043200".
-       03 FILLER        PIC X(35)
-                        VALUE "15400165001640017600111007770033300".
-
-    02 FILLER REDEFINES TableValues.
-       03 City OCCURS 7 TIMES.
-          04 FixedRate  PIC 9(3)V99 OCCURS 9 TIMES.
+    02 City OCCURS 7 TIMES.
+       03 FixedRate      PIC 9(3)V99 OCCURS 9 TIMES.
+
+* Which region each city belongs to, and the display name for each
+* region - both loaded from CITYRATE.DAT alongside the rates
+* themselves, so a city can be reassigned to a different region
+* without a recompile, the same reason CityName/RateTable are
+* file-driven rather than hard-coded.
+01  RegionOfCity.
+    02 CityRegionCode   PIC 9 OCCURS 7 TIMES.
+
+01  RegionNameTable.
+    02 RegionName        PIC X(9) OCCURS 9 TIMES.
+
+* Report Writer control breaks need RegionCode to come out in
+* ascending, non-repeating order as CityCode itself ascends through
+* GBSALES.DAT, so a region can't be split across two CityRate.dat
+* ranges - RegionClosedFlag catches CITYRATE.DAT assigning a city
+* back into a region that earlier cities had already moved past.
+01  RegionClosedTable.
+    02 RegionClosedFlag  PIC X OCCURS 9 TIMES VALUE "N".
+       88 RegionIsClosed   VALUE "Y".
+
+01  LastRegionSeen        PIC 9 VALUE ZERO.
+
+01  ContiguityError       PIC X VALUE "N".
+    88 RegionNotContiguous VALUE "Y".
+
+01  CsvDetailLine.
+    02 CsvDetailCityCode      PIC 9.
+    02 FILLER                 PIC X VALUE ",".
+    02 CsvDetailCityName      PIC X(9).
+    02 FILLER                 PIC X VALUE ",".
+    02 CsvDetailSalesPerson   PIC 9.
+    02 FILLER                 PIC X VALUE ",".
+    02 CsvDetailValueOfSale   PIC 9(4).99.
+    02 FILLER                 PIC X(52) VALUE SPACES.
+
+01  CsvSummaryLine.
+    02 FILLER                 PIC X(8) VALUE "SUMMARY,".
+    02 CsvSummaryCityCode     PIC 9.
+    02 FILLER                 PIC X VALUE ",".
+    02 CsvSummarySalesPerson  PIC 9.
+    02 FILLER                 PIC X VALUE ",".
+    02 CsvSummaryCommission   PIC 9(4).99.
+    02 FILLER                 PIC X VALUE ",".
+    02 CsvSummarySalary       PIC 9(6).99.
+    02 FILLER                 PIC X(43) VALUE SPACES.
 
 01  MiscVariables.
     02 Commission       PIC 9(4)V99.
-    02 Percentage       PIC V99 VALUE .05.
     02 Salary           PIC 9(6)V99.
     02 SalesPersonNow   PIC 9.
     02 CityNow          PIC 9.
+    02 RegionCode       PIC 9.
+
+* Union contract commission bands - the standard rate applies up to
+* the threshold, the higher rate applies to sales above it.
+01  CommissionBands.
+    02 CommissionThreshold  PIC 9(4)V99 VALUE 3000.00.
+    02 StandardPercentage   PIC V99 VALUE .05.
+    02 EnhancedPercentage   PIC V99 VALUE .08.
+
+01  TotStatus            PIC XX.
+    88 TotFileOk          VALUE "00".
+    88 TotRecordNotFound  VALUE "23".
+
+01  YtdWorkTable.
+    02 YtdTotals         PIC 9(8)V99 OCCURS 7 TIMES.
+    02 Sub                PIC 9.
+
+01  YtdVariables.
+    02 CityYtdSales      PIC 9(8)V99 VALUE ZERO.
+    02 GrandYtdSales     PIC 9(9)V99 VALUE ZERO.
+
+* Independent tie-out figures, accumulated from GBSALES.DAT before the
+* REPORT WRITER pass runs, so a hand-edited file that dropped or
+* mangled a record is caught before the report reaches the sales
+* director.
+01  ReconciliationCounts.
+    02 ReconRecCount     PIC 9(6) VALUE ZERO.
+    02 ReconValueSum     PIC 9(8)V99 VALUE ZERO.
+    02 ReportRecCount    PIC 9(6) VALUE ZERO.
+
+01  ReconciliationResult PIC 9 VALUE ZERO.
+    88 ReconciledOk       VALUE 1.
+    88 OutOfBalance       VALUE 2.
+
+01  ReconciliationLine    PIC X(15) VALUE SPACES.
+
+* Run mode - the sales director sometimes only wants the control
+* totals (salesperson/city/final) and not a line for every sale, so
+* GENERATE is driven off the report itself rather than DetailLine in
+* that mode; Report Writer still works out every control break, it
+* just never prints a DetailLine for it.
+01  ReportMode             PIC X VALUE "D".
+    88 DetailReportMode    VALUE "D", "d".
+    88 SummaryReportMode   VALUE "S", "s".
 
 
 REPORT SECTION.
 RD  SalesReport
     CONTROLS ARE FINAL
+                RegionCode
                 CityCode
-                SalesPersonNum 
+                SalesPersonNum
     PAGE LIMIT IS 66
     HEADING 1
     FIRST DETAIL 6
@@ -157,13 +273,43 @@ RD  SalesReport
        03 COLUMN 43     PIC X VALUE "=".
        03 COLUMN 45     PIC 9   SOURCE CityCode.
 
+    02 LINE IS PLUS 1.
+       03 COLUMN 15     PIC X(24)
+                        VALUE "Total sales year-to-date".
+       03 COLUMN 43     PIC X VALUE "=".
+       03 COLUMN 45     PIC $$,$$$,$$$.99 SOURCE CityYtdSales.
+
+
+01  RegionGrp TYPE IS CONTROL FOOTING RegionCode NEXT GROUP PLUS 2.
+    02 LINE IS PLUS 2.
+       03 COLUMN 15     PIC X(9) VALUE "Sales for".
+       03 COLUMN 25     PIC X(9) SOURCE RegionName(RegionCode).
+       03 COLUMN 43     PIC X VALUE "=".
+       03 RS COLUMN 45  PIC $$$$$,$$$.99 SUM CS.
+
+    02 LINE IS PLUS 1.
+       03 COLUMN 15     PIC X(13)
+                        VALUE "Region code =".
+       03 COLUMN 43     PIC X VALUE "=".
+       03 COLUMN 45     PIC 9   SOURCE RegionCode.
+
 
 01  TotalSalesGrp TYPE IS CONTROL FOOTING FINAL.
     02 LINE IS PLUS 4.
-       03 COLUMN 15     PIC X(11)
-                        VALUE "Total sales".
+       03 COLUMN 15     PIC X(18)
+                        VALUE "Total sales - run".
+       03 COLUMN 43     PIC X VALUE "=".
+       03 TotalRunSum COLUMN 45 PIC $$$$$,$$$.99 SUM RS.
+
+    02 LINE IS PLUS 1.
+       03 COLUMN 15     PIC X(25)
+                        VALUE "Total sales year-to-date".
        03 COLUMN 43     PIC X VALUE "=".
-       03 COLUMN 45     PIC $$$$$,$$$.99 SUM CS.
+       03 COLUMN 45     PIC $$,$$$,$$$.99 SOURCE GrandYtdSales.
+
+    02 LINE IS PLUS 2.
+       03 COLUMN 15     PIC X(21) VALUE "Control total check =".
+       03 COLUMN 37     PIC X(15) SOURCE ReconciliationLine.
 
 
 01  TYPE IS PAGE FOOTING.
@@ -178,16 +324,67 @@ DECLARATIVES.
 Calc SECTION.
     USE BEFORE REPORTING SalesPersonGrp.
 Calculate-Salary.
-    MULTIPLY SMS BY Percentage
-          GIVING Commission ROUNDED.
+    IF SMS NOT GREATER THAN CommissionThreshold
+       MULTIPLY SMS BY StandardPercentage
+             GIVING Commission ROUNDED
+    ELSE
+       MULTIPLY CommissionThreshold BY StandardPercentage
+             GIVING Commission ROUNDED
+       COMPUTE Commission ROUNDED = Commission +
+             (SMS - CommissionThreshold) * EnhancedPercentage
+    END-IF.
     ADD Commission, FixedRate(CityCode,SalesPersonNum )
           GIVING Salary.
+    MOVE CityCode TO CsvSummaryCityCode.
+    MOVE SalesPersonNum TO CsvSummarySalesPerson.
+    MOVE Commission TO CsvSummaryCommission.
+    MOVE Salary TO CsvSummarySalary.
+    WRITE CsvLine FROM CsvSummaryLine.
+
+YtdCalc SECTION.
+    USE BEFORE REPORTING CityGrp.
+Calculate-Ytd.
+    ADD CS TO YtdTotals(CityCode).
+    MOVE YtdTotals(CityCode) TO CityYtdSales.
+
+* A city with no sales today never triggers CityGrp above, so the
+* grand total is worked out here from the full seven-city YtdTotals
+* table instead of accumulating it one CityGrp break at a time - that
+* way a quiet city's carried-forward total still counts.
+* Report Writer only fires one USE BEFORE REPORTING procedure per
+* report group, so the reconciliation check that used to be its own
+* ReconCalc SECTION on TotalSalesGrp is performed from here instead of
+* being declared against the same group a second time.
+GrandYtdCalc SECTION.
+    USE BEFORE REPORTING TotalSalesGrp.
+Calculate-Grand-Ytd.
+    MOVE ZERO TO GrandYtdSales.
+    PERFORM VARYING Sub FROM 1 BY 1 UNTIL Sub > 7
+       ADD YtdTotals(Sub) TO GrandYtdSales
+    END-PERFORM.
+    PERFORM Check-Reconciliation.
+
+Check-Reconciliation.
+    IF ReconRecCount = ReportRecCount AND ReconValueSum = TotalRunSum
+       SET ReconciledOk TO TRUE
+       MOVE "RECONCILED OK" TO ReconciliationLine
+    ELSE
+       SET OutOfBalance TO TRUE
+       MOVE "OUT OF BALANCE" TO ReconciliationLine
+    END-IF.
 END DECLARATIVES.
 
 Main SECTION.
 Begin.
+    DISPLAY "Report mode - D)etail lines and totals, or S)ummary totals only: "
+    ACCEPT ReportMode.
+    PERFORM LoadRatesMaster.
+    PERFORM ValidateRegionContiguity.
+    PERFORM ReconcileSalesFile.
     OPEN INPUT SalesFile.
     OPEN OUTPUT PrintFile.
+    OPEN OUTPUT CsvFile.
+    PERFORM OpenSalesTotals.
     READ SalesFile
          AT END SET EndOfFile TO TRUE
     END-READ.
@@ -195,17 +392,157 @@ Begin.
     PERFORM PrintSalaryReport
             UNTIL EndOfFile.
     TERMINATE SalesReport.
-    CLOSE SalesFile, PrintFile.
+    PERFORM SaveSalesTotals.
+    PERFORM WriteSysLog.
+    CLOSE SalesFile, PrintFile, SalesTotalsFile, CsvFile.
     STOP RUN.
 
 
 PrintSalaryReport.
     MOVE CityCode TO CityNow.
     MOVE SalesPersonNum  TO SalesPersonNow.
-    GENERATE DetailLine.
+    MOVE CityRegionCode(CityCode) TO RegionCode.
+    ADD 1 TO ReportRecCount.
+    IF DetailReportMode
+       GENERATE DetailLine
+       MOVE CityCode TO CsvDetailCityCode
+       MOVE CityName(CityCode) TO CsvDetailCityName
+       MOVE SalesPersonNum TO CsvDetailSalesPerson
+       MOVE ValueOfSale TO CsvDetailValueOfSale
+       WRITE CsvLine FROM CsvDetailLine
+    ELSE
+       GENERATE SalesReport
+    END-IF
     READ SalesFile
           AT END SET EndOfFile TO TRUE
     END-READ.
 
 
-	
+LoadRatesMaster.
+    OPEN INPUT RatesFile.
+    IF NOT RatesFileOk
+       DISPLAY "Unable to open CITYRATE.DAT - status " RatesStatus
+       CLOSE RatesFile
+    ELSE
+       PERFORM UNTIL NOT RatesFileOk
+          READ RatesFile
+             AT END MOVE "10" TO RatesStatus
+             NOT AT END
+                MOVE RFCityName TO CityName(RFCityCode)
+                MOVE RFFixedRate TO FixedRate(RFCityCode,RFSalesPersonNum)
+                MOVE RFRegionCode TO CityRegionCode(RFCityCode)
+                MOVE RFRegionName TO RegionName(RFRegionCode)
+          END-READ
+       END-PERFORM
+       CLOSE RatesFile
+    END-IF.
+
+
+ValidateRegionContiguity.
+*   Walks CityRegionCode in CityCode order (the same order GBSALES.DAT
+*   itself must already be in for the SalesPersonGrp/CityGrp breaks to
+*   work) and refuses to run if a region reappears after processing
+*   has already moved on to a later region - that would split the
+*   region's RegionGrp footing across two separate control breaks.
+    PERFORM VARYING Sub FROM 1 BY 1 UNTIL Sub > 7
+       IF CityRegionCode(Sub) NOT = LastRegionSeen
+          IF RegionIsClosed(CityRegionCode(Sub))
+             MOVE "Y" TO ContiguityError
+          END-IF
+          IF LastRegionSeen NOT = ZERO
+             SET RegionIsClosed(LastRegionSeen) TO TRUE
+          END-IF
+          MOVE CityRegionCode(Sub) TO LastRegionSeen
+       END-IF
+    END-PERFORM.
+    IF RegionNotContiguous
+       DISPLAY "CITYRATE.DAT assigns regions non-contiguously by "
+               "CityCode - RegionGrp control breaks require each "
+               "region's cities to be contiguous"
+       MOVE 20 TO RETURN-CODE
+       STOP RUN
+    END-IF.
+
+
+ReconcileSalesFile.
+*   Independent pass over GBSALES.DAT, read before the report pass
+*   opens the same file, so a hand-edited file that lost or corrupted
+*   a record is caught before the totals are trusted.
+    OPEN INPUT SalesFile.
+    IF NOT SalesFileOk
+       DISPLAY "GBSALES.DAT could not be opened - status " SalesStatus
+       MOVE 16 TO RETURN-CODE
+       STOP RUN
+    END-IF.
+    READ SalesFile
+         AT END SET EndOfFile TO TRUE
+    END-READ.
+    IF EndOfFile
+       DISPLAY "GBSALES.DAT is empty - nothing to report"
+       CLOSE SalesFile
+       MOVE 8 TO RETURN-CODE
+       STOP RUN
+    END-IF.
+    PERFORM UNTIL EndOfFile
+       ADD 1 TO ReconRecCount
+       ADD ValueOfSale TO ReconValueSum
+       READ SalesFile
+            AT END SET EndOfFile TO TRUE
+       END-READ
+    END-PERFORM.
+    CLOSE SalesFile.
+
+
+OpenSalesTotals.
+*   The totals file may not exist the first time this report is run,
+*   in which case it is created empty and every city starts at zero
+*   year-to-date.
+    MOVE ZEROS TO YtdWorkTable.
+    OPEN I-O SalesTotalsFile.
+    IF NOT TotFileOk
+       OPEN OUTPUT SalesTotalsFile
+       CLOSE SalesTotalsFile
+       OPEN I-O SalesTotalsFile
+    END-IF.
+    PERFORM VARYING Sub FROM 1 BY 1 UNTIL Sub > 7
+       MOVE Sub TO TotCityCode
+       READ SalesTotalsFile
+          INVALID KEY CONTINUE
+       END-READ
+       IF TotFileOk
+          MOVE YtdSalesTotal TO YtdTotals(Sub)
+       END-IF
+    END-PERFORM.
+
+
+SaveSalesTotals.
+    PERFORM VARYING Sub FROM 1 BY 1 UNTIL Sub > 7
+       MOVE Sub TO TotCityCode
+       MOVE YtdTotals(Sub) TO YtdSalesTotal
+       REWRITE SalesTotalsRecord
+          INVALID KEY
+             WRITE SalesTotalsRecord
+                INVALID KEY DISPLAY "Unable to save YTD totals for city " Sub
+             END-WRITE
+       END-REWRITE
+    END-PERFORM.
+WriteSysLog.
+* One line per run, appended to the shared job log so a nightly
+* consolidated report can be run over every job's results together.
+    MOVE "SALESRPT"             TO SlJobName
+    MOVE FUNCTION CURRENT-DATE(1:8)  TO SlRunDate
+    MOVE FUNCTION CURRENT-DATE(9:6)  TO SlRunTime
+    MOVE ReconRecCount          TO SlRecordsRead
+    IF OutOfBalance
+       MOVE 1 TO SlItemsFlagged
+       SET SlStatusWarn TO TRUE
+    ELSE
+       MOVE 0 TO SlItemsFlagged
+       SET SlStatusOk TO TRUE
+    END-IF
+    OPEN EXTEND SysLogFile
+    IF NOT SysLogFileOk
+       OPEN OUTPUT SysLogFile
+    END-IF
+    WRITE SysLogRecord
+    CLOSE SysLogFile.
