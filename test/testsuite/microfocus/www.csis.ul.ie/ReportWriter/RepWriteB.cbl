@@ -11,6 +11,11 @@ FILE-CONTROL.
     SELECT SalesFile ASSIGN TO "GBSALES.DAT"
            ORGANIZATION IS LINE SEQUENTIAL.
     SELECT PrintFile ASSIGN TO "SALESREPORTB.LPT".
+    SELECT RatesFile ASSIGN TO "CITYRATE.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS RatesStatus.
+    SELECT CsvFile ASSIGN TO "SALESREPORTB.CSV"
+           ORGANIZATION IS LINE SEQUENTIAL.
 
 
 DATA DIVISION.
@@ -25,15 +30,36 @@ FD  SalesFile.
 FD  PrintFile
     REPORT IS SalesReport.
 
+* Rates master - same file ReportExampleFull maintains commission
+* rates in; here we only need the city name portion of each line.
+FD  RatesFile.
+01  RatesFileRecord.
+    02 RFCityCode        PIC 9.
+    02 RFSalesPersonNum   PIC 9.
+    02 RFCityName         PIC X(9).
+    02 RFFixedRate        PIC 9(3)V99.
+
+* Plain CSV of the same figures the printed report shows, for
+* whoever wants to pull the numbers into a spreadsheet.
+FD  CsvFile.
+01  CsvLine               PIC X(80).
+
 WORKING-STORAGE SECTION.
+01  RatesStatus           PIC XX.
+    88 RatesFileOk         VALUE "00".
+
 01  NameTable.
-    02 TableValues.
-       03 FILLER        PIC X(18) VALUE "Dublin   Belfast  ".
-       03 FILLER        PIC X(18) VALUE "Cork     Galway   ".
-       03 FILLER        PIC X(18) VALUE "Sligo    Waterford".
-       03 FILLER        PIC X(9)  VALUE "Limerick".
-    02 FILLER REDEFINES TableValues.
-       03 CityName     PIC X(9) OCCURS 7 TIMES.
+    02 CityName          PIC X(9) OCCURS 7 TIMES.
+
+01  CsvDetailLine.
+    02 CsvDetailCityCode      PIC 9.
+    02 FILLER                 PIC X VALUE ",".
+    02 CsvDetailCityName      PIC X(9).
+    02 FILLER                 PIC X VALUE ",".
+    02 CsvDetailSalesPerson   PIC 9.
+    02 FILLER                 PIC X VALUE ",".
+    02 CsvDetailValueOfSale   PIC 9(4).99.
+    02 FILLER                 PIC X(52) VALUE SPACES.
 
 REPORT SECTION.
 RD  SalesReport
@@ -111,8 +137,10 @@ RD  SalesReport
 
 PROCEDURE DIVISION.
 Begin.
+    PERFORM LoadRatesMaster.
     OPEN INPUT SalesFile.
     OPEN OUTPUT PrintFile.
+    OPEN OUTPUT CsvFile.
     READ SalesFile
          AT END SET EndOfFile TO TRUE
     END-READ.
@@ -120,15 +148,36 @@ Begin.
     PERFORM PrintSalaryReport
             UNTIL EndOfFile.
     TERMINATE SalesReport.
-    CLOSE SalesFile, PrintFile.
+    CLOSE SalesFile, PrintFile, CsvFile.
     STOP RUN.
 
 
 PrintSalaryReport.
     GENERATE DetailLine.
+    MOVE CityCode TO CsvDetailCityCode.
+    MOVE CityName(CityCode) TO CsvDetailCityName.
+    MOVE SalesPersonNum TO CsvDetailSalesPerson.
+    MOVE ValueOfSale TO CsvDetailValueOfSale.
+    WRITE CsvLine FROM CsvDetailLine.
     READ SalesFile
           AT END SET EndOfFile TO TRUE
     END-READ.
 
 
+LoadRatesMaster.
+    OPEN INPUT RatesFile.
+    IF NOT RatesFileOk
+       DISPLAY "Unable to open CITYRATE.DAT - status " RatesStatus
+       CLOSE RatesFile
+    ELSE
+       PERFORM UNTIL NOT RatesFileOk
+          READ RatesFile
+             AT END MOVE "10" TO RatesStatus
+             NOT AT END MOVE RFCityName TO CityName(RFCityCode)
+          END-READ
+       END-PERFORM
+       CLOSE RatesFile
+    END-IF.
+
+
 	
