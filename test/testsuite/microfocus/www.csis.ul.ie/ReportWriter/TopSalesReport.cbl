@@ -0,0 +1,132 @@
+      $ SET SOURCEFORMAT"FREE"
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  TopSalesReport.
+AUTHOR.  Michael Coughlan.
+* Ranks salespeople by their total sales across all cities and
+* prints the top N (see RankLimit below) highest earners.  Uses
+* SORT with an input procedure to build the ranking, the way
+* MaleSort builds its filtered, re-ordered output.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT SalesFile ASSIGN TO "GBSALES.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT PrintFile ASSIGN TO "TOPSALES.LPT".
+    SELECT WorkFile ASSIGN TO "TOPSALES.TMP".
+
+
+DATA DIVISION.
+FILE SECTION.
+FD  SalesFile.
+01  SalesRecord.
+    88 EndOfFile  VALUE HIGH-VALUES.
+    02 CityCode         PIC 9.
+    02 SalesPersonNum   PIC 9.
+    02 ValueOfSale      PIC 9(4)V99.
+
+FD  PrintFile
+    REPORT IS TopSalesRpt.
+
+SD  WorkFile.
+01  WorkRec.
+    02 WSalesPersonNum   PIC 9.
+    02 WTotalSales       PIC 9(8)V99.
+
+
+WORKING-STORAGE SECTION.
+01  RankLimit             PIC 9 VALUE 5.
+01  RankCount             PIC 9 VALUE ZERO.
+
+01  SalesPersonTotals.
+    02 PersonTotal        PIC 9(8)V99 OCCURS 10 TIMES VALUE ZERO.
+
+* Set for a salesperson slot the first time a sale is accumulated
+* into it, so the closing loop below only releases slots that
+* actually had a sale rather than padding the ranking with zero
+* entries for salespeople who sold nothing.
+01  PersonSeenTable.
+    02 PersonSeenFlag     PIC X OCCURS 10 TIMES VALUE "N".
+       88 PersonWasSeen   VALUE "Y".
+
+01  Sub                   PIC 99.
+
+
+REPORT SECTION.
+RD  TopSalesRpt
+    CONTROLS ARE FINAL
+    PAGE LIMIT IS 66
+    HEADING 1
+    FIRST DETAIL 6
+    LAST DETAIL 42
+    FOOTING 52.
+
+01  TYPE IS PAGE HEADING.
+    02 LINE 1.
+       03 COLUMN 12     PIC X(30)
+          VALUE "Top Salespeople Ranked Report".
+
+    02 LINE 4.
+       03 COLUMN 2      PIC X(4)  VALUE "Rank".
+       03 COLUMN 10     PIC X(11) VALUE "Salesperson".
+       03 COLUMN 26     PIC X(12) VALUE "Total Sales".
+
+01  RankLine TYPE IS DETAIL.
+    02 LINE IS PLUS 1.
+       03 COLUMN 3      PIC 9        SOURCE RankCount.
+       03 COLUMN 12     PIC 9        SOURCE WSalesPersonNum.
+       03 COLUMN 24     PIC $$$$$,$$$.99 SOURCE WTotalSales.
+
+01  TYPE IS PAGE FOOTING.
+    02 LINE IS 53.
+       03 COLUMN 1      PIC X(29) VALUE "Programmer - Michael Coughlan".
+       03 COLUMN 45     PIC X(6)  VALUE "Page :".
+       03 COLUMN 52     PIC Z9    SOURCE PAGE-COUNTER.
+
+
+PROCEDURE DIVISION.
+Begin.
+    SORT WorkFile DESCENDING KEY WTotalSales
+         INPUT PROCEDURE IS AccumulateSales
+         OUTPUT PROCEDURE IS PrintTopSales.
+    STOP RUN.
+
+
+AccumulateSales.
+    OPEN INPUT SalesFile
+    READ SalesFile
+       AT END SET EndOfFile TO TRUE
+    END-READ
+    PERFORM UNTIL EndOfFile
+       ADD ValueOfSale TO PersonTotal(SalesPersonNum + 1)
+       MOVE "Y" TO PersonSeenFlag(SalesPersonNum + 1)
+       READ SalesFile
+          AT END SET EndOfFile TO TRUE
+       END-READ
+    END-PERFORM
+    CLOSE SalesFile.
+    PERFORM VARYING Sub FROM 1 BY 1 UNTIL Sub > 10
+       IF PersonWasSeen(Sub)
+          COMPUTE WSalesPersonNum = Sub - 1
+          MOVE PersonTotal(Sub) TO WTotalSales
+          RELEASE WorkRec
+       END-IF
+    END-PERFORM.
+
+
+PrintTopSales.
+    OPEN OUTPUT PrintFile.
+    INITIATE TopSalesRpt.
+    MOVE ZEROS TO SalesRecord.
+    RETURN WorkFile
+       AT END SET EndOfFile TO TRUE
+    END-RETURN.
+    PERFORM UNTIL EndOfFile OR RankCount = RankLimit
+       ADD 1 TO RankCount
+       GENERATE RankLine
+       RETURN WorkFile
+          AT END SET EndOfFile TO TRUE
+       END-RETURN
+    END-PERFORM.
+    TERMINATE TopSalesRpt.
+    CLOSE PrintFile.
