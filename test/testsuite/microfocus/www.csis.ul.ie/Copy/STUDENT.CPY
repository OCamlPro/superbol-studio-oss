@@ -0,0 +1,41 @@
+*> Shared STUDENTS.DAT record layout.
+*> Every program that reads or writes STUDENTS.DAT COPYs this layout
+*> instead of repeating the field list, so a width change (e.g.
+*> widening Surname) only has to be made in one place.
+01  StudentDetails.
+    88  EndOfStudentFile VALUE HIGH-VALUES.
+    02  StudentId        PIC 9(7).
+    02  StudentName.
+        03 Surname       PIC X(8).
+        03 Initials      PIC XX.
+    02  DateOfBirth.
+        03 YOBirth       PIC 9(4).
+        03 MOBirth       PIC 9(2).
+        03 DOBirth       PIC 9(2).
+    02  CourseCode       PIC X(4).
+    02  Gender           PIC X.
+        88 Male          VALUE "M", "m".
+        88 Female        VALUE "F", "f".
+        88 ValidGender   VALUE "M", "m", "F", "f".
+    02  RecordType       PIC X VALUE "D".
+        88 HeaderRecordType  VALUE "H".
+        88 DetailRecordType  VALUE "D".
+        88 TrailerRecordType VALUE "T".
+
+*> Opaque key/body view of the same 31-byte record, for programs (such
+*> as the STUDENTS.DAT/TRANSINS.DAT merge) that move the record around
+*> as a whole rather than field by field.
+01  StudentRecordCpy REDEFINES StudentDetails.
+    02  StudentRecKey    PIC X(7).
+    02  StudentRecBody   PIC X(24).
+
+*> Header/trailer view of the same record, keyed off RecordType above.
+*> A header carries the date the extract was taken; a trailer carries
+*> a count of the detail records that fall between it and the header,
+*> so a reader can confirm it has seen the whole file before acting on
+*> it. RecordType itself lives in StudentDetails and is not repeated
+*> here, since all three views share the same 31 bytes of storage.
+01  StudentControlRecord REDEFINES StudentDetails.
+    02  CtlExtractDate   PIC 9(8).
+    02  CtlDetailCount   PIC 9(6).
+    02  FILLER           PIC X(17).
