@@ -0,0 +1,17 @@
+*> Shared nightly job-run log record.
+*> Every batch program in this suite appends one of these to
+*> SYSLOG.DAT as its very last action, so a single consolidated
+*> report can be run over the whole night's work without each job
+*> having to know anything about the others. SlItemsFlagged is
+*> deliberately generic - each job decides for itself what counts as
+*> something worth a second look (a rejected transaction, an out of
+*> balance report, an unknown code) and puts that count here.
+01  SysLogRecord.
+    02  SlJobName          PIC X(12).
+    02  SlRunDate          PIC 9(8).
+    02  SlRunTime          PIC 9(6).
+    02  SlRecordsRead      PIC 9(6).
+    02  SlItemsFlagged     PIC 9(6).
+    02  SlStatus           PIC X.
+        88  SlStatusOk     VALUE "S".
+        88  SlStatusWarn   VALUE "W".
