@@ -0,0 +1,6 @@
+*> Shared Course master record layout (COURSE.DAT), keyed on
+*> CourseCode. Programs that read or write StudentDetails.CourseCode
+*> COPY this to look the code up rather than trusting it blindly.
+01  CourseRecord.
+    02  MasterCourseCode PIC X(4).
+    02  CourseTitle      PIC X(30).
