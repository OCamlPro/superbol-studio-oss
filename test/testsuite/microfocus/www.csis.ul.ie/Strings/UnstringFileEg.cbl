@@ -4,8 +4,9 @@ PROGRAM-ID.  UnstringFileEg.
 AUTHOR.  Michael Coughlan.
 * Example showing the unpacking of comma separated records
 * and the size validation of the unpacked fields.
-* In this example we have only implemented unpacking
-* an InsertSupplier record.
+* Handles InsertSupplier, DeleteSupplier, InsertVideo and
+* DeleteVideo records, and prints a summary of how many of each
+* were seen (and how many failed validation) at the end of the run.
 
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
@@ -36,6 +37,20 @@ WORKING-STORAGE SECTION.
    02 Supplier-Name        PIC X(20).
    02 Supplier-Address     PIC X(50).
 
+01 DeleteSupplierRec.
+   02 DelSuppTransDate      PIC X(8).
+   02 DelSupplierCode       PIC XX.
+
+01 InsertVideoRec.
+   02 InsVidTransDate       PIC X(8).
+   02 InsVideoCode          PIC 9(5).
+   02 InsVideoTitle         PIC X(40).
+   02 InsSupplierCode       PIC 99.
+
+01 DeleteVideoRec.
+   02 DelVidTransDate       PIC X(8).
+   02 DelVideoCode          PIC 9(5).
+
 
 * These counts allow us to detect if there are too many chars
 * in a particular field.  For instance the date field should be
@@ -50,8 +65,39 @@ WORKING-STORAGE SECTION.
    02 SuppAdrCount         PIC 99.
       88 ValidSuppAdr      VALUE 1 THRU 50.
 
+01 DeleteSupplierCounts.
+   02 DelSuppDateCount     PIC 99.
+      88 ValidDelSuppDate  VALUE 8.
+   02 DelSuppCodeCount     PIC 99.
+      88 ValidDelSuppCode  VALUE 1 THRU 2.
+
+01 InsertVideoCounts.
+   02 InsVidDateCount      PIC 99.
+      88 ValidInsVidDate   VALUE 8.
+   02 InsVidCodeCount      PIC 99.
+      88 ValidInsVidCode   VALUE 1 THRU 5.
+   02 InsVidTitleCount     PIC 99.
+      88 ValidInsVidTitle  VALUE 1 THRU 40.
+   02 InsVidSuppCodeCount  PIC 99.
+      88 ValidInsVidSupp   VALUE 1 THRU 2.
+
+01 DeleteVideoCounts.
+   02 DelVidDateCount      PIC 99.
+      88 ValidDelVidDate   VALUE 8.
+   02 DelVidCodeCount      PIC 99.
+      88 ValidDelVidCode   VALUE 1 THRU 5.
+
 01 StringEnd               PIC 99.
 
+* End-of-run summary counts.
+01 SummaryCounts.
+   02 InsertSupplierCount  PIC 9(6) VALUE ZERO.
+   02 DeleteSupplierCount  PIC 9(6) VALUE ZERO.
+   02 InsertVideoCount     PIC 9(6) VALUE ZERO.
+   02 DeleteVideoCount     PIC 9(6) VALUE ZERO.
+   02 InvalidTypeCodeCount PIC 9(6) VALUE ZERO.
+   02 ValidationErrorCount PIC 9(6) VALUE ZERO.
+
 PROCEDURE DIVISION.
 Begin.
    OPEN INPUT VarLengthRecFile
@@ -59,37 +105,114 @@ Begin.
       AT END SET EndOfFile TO TRUE
    END-READ
    PERFORM UNTIL EndOfFile
-      MOVE ZEROS TO InsertSupplierCounts
 *     First find the actual length of the record
       PERFORM VARYING StringEnd FROM 78 BY -1
               UNTIL RemainingRec(StringEnd:1) NOT = SPACE
       END-PERFORM
-      IF InsertSupplier
-         UNSTRING RemainingRec(1:StringEnd) DELIMITED BY ","
-             INTO TransDate        COUNT IN DateCount
-                  Supplier-Code    COUNT IN SuppCodeCount
-                  Supplier-Name    COUNT IN SuppNameCount
-                  Supplier-Address COUNT IN SuppAdrCount
-         END-UNSTRING
-         PERFORM CheckForErrors
-        ELSE
-          IF NOT ValidTypeCode
-             DISPLAY SPACE
-             DISPLAY "Record = " VarLenRec(1:70)
-             DISPLAY "Type code is not valid"
-          END-IF
-      END-IF
+      EVALUATE TRUE
+         WHEN InsertSupplier
+            ADD 1 TO InsertSupplierCount
+            MOVE ZEROS TO InsertSupplierCounts
+            UNSTRING RemainingRec(1:StringEnd) DELIMITED BY ","
+                INTO TransDate        COUNT IN DateCount
+                     Supplier-Code    COUNT IN SuppCodeCount
+                     Supplier-Name    COUNT IN SuppNameCount
+                     Supplier-Address COUNT IN SuppAdrCount
+            END-UNSTRING
+            PERFORM CheckInsertSupplierErrors
+
+         WHEN DeleteSupplier
+            ADD 1 TO DeleteSupplierCount
+            MOVE ZEROS TO DeleteSupplierCounts
+            UNSTRING RemainingRec(1:StringEnd) DELIMITED BY ","
+                INTO DelSuppTransDate COUNT IN DelSuppDateCount
+                     DelSupplierCode  COUNT IN DelSuppCodeCount
+            END-UNSTRING
+            PERFORM CheckDeleteSupplierErrors
+
+         WHEN InsertVideo
+            ADD 1 TO InsertVideoCount
+            MOVE ZEROS TO InsertVideoCounts
+            UNSTRING RemainingRec(1:StringEnd) DELIMITED BY ","
+                INTO InsVidTransDate  COUNT IN InsVidDateCount
+                     InsVideoCode     COUNT IN InsVidCodeCount
+                     InsVideoTitle    COUNT IN InsVidTitleCount
+                     InsSupplierCode  COUNT IN InsVidSuppCodeCount
+            END-UNSTRING
+            PERFORM CheckInsertVideoErrors
+
+         WHEN DeleteVideo
+            ADD 1 TO DeleteVideoCount
+            MOVE ZEROS TO DeleteVideoCounts
+            UNSTRING RemainingRec(1:StringEnd) DELIMITED BY ","
+                INTO DelVidTransDate  COUNT IN DelVidDateCount
+                     DelVideoCode     COUNT IN DelVidCodeCount
+            END-UNSTRING
+            PERFORM CheckDeleteVideoErrors
+
+         WHEN OTHER
+            ADD 1 TO InvalidTypeCodeCount
+            DISPLAY SPACE
+            DISPLAY "Record = " VarLenRec(1:70)
+            DISPLAY "Type code is not valid"
+      END-EVALUATE
       READ VarLengthRecFile
          AT END SET EndOfFile TO TRUE
       END-READ
    END-PERFORM
    CLOSE VarLengthRecFile
+   PERFORM PrintSummary
    STOP RUN.
 
-CheckForErrors.
+CheckInsertSupplierErrors.
+   IF NOT ValidDate OR NOT ValidSuppCode
+                     OR NOT ValidSuppName OR NOT ValidSuppAdr
+      ADD 1 TO ValidationErrorCount
+      DISPLAY SPACE
+      DISPLAY "Record = " VarLenRec(1:70)
+      IF NOT ValidDate     DISPLAY "Date Size Error"        END-IF
+      IF NOT ValidSuppCode DISPLAY "Supplier Code Error"    END-IF
+      IF NOT ValidSuppName DISPLAY "Supplier name Error"    END-IF
+      IF NOT ValidSuppAdr  DISPLAY "Supplier address Error" END-IF
+   END-IF.
+
+CheckDeleteSupplierErrors.
+   IF NOT ValidDelSuppDate OR NOT ValidDelSuppCode
+      ADD 1 TO ValidationErrorCount
+      DISPLAY SPACE
+      DISPLAY "Record = " VarLenRec(1:70)
+      IF NOT ValidDelSuppDate DISPLAY "Date Size Error"        END-IF
+      IF NOT ValidDelSuppCode DISPLAY "Supplier Code Error"    END-IF
+   END-IF.
+
+CheckInsertVideoErrors.
+   IF NOT ValidInsVidDate OR NOT ValidInsVidCode
+                          OR NOT ValidInsVidTitle
+                          OR NOT ValidInsVidSupp
+      ADD 1 TO ValidationErrorCount
+      DISPLAY SPACE
+      DISPLAY "Record = " VarLenRec(1:70)
+      IF NOT ValidInsVidDate  DISPLAY "Date Size Error"       END-IF
+      IF NOT ValidInsVidCode  DISPLAY "Video Code Error"      END-IF
+      IF NOT ValidInsVidTitle DISPLAY "Video Title Error"     END-IF
+      IF NOT ValidInsVidSupp  DISPLAY "Supplier Code Error"   END-IF
+   END-IF.
+
+CheckDeleteVideoErrors.
+   IF NOT ValidDelVidDate OR NOT ValidDelVidCode
+      ADD 1 TO ValidationErrorCount
+      DISPLAY SPACE
+      DISPLAY "Record = " VarLenRec(1:70)
+      IF NOT ValidDelVidDate DISPLAY "Date Size Error"        END-IF
+      IF NOT ValidDelVidCode DISPLAY "Video Code Error"       END-IF
+   END-IF.
+
+PrintSummary.
    DISPLAY SPACE
-   DISPLAY "Record = " VarLenRec(1:70)
-   IF NOT ValidDate     DISPLAY "Date Size Error"        END-IF
-   IF NOT ValidSuppCode DISPLAY "Supplier Code Error"    END-IF
-   IF NOT ValidSuppName DISPLAY "Supplier name Error"    END-IF
-   IF NOT ValidSuppAdr  DISPLAY "Supplier address Error" END-IF.
+   DISPLAY "Run summary"
+   DISPLAY "  Insert Supplier records = " InsertSupplierCount
+   DISPLAY "  Delete Supplier records = " DeleteSupplierCount
+   DISPLAY "  Insert Video    records = " InsertVideoCount
+   DISPLAY "  Delete Video    records = " DeleteVideoCount
+   DISPLAY "  Invalid type codes      = " InvalidTypeCodeCount
+   DISPLAY "  Validation errors       = " ValidationErrorCount.
