@@ -0,0 +1,59 @@
+      $ SET SOURCEFORMAT"FREE"
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  FindSubstr IS INITIAL.
+AUTHOR.  Michael Coughlan.
+* Reusable substring-search routine, pulled out of RefModification's
+* Task6/Task7 inline logic.  ModeLA selects whether SearchForLA is
+* treated as a whole substring to locate (Task6 - index) or as a set
+* of individual characters, the first of which found in SourceStringLA
+* wins (Task7 - cindex).  PositionLB returns the 1-based character
+* position found, or zero when no match is located.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01 WorkCount                PIC 9(4).
+01 WorkBest                 PIC 9(4).
+01 CharPos                  PIC 99.
+01 SearchLength             PIC 99.
+
+LINKAGE SECTION.
+01 SourceStringLA           PIC X(80).
+01 SearchForLA              PIC X(20).
+01 ModeLA                   PIC 9.
+   88 FindWholeSubstring    VALUE 1.
+   88 FindAnyCharacter      VALUE 2.
+01 PositionLB               PIC 9(4).
+
+PROCEDURE DIVISION USING SourceStringLA, SearchForLA, ModeLA, PositionLB.
+Begin.
+    MOVE ZERO TO PositionLB
+    MOVE 0 TO SearchLength
+    INSPECT SearchForLA TALLYING SearchLength FOR CHARACTERS
+        BEFORE INITIAL SPACES
+
+    IF FindWholeSubstring
+       MOVE 1 TO WorkCount
+       INSPECT SourceStringLA TALLYING WorkCount FOR CHARACTERS
+           BEFORE INITIAL SearchForLA(1:SearchLength)
+       IF WorkCount <= 80
+          MOVE WorkCount TO PositionLB
+       END-IF
+    END-IF
+
+    IF FindAnyCharacter
+       MOVE 81 TO WorkBest
+       PERFORM VARYING CharPos FROM 1 BY 1
+             UNTIL CharPos > SearchLength
+          MOVE 1 TO WorkCount
+          INSPECT SourceStringLA TALLYING WorkCount FOR CHARACTERS
+              BEFORE INITIAL SearchForLA(CharPos:1)
+          IF WorkCount < WorkBest
+             MOVE WorkCount TO WorkBest
+          END-IF
+       END-PERFORM
+       IF WorkBest <= 80
+          MOVE WorkBest TO PositionLB
+       END-IF
+    END-IF
+
+    GOBACK.
