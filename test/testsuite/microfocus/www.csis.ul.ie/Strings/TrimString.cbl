@@ -0,0 +1,52 @@
+      $ SET SOURCEFORMAT"FREE"
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  TrimString IS INITIAL.
+AUTHOR.  Michael Coughlan.
+* Reusable trim routine, pulled out of RefModification's Task4/Task5
+* inline logic so other programs (student name cleanup, supplier
+* address formatting) can trim leading and/or trailing blanks off a
+* string without repeating the reference-modification code.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01 WorkLength               PIC 9(4).
+01 WorkCount                PIC 9(4).
+01 WorkString                PIC X(80).
+
+LINKAGE SECTION.
+01 SourceStringLA           PIC X(80).
+01 TrimModeLA               PIC 9.
+   88 TrimLeading           VALUE 1.
+   88 TrimTrailing          VALUE 2.
+   88 TrimBoth              VALUE 3.
+01 ResultStringLB           PIC X(80).
+
+PROCEDURE DIVISION USING SourceStringLA, TrimModeLA, ResultStringLB.
+Begin.
+    MOVE SourceStringLA TO ResultStringLB
+    MOVE 80 TO WorkLength
+
+    IF TrimLeading OR TrimBoth
+       MOVE 1 TO WorkCount
+       INSPECT ResultStringLB TALLYING WorkCount FOR LEADING SPACES
+       MOVE SPACES TO WorkString
+       IF WorkCount < 81
+          MOVE ResultStringLB(WorkCount:81 - WorkCount) TO WorkString
+       END-IF
+       MOVE WorkString TO ResultStringLB
+    END-IF
+
+    IF TrimTrailing OR TrimBoth
+       MOVE 0 TO WorkCount
+       INSPECT FUNCTION REVERSE(ResultStringLB) TALLYING WorkCount
+           FOR LEADING SPACES
+       IF WorkCount < 80
+          MOVE ResultStringLB(1:80 - WorkCount) TO WorkString
+       ELSE
+          MOVE SPACES TO WorkString
+       END-IF
+       MOVE SPACES TO ResultStringLB
+       MOVE WorkString TO ResultStringLB
+    END-IF
+
+    GOBACK.
