@@ -20,6 +20,15 @@ WORKING-STORAGE SECTION.
 01  CharPos      PIC 99 VALUE ZEROS.
 01  StrLength    PIC 99 VALUE ZEROS.
 
+01  TrimSource   PIC X(80).
+01  TrimMode     PIC 9.
+01  TrimResult   PIC X(80).
+
+01  FindSource   PIC X(80).
+01  FindFor      PIC X(20).
+01  FindMode     PIC 9.
+01  FindPosition PIC 9(4).
+
 
 
 PROCEDURE DIVISION.
@@ -67,42 +76,52 @@ Begin.
     END-PERFORM
     DISPLAY "Task4 After = "xStr(1:CharCount) "<<<<<<<".
 
+*   Solution 3
+*   Same trim, but via the reusable TrimString subprogram so other
+*   programs (student name cleanup, supplier address formatting) can
+*   share this logic instead of copying it inline.
+    MOVE SPACES TO TrimSource
+    MOVE xStr TO TrimSource
+    MOVE 2 TO TrimMode
+    CALL "TrimString" USING TrimSource, TrimMode, TrimResult
+    DISPLAY "Task4 (subprogram) = " TrimResult(1:50) "<<<<<<<"
 
 *   Task5 Left_trimblank(xStr)
 *   Remove leading blanks from a string.
-*   Solution - Use the inspect to count the leading blanks and reference
-*   modification to get the substring from the point indicated by CharCount
-*   and for FullStrLength - CharCount characters.
-    MOVE 1 TO CharCount.
-    INSPECT xStr TALLYING CharCount FOR LEADING SPACES
-    DISPLAY "Task5 =" xStr(CharCount: 50 - CharCount)
+*   Solution - use the reusable TrimString subprogram, requesting a
+*   leading-blank trim.
+    MOVE SPACES TO TrimSource
+    MOVE xStr TO TrimSource
+    MOVE 1 TO TrimMode
+    CALL "TrimString" USING TrimSource, TrimMode, TrimResult
+    DISPLAY "Task5 =" TrimResult(1:50)
 
 *   Task6 index(xStr,yStr)
 *   Find the location of the first occurrence of substring yStr in xStr.
-*   Solution - Use the INSPECT..TALLYING to count the characters before
-*   the first occurrence of the substring. CharCount has the location.
-*   In this example we get the position of the substring "source".
-    MOVE 1 TO CharCount
-    INSPECT xStr TALLYING CharCount for CHARACTERS
-        BEFORE INITIAL "source".
-    DISPLAY "Task6 First occurrence is in char position " CharCount
+*   Solution - use the reusable FindSubstr subprogram in whole-substring
+*   mode.  In this example we get the position of the substring "source".
+    MOVE SPACES TO FindSource
+    MOVE xStr TO FindSource
+    MOVE SPACES TO FindFor
+    MOVE "source" TO FindFor
+    MOVE 1 TO FindMode
+    CALL "FindSubstr" USING FindSource, FindFor, FindMode, FindPosition
+    DISPLAY "Task6 First occurrence is in char position " FindPosition
 
 *   Task7 cindex(xStr,yStr)
-*   Find the location of the first occurrence of any of the characters 
+*   Find the location of the first occurrence of any of the characters
 *   in substring xStr, in string yStr
-*   Solution - Use the PERFORM..VARYING and reference modification to
-*   locate each of the characters in the yString.  Then use the INSPECT to
-*   find the position of each in the xString.  Return whichever is the least.
+*   Solution - use the reusable FindSubstr subprogram in
+*   any-character mode, which locates each character of yStr in turn
+*   and returns whichever position is the least.
     MOVE "fred" TO yStr
-    MOVE 51 TO EndCount
-    PERFORM VARYING CharPos FROM 1 BY 1 UNTIL CharPos > 4
-       MOVE 1 TO CharCount
-       INSPECT xStr TALLYING CharCount FOR CHARACTERS
-            BEFORE INITIAL yStr(CharPos:1)
-       IF CharCount < EndCount MOVE CharCount TO EndCount
-       END-IF
-    END-PERFORM
-    DISPLAY "Task7 First occurrence is in char position " EndCount
-    DISPLAY "The character is " xStr(EndCount:1)
+    MOVE SPACES TO FindSource
+    MOVE xStr TO FindSource
+    MOVE SPACES TO FindFor
+    MOVE yStr TO FindFor
+    MOVE 2 TO FindMode
+    CALL "FindSubstr" USING FindSource, FindFor, FindMode, FindPosition
+    DISPLAY "Task7 First occurrence is in char position " FindPosition
+    DISPLAY "The character is " xStr(FindPosition:1)
     STOP RUN.
 
