@@ -0,0 +1,207 @@
+      $ SET SOURCEFORMAT"FREE"
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  SupplierMaint.
+AUTHOR.  Michael Coughlan.
+* Companion to Seq2Rel - adds and deletes individual records in
+* RELSUPP.DAT once it has been created.  Deleted slots are noted in
+* FREESUPP.DAT so that the next Add reuses the lowest free relative
+* key instead of growing the file forever.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT SupplierFile ASSIGN TO "RELSUPP.DAT"
+           ORGANIZATION IS RELATIVE
+           ACCESS MODE IS RANDOM
+           RELATIVE KEY IS SupplierKey
+           FILE STATUS IS SupplierStatus.
+
+    SELECT FreeSlotFile ASSIGN TO "FREESUPP.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FreeSlotStatus.
+
+
+DATA DIVISION.
+FILE SECTION.
+FD  SupplierFile.
+01  SupplierRecord.
+    02 SupplierCode           PIC 99.
+    02 SupplierName           PIC X(20).
+    02 SupplierAddress        PIC X(50).
+
+FD  FreeSlotFile.
+01  FreeSlotRecord.
+    88 EndOfFreeSlots         VALUE HIGH-VALUES.
+    02 FreeRelativeKey        PIC 99.
+
+
+WORKING-STORAGE SECTION.
+01  SupplierStatus            PIC X(2).
+    88 SupplierFileOk         VALUE "00".
+
+01  FreeSlotStatus            PIC X(2).
+    88 FreeSlotFileOk         VALUE "00".
+
+01  SupplierKey               PIC 99.
+
+01  ActionCode                PIC X.
+    88 AddAction              VALUE "A", "a".
+    88 DeleteAction           VALUE "D", "d".
+
+* The free-slot list is small enough to hold entirely in memory
+* while it is popped from or appended to, the way the Rates master
+* is cached in the sales report programs.
+01  FreeSlotTable.
+    02 FreeSlotCount          PIC 99 VALUE ZERO.
+    02 FreeSlotEntry OCCURS 50 TIMES PIC 99.
+
+01  Sub                       PIC 99.
+01  HighestKeyUsed            PIC 99 VALUE ZERO.
+01  LowestFreeSlotValue       PIC 99.
+01  LowestFreeSlotIndex       PIC 99.
+
+* Counts freed supplier codes that arrive once FreeSlotEntry's 50
+* slots are already full, so a deletion beyond the 50th free slot is
+* still counted somewhere instead of indexing past the table -
+* SupplierKey allows up to 99 distinct codes, more than the table holds.
+01  FreeSlotOverflowCount     PIC 99 VALUE ZERO.
+
+
+PROCEDURE DIVISION.
+Begin.
+    DISPLAY "Add(A) or Delete(D) a supplier record -> " WITH NO ADVANCING.
+    ACCEPT ActionCode.
+
+    PERFORM LoadFreeSlots.
+
+    IF AddAction
+       PERFORM AddSupplier
+    END-IF.
+
+    IF DeleteAction
+       PERFORM DeleteSupplier
+    END-IF.
+
+    STOP RUN.
+
+
+AddSupplier.
+    PERFORM ReserveSupplierKey
+    DISPLAY "Supplier Name (20 chars) -> " WITH NO ADVANCING
+    ACCEPT SupplierName
+    DISPLAY "Supplier Address (50 chars) -> " WITH NO ADVANCING
+    ACCEPT SupplierAddress
+    MOVE SupplierKey TO SupplierCode
+
+    OPEN I-O SupplierFile
+    IF NOT SupplierFileOk
+       DISPLAY "RELSUPP.DAT could not be opened - status " SupplierStatus
+       STOP RUN
+    END-IF
+    WRITE SupplierRecord
+       INVALID KEY DISPLAY "Supplier status = " SupplierStatus
+    END-WRITE
+    CLOSE SupplierFile.
+
+
+ReserveSupplierKey.
+    IF FreeSlotCount > ZERO
+       PERFORM TakeLowestFreeSlot
+    ELSE
+       PERFORM FindNextNewKey
+    END-IF.
+
+
+* Scans the whole free-slot list for its lowest value rather than
+* just popping the front of it, so the lowest freed key is always
+* the one reused - matching cob16.cbl's 0007-TAKE-FREESLOT.
+TakeLowestFreeSlot.
+    MOVE FreeSlotEntry(1) TO LowestFreeSlotValue
+    MOVE 1 TO LowestFreeSlotIndex
+    PERFORM VARYING Sub FROM 2 BY 1 UNTIL Sub > FreeSlotCount
+       IF FreeSlotEntry(Sub) < LowestFreeSlotValue
+          MOVE FreeSlotEntry(Sub) TO LowestFreeSlotValue
+          MOVE Sub TO LowestFreeSlotIndex
+       END-IF
+    END-PERFORM
+    MOVE LowestFreeSlotValue TO SupplierKey
+    MOVE FreeSlotEntry(FreeSlotCount) TO FreeSlotEntry(LowestFreeSlotIndex)
+    SUBTRACT 1 FROM FreeSlotCount
+    PERFORM SaveFreeSlots.
+
+
+FindNextNewKey.
+    OPEN INPUT SupplierFile
+    IF NOT SupplierFileOk
+       DISPLAY "RELSUPP.DAT could not be opened - status " SupplierStatus
+       STOP RUN
+    END-IF
+    MOVE ZERO TO HighestKeyUsed
+    MOVE ZERO TO SupplierKey
+    PERFORM UNTIL NOT SupplierFileOk
+       ADD 1 TO SupplierKey
+       READ SupplierFile
+       IF SupplierFileOk
+          MOVE SupplierKey TO HighestKeyUsed
+       END-IF
+    END-PERFORM
+    CLOSE SupplierFile
+    COMPUTE SupplierKey = HighestKeyUsed + 1.
+
+
+DeleteSupplier.
+    DISPLAY "Supplier Code to delete (2 digits) -> " WITH NO ADVANCING
+    ACCEPT SupplierKey
+
+    OPEN I-O SupplierFile
+    IF NOT SupplierFileOk
+       DISPLAY "RELSUPP.DAT could not be opened - status " SupplierStatus
+       STOP RUN
+    END-IF
+    DELETE SupplierFile
+       INVALID KEY DISPLAY "Supplier status = " SupplierStatus
+       NOT INVALID KEY PERFORM AddFreeSlot
+    END-DELETE
+    CLOSE SupplierFile.
+
+
+AddFreeSlot.
+    IF FreeSlotCount < 50
+       ADD 1 TO FreeSlotCount
+       MOVE SupplierKey TO FreeSlotEntry(FreeSlotCount)
+       PERFORM SaveFreeSlots
+    ELSE
+       ADD 1 TO FreeSlotOverflowCount
+       DISPLAY "Free slot table full - code " SupplierKey
+               " not recorded as free"
+    END-IF.
+
+
+LoadFreeSlots.
+* FREESUPP.DAT will not exist yet the first time this program is run
+* after Seq2Rel builds RELSUPP.DAT with no deletions behind it, so a
+* missing file here just means there are no free slots to load.
+    MOVE ZERO TO FreeSlotCount
+    OPEN INPUT FreeSlotFile
+    IF FreeSlotFileOk
+       READ FreeSlotFile
+          AT END SET EndOfFreeSlots TO TRUE
+       END-READ
+       PERFORM UNTIL EndOfFreeSlots
+          ADD 1 TO FreeSlotCount
+          MOVE FreeRelativeKey TO FreeSlotEntry(FreeSlotCount)
+          READ FreeSlotFile
+             AT END SET EndOfFreeSlots TO TRUE
+          END-READ
+       END-PERFORM
+       CLOSE FreeSlotFile
+    END-IF.
+
+
+SaveFreeSlots.
+    OPEN OUTPUT FreeSlotFile
+    PERFORM VARYING Sub FROM 1 BY 1 UNTIL Sub > FreeSlotCount
+       MOVE FreeSlotEntry(Sub) TO FreeRelativeKey
+       WRITE FreeSlotRecord
+    END-PERFORM
+    CLOSE FreeSlotFile.
