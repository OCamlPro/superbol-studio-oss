@@ -1,32 +1,65 @@
-      $ SET SOURCEFORMAT"FREE"
-IDENTIFICATION DIVISION.
-PROGRAM-ID.  PerformFormat1.
-AUTHOR.  Michael Coughlan.
-* Illustrates how the first format of the PERFORM may
-* be used to change the flow of control through a program.
-* Use the output of this program to get an understanding of how
-* this format of the PERFORM works.
-
-PROCEDURE DIVISION.
-TopLevel.
-    DISPLAY "In TopLevel. Starting to run program"
-    PERFORM OneLevelDown
-    DISPLAY "Back in TopLevel.".
-    STOP RUN.
-
-
-TwoLevelsDown.
-    DISPLAY ">>>>>>>> Now in TwoLevelsDown."
-    PERFORM ThreeLevelsDown.
-    DISPLAY ">>>>>>>> Back in TwoLevelsDown.".
-
-
-OneLevelDown.
-    DISPLAY ">>>> Now in OneLevelDown"
-    PERFORM TwoLevelsDown
-    DISPLAY ">>>> Back in OneLevelDown".
-
-
-ThreeLevelsDown.
-    DISPLAY ">>>>>>>>>>>> Now in ThreeLevelsDown".
-
+      $ SET SOURCEFORMAT"FREE"
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  PerformFormat1.
+AUTHOR.  Michael Coughlan.
+* Illustrates how the first format of the PERFORM may
+* be used to change the flow of control through a program.
+* Use the output of this program to get an understanding of how
+* this format of the PERFORM works.
+*
+* Each nested paragraph also stands in for a job step, with its own
+* return code that is checked and propagated back up through every
+* PERFORM in between - the same way a batch job's overall condition
+* code is really just the worst of its individual steps' codes. A
+* failure three levels down is still visible in RETURN-CODE at
+* STOP RUN, even though TopLevel never called ThreeLevelsDown itself.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01 SimulateFailure      PIC X VALUE "N".
+   88 FailStepRequested VALUE "Y", "y".
+
+01 TwoLevelsDownRC      PIC 9(3) VALUE ZERO.
+01 ThreeLevelsDownRC    PIC 9(3) VALUE ZERO.
+01 OneLevelDownRC       PIC 9(3) VALUE ZERO.
+
+PROCEDURE DIVISION.
+TopLevel.
+    DISPLAY "In TopLevel. Starting to run program"
+    DISPLAY "Simulate a failure in ThreeLevelsDown (Y/N)? "
+    ACCEPT SimulateFailure
+    PERFORM OneLevelDown
+    IF OneLevelDownRC > ZERO
+       DISPLAY "In TopLevel. OneLevelDown returned code " OneLevelDownRC
+       MOVE OneLevelDownRC TO RETURN-CODE
+    END-IF
+    DISPLAY "Back in TopLevel.".
+    STOP RUN.
+
+
+TwoLevelsDown.
+    DISPLAY ">>>>>>>> Now in TwoLevelsDown."
+    PERFORM ThreeLevelsDown
+    IF ThreeLevelsDownRC > ZERO
+       DISPLAY ">>>>>>>> ThreeLevelsDown returned code " ThreeLevelsDownRC
+       MOVE ThreeLevelsDownRC TO TwoLevelsDownRC
+    END-IF
+    DISPLAY ">>>>>>>> Back in TwoLevelsDown.".
+
+
+OneLevelDown.
+    DISPLAY ">>>> Now in OneLevelDown"
+    PERFORM TwoLevelsDown
+    IF TwoLevelsDownRC > ZERO
+       DISPLAY ">>>> TwoLevelsDown returned code " TwoLevelsDownRC
+       MOVE TwoLevelsDownRC TO OneLevelDownRC
+    END-IF
+    DISPLAY ">>>> Back in OneLevelDown".
+
+
+ThreeLevelsDown.
+    DISPLAY ">>>>>>>>>>>> Now in ThreeLevelsDown".
+    IF FailStepRequested
+       DISPLAY ">>>>>>>>>>>> Simulating a failure in this step"
+       MOVE 12 TO ThreeLevelsDownRC
+    END-IF.
