@@ -13,32 +13,53 @@ FILE-CONTROL.
     SELECT StudentFile ASSIGN TO "STUDENTS.DAT"
 		ORGANIZATION IS LINE SEQUENTIAL.
 
+    SELECT CourseFile ASSIGN TO "COURSE.DAT"
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS RANDOM
+		RECORD KEY IS MasterCourseCode
+		FILE STATUS IS CourseFileStatus.
+
 DATA DIVISION.
 FILE SECTION.
 FD StudentFile.
-01 StudentDetails.
-   02  StudentId       PIC 9(7).
-   02  StudentName.
-       03 Surname      PIC X(8).
-       03 Initials     PIC XX.
-   02  DateOfBirth.
-       03 YOBirth      PIC 9(4).
-       03 MOBirth      PIC 9(2).
-       03 DOBirth      PIC 9(2).
-   02  CourseCode      PIC X(4).
-   02  Gender          PIC X.
+    COPY "STUDENT.CPY".
+
+FD CourseFile.
+    COPY "COURSE.CPY".
+
+WORKING-STORAGE SECTION.
+01 CourseFileStatus       PIC XX.
 
 PROCEDURE DIVISION.
 Begin.
    OPEN INPUT StudentFile
+   OPEN INPUT CourseFile
    READ StudentFile
       AT END MOVE HIGH-VALUES TO StudentDetails
    END-READ
+*  Students.Dat may carry a leading header and trailing trailer
+*  record (see the RecordType field in STUDENT.CPY) - this reader
+*  has no condition names of its own for them, so it just moves on
+*  past anything that is not a plain detail record.
    PERFORM UNTIL StudentDetails = HIGH-VALUES
-      DISPLAY StudentId SPACE StudentName SPACE CourseCode SPACE YOBirth
+      IF RecordType = "D"
+         MOVE CourseCode TO MasterCourseCode
+         READ CourseFile
+            INVALID KEY MOVE "23" TO CourseFileStatus
+            NOT INVALID KEY MOVE "00" TO CourseFileStatus
+         END-READ
+         IF CourseFileStatus = "00"
+            DISPLAY StudentId SPACE StudentName SPACE CourseCode SPACE
+                    YOBirth
+         ELSE
+            DISPLAY StudentId SPACE StudentName SPACE CourseCode SPACE
+                    YOBirth SPACE "**UNKNOWN COURSE**"
+         END-IF
+      END-IF
       READ StudentFile
          AT END MOVE HIGH-VALUES TO StudentDetails
       END-READ
    END-PERFORM
    CLOSE StudentFile
+   CLOSE CourseFile
    STOP RUN.
