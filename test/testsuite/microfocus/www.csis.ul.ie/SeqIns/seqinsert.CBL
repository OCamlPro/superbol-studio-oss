@@ -2,87 +2,435 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. InsertRecords.
 AUTHOR. Michael Coughlan.
-* This program updates the Students.Dat file with insertions
-* taken from the Transins.Dat file to create a new file
-* - Students.New - which contains the inserted records.
+* This program updates the Students.Dat file against a stream of
+* Add/Change/Delete transactions taken from the Transins.Dat file to
+* create a new file - Students.New.
+*
+* TransCode A - insert TransRecord as a new master record.
+* TransCode C - replace the data portion of the matching master
+*               record with the transaction's data.
+* TransCode D - drop the matching master record from the new file.
+*
+* Transactions that do not apply cleanly (an Add for an id that
+* already exists, or a Change/Delete for an id that does not) are
+* written to Students.Rej along with the reason instead of stopping
+* the run.
+*
+* The run also drops a checkpoint every CheckpointInterval master
+* records so that, if it is interrupted, restarting it resumes from
+* the last checkpoint instead of reprocessing the whole file.
 
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
       SELECT StudentRecords ASSIGN "STUDENTS.DAT"
              ORGANIZATION IS LINE SEQUENTIAL
-             ACCESS MODE IS SEQUENTIAL.
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS StudentFileStatus.
 
       SELECT TransRecords ASSIGN "TRANSINS.DAT"
              ORGANIZATION IS LINE SEQUENTIAL
-             ACCESS MODE IS SEQUENTIAL.
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS TransFileStatus.
 
       SELECT NewStudentRecords ASSIGN "STUDENTS.NEW"
              ORGANIZATION IS LINE SEQUENTIAL
              ACCESS MODE IS SEQUENTIAL.
 
+      SELECT RejectFile ASSIGN "STUDENTS.REJ"
+             ORGANIZATION IS LINE SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL.
+
+      SELECT CheckpointFile ASSIGN "INSERT.CKP"
+             ORGANIZATION IS LINE SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS CheckpointStatus.
+
+* The Course master file - an Add or Change transaction's CourseCode
+* has to be on file before its data is let into Students.New.
+      SELECT CourseFile ASSIGN "COURSE.DAT"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS RANDOM
+             RECORD KEY IS MasterCourseCode
+             FILE STATUS IS CourseFileStatus.
+
+* Shared nightly job-run log - see WriteSysLog below.
+      SELECT SysLogFile ASSIGN "SYSLOG.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS SysLogFileStatus.
+
 
 DATA DIVISION.
 FILE SECTION.
 FD StudentRecords.
-01 StudentRecord.
-   88 EndOfStudentFile     VALUE HIGH-VALUES.
-   02 StudentID            PIC X(7).
-   02 FILLER               PIC X(23).
+    COPY "STUDENT.CPY"
+        REPLACING ==StudentDetails==   BY ==StudentRecord==
+                  ==StudentRecordCpy== BY ==FILLER==
+                  ==StudentRecKey==    BY ==StudentID==
+                  ==StudentRecBody==   BY ==StudentData==
+                  ==StudentId==        BY ==StudentIdNum==.
 
 FD TransRecords.
 01 TransRecord.
    88 EndOfTransFile       VALUE HIGH-VALUES.
+   02 TransCode            PIC X.
+      88 AddTransaction        VALUE "A", "a".
+      88 ChangeTransaction     VALUE "C", "c".
+      88 DeleteTransaction     VALUE "D", "d".
    02 TransStudentID       PIC X(7).
-   02 FILLER               PIC X(23).
+   02 TransData            PIC X(22).
+   02 TransDataFields REDEFINES TransData.
+      03 FILLER            PIC X(18).
+      03 TransCourseCode   PIC X(4).
 
 FD NewStudentRecords.
-01 NewStudentRecord        PIC X(30).
+01 NewStudentRecord        PIC X(31).
+
+FD RejectFile.
+01 RejectLine              PIC X(60).
+
+FD CheckpointFile.
+01 CheckpointRecord.
+   02 CkStudentCount       PIC 9(6).
+   02 CkTransCount         PIC 9(6).
+   02 CkOutputCount        PIC 9(6).
+
+FD CourseFile.
+    COPY "COURSE.CPY".
+
+FD SysLogFile.
+    COPY "SYSLOG.CPY".
+
+
+WORKING-STORAGE SECTION.
+01  StudentReadCount       PIC 9(6) VALUE ZERO.
+01  TransReadCount         PIC 9(6) VALUE ZERO.
+01  RestartStudentCount    PIC 9(6) VALUE ZERO.
+01  RestartTransCount      PIC 9(6) VALUE ZERO.
+01  CheckpointInterval     PIC 9(6) VALUE 50.
+01  Resuming               PIC X VALUE "N".
+    88 IsResuming          VALUE "Y".
+
+01  CheckpointStatus       PIC XX.
+    88 CheckpointFileOk    VALUE "00".
 
+01  StudentFileStatus      PIC XX.
+    88 StudentFileOk       VALUE "00".
 
+01  TransFileStatus        PIC XX.
+    88 TransFileOk         VALUE "00".
+
+01  CourseFileStatus       PIC XX.
+    88 CourseFileOk        VALUE "00".
+
+01  SysLogFileStatus       PIC XX.
+    88 SysLogFileOk        VALUE "00".
+
+01  RejectReason           PIC X(30).
+01  RejectCount            PIC 9(6) VALUE ZERO.
+
+01  RejectDetailLine.
+    02 FILLER              PIC X(11) VALUE "Rejected - ".
+    02 RjTransStudentID    PIC X(7).
+    02 FILLER              PIC X(4)  VALUE " -  ".
+    02 RjReason            PIC X(30).
+
+* Students.Dat carries a leading header and trailing trailer record
+* (see RecordType in STUDENT.CPY); the trailer's detail count is
+* reconciled against the detail records actually read, and a fresh
+* header/trailer pair is written around the merged detail records in
+* Students.New so the next run (and SeqRpt/SeqReadNo88) can rely on
+* the same convention.
+01  InputDetailReadCount   PIC 9(6) VALUE ZERO.
+01  InputTrailerCount      PIC 9(6) VALUE ZERO.
+01  TrailerSeen            PIC X VALUE "N".
+    88 TrailerWasSeen      VALUE "Y".
+01  OutputDetailCount      PIC 9(6) VALUE ZERO.
+
+01  OutTrailerRecord.
+    02 OutCtlExtractDate   PIC 9(8) VALUE ZERO.
+    02 OutCtlDetailCount   PIC 9(6).
+    02 FILLER              PIC X(16) VALUE SPACES.
+    02 OutRecordType       PIC X VALUE "T".
 
 
 PROCEDURE DIVISION.
 BEGIN.
+    PERFORM ReadCheckpoint
+
     OPEN INPUT StudentRecords
+    IF NOT StudentFileOk
+       DISPLAY "STUDENTS.DAT could not be opened - status " StudentFileStatus
+       MOVE 16 TO RETURN-CODE
+       STOP RUN
+    END-IF
+
     OPEN INPUT TransRecords
-    OPEN OUTPUT NewStudentRecords
+    IF NOT TransFileOk
+       DISPLAY "TRANSINS.DAT could not be opened - status " TransFileStatus
+       MOVE 16 TO RETURN-CODE
+       STOP RUN
+    END-IF
 
-    READ StudentRecords
-       AT END SET EndOfStudentFile TO TRUE
-    END-READ
+    OPEN OUTPUT RejectFile
 
-    READ TransRecords
-       AT END SET EndOfTransFile TO TRUE
-    END-READ
+    OPEN INPUT CourseFile
+    IF NOT CourseFileOk
+       DISPLAY "COURSE.DAT could not be opened - status " CourseFileStatus
+       MOVE 16 TO RETURN-CODE
+       STOP RUN
+    END-IF
+
+    IF IsResuming
+       OPEN EXTEND NewStudentRecords
+    ELSE
+       OPEN OUTPUT NewStudentRecords
+    END-IF
+
+    PERFORM UNTIL StudentReadCount >= RestartStudentCount
+       READ StudentRecords
+          AT END SET EndOfStudentFile TO TRUE
+       END-READ
+       ADD 1 TO StudentReadCount
+    END-PERFORM
+
+    PERFORM UNTIL TransReadCount >= RestartTransCount
+       READ TransRecords
+          AT END SET EndOfTransFile TO TRUE
+       END-READ
+       ADD 1 TO TransReadCount
+    END-PERFORM
+
+    IF NOT IsResuming
+       PERFORM ReadFirstStudentRecord
+
+       READ TransRecords
+          AT END SET EndOfTransFile TO TRUE
+       END-READ
+       ADD 1 TO TransReadCount
+    END-IF
 
     PERFORM UNTIL (EndOfStudentFile) AND (EndOfTransFile)
        EVALUATE TRUE
-         WHEN (StudentID < TransStudentID)
+         WHEN (StudentID < TransStudentID) OR
+              (EndOfTransFile AND NOT EndOfStudentFile)
               WRITE NewStudentRecord FROM StudentRecord
-              READ StudentRecords
-                 AT END SET EndOfStudentFile TO TRUE
-              END-READ
+              ADD 1 TO OutputDetailCount
+              PERFORM ReadNextStudentRecord
+              PERFORM CheckCheckpoint
 
-         WHEN (StudentID > TransStudentID)
-              WRITE NewStudentRecord FROM TransRecord
+         WHEN (StudentID > TransStudentID) OR
+              (EndOfStudentFile AND NOT EndOfTransFile)
+              IF AddTransaction
+                 MOVE TransCourseCode TO MasterCourseCode
+                 READ CourseFile
+                    INVALID KEY
+                       MOVE "Unknown CourseCode" TO RejectReason
+                       PERFORM WriteRejectLine
+                    NOT INVALID KEY
+* Build the new master record field by field rather than WRITE ...
+* FROM TransRecord - TransRecord carries TransCode ahead of
+* TransStudentID, so a straight whole-record move would shift every
+* byte out of position instead of just leaving RecordType blank.
+                       MOVE TransStudentID TO StudentID
+                       MOVE TransData TO StudentData(1:22)
+                       MOVE SPACE TO Gender
+                       SET DetailRecordType TO TRUE
+                       WRITE NewStudentRecord FROM StudentRecord
+                       ADD 1 TO OutputDetailCount
+                 END-READ
+              ELSE
+                 MOVE "Change/Delete target not found" TO RejectReason
+                 PERFORM WriteRejectLine
+              END-IF
               READ TransRecords
                   AT END SET EndOfTransFile TO TRUE
               END-READ
+              ADD 1 TO TransReadCount
+              PERFORM CheckCheckpoint
 
          WHEN (StudentID = TransStudentID)
-              DISPLAY "Error - " TransStudentId " already exists in file"
-              READ TransRecords
-                  AT END SET EndOfTransFile TO TRUE
-              END-READ
+              EVALUATE TRUE
+                WHEN AddTransaction
+                     MOVE "Id already exists in file" TO RejectReason
+                     PERFORM WriteRejectLine
+                     READ TransRecords
+                        AT END SET EndOfTransFile TO TRUE
+                     END-READ
+                     ADD 1 TO TransReadCount
+                     PERFORM CheckCheckpoint
+
+                WHEN ChangeTransaction
+                     MOVE TransCourseCode TO MasterCourseCode
+                     READ CourseFile
+                        INVALID KEY
+                           MOVE "Unknown CourseCode" TO RejectReason
+                           PERFORM WriteRejectLine
+                           WRITE NewStudentRecord FROM StudentRecord
+                           ADD 1 TO OutputDetailCount
+                        NOT INVALID KEY
+                           MOVE TransData TO StudentData(1:22)
+                           SET DetailRecordType TO TRUE
+                           WRITE NewStudentRecord FROM StudentRecord
+                           ADD 1 TO OutputDetailCount
+                     END-READ
+                     PERFORM ReadNextStudentRecord
+                     READ TransRecords
+                        AT END SET EndOfTransFile TO TRUE
+                     END-READ
+                     ADD 1 TO TransReadCount
+                     PERFORM CheckCheckpoint
+
+                WHEN DeleteTransaction
+                     PERFORM ReadNextStudentRecord
+                     READ TransRecords
+                        AT END SET EndOfTransFile TO TRUE
+                     END-READ
+                     ADD 1 TO TransReadCount
+                     PERFORM CheckCheckpoint
+              END-EVALUATE
        END-EVALUATE
     END-PERFORM
-    
+
+    PERFORM WriteMasterTrailer
+
+* InputDetailReadCount only covers records read in this run, so the
+* reconciliation is only meaningful for a run that saw the whole
+* file - a run resumed from a checkpoint already skipped part of it.
+    IF TrailerWasSeen AND NOT IsResuming
+       AND InputTrailerCount NOT = InputDetailReadCount
+       DISPLAY "STUDENTS.DAT trailer count " InputTrailerCount
+               " does not match " InputDetailReadCount " detail records read"
+    END-IF
+
+    PERFORM WriteSysLog
+
     CLOSE StudentRecords
     CLOSE TransRecords
     CLOSE NewStudentRecords
+    CLOSE RejectFile
+    CLOSE CourseFile
+    PERFORM ClearCheckpoint
     STOP RUN.
 
 
+WriteRejectLine.
+    ADD 1 TO RejectCount
+    MOVE TransStudentID TO RjTransStudentID
+    MOVE RejectReason   TO RjReason
+    WRITE RejectLine FROM RejectDetailLine.
+
+
+ReadFirstStudentRecord.
+* The very first record of a fresh run may be a header - pass it
+* through to Students.New unchanged and read on to the first real
+* detail record before the merge loop starts.
+    READ StudentRecords
+       AT END SET EndOfStudentFile TO TRUE
+    END-READ
+    ADD 1 TO StudentReadCount
+    IF HeaderRecordType
+       WRITE NewStudentRecord FROM StudentRecord
+       READ StudentRecords
+          AT END SET EndOfStudentFile TO TRUE
+       END-READ
+       ADD 1 TO StudentReadCount
+    END-IF
+    IF TrailerRecordType
+       MOVE CtlDetailCount TO InputTrailerCount
+       SET TrailerWasSeen TO TRUE
+       SET EndOfStudentFile TO TRUE
+    ELSE
+       IF NOT EndOfStudentFile
+          ADD 1 TO InputDetailReadCount
+       END-IF
+    END-IF.
+
+
+ReadNextStudentRecord.
+* A trailer record ends the master file as far as the merge is
+* concerned - its detail count is kept for reconciliation and the
+* file is treated as exhausted from here on, the same as a real
+* AT END, so every EVALUATE branch above already does the right
+* thing with whatever transactions remain.
+    READ StudentRecords
+       AT END SET EndOfStudentFile TO TRUE
+    END-READ
+    ADD 1 TO StudentReadCount
+    IF TrailerRecordType
+       MOVE CtlDetailCount TO InputTrailerCount
+       SET TrailerWasSeen TO TRUE
+       SET EndOfStudentFile TO TRUE
+    ELSE
+       IF NOT EndOfStudentFile
+          ADD 1 TO InputDetailReadCount
+       END-IF
+    END-IF.
+
+
+WriteMasterTrailer.
+    MOVE OutputDetailCount TO OutCtlDetailCount
+    WRITE NewStudentRecord FROM OutTrailerRecord.
+
+
+CheckCheckpoint.
+* A run of consecutive Add/Delete transactions against ids not on the
+* master file moves TransReadCount without ever moving
+* StudentReadCount, so both counters are checked here - either one
+* reaching CheckpointInterval is enough to drop a checkpoint.
+    IF FUNCTION MOD(StudentReadCount, CheckpointInterval) = 0
+       OR FUNCTION MOD(TransReadCount, CheckpointInterval) = 0
+       PERFORM WriteCheckpoint
+    END-IF.
+
+
+WriteCheckpoint.
+    OPEN OUTPUT CheckpointFile
+    MOVE StudentReadCount   TO CkStudentCount
+    MOVE TransReadCount     TO CkTransCount
+    MOVE OutputDetailCount  TO CkOutputCount
+    WRITE CheckpointRecord
+    CLOSE CheckpointFile.
+
+
+ReadCheckpoint.
+    OPEN INPUT CheckpointFile
+    IF CheckpointFileOk
+       READ CheckpointFile
+          AT END MOVE "10" TO CheckpointStatus
+       END-READ
+       IF CheckpointFileOk
+          MOVE CkStudentCount TO RestartStudentCount
+          MOVE CkTransCount   TO RestartTransCount
+          MOVE CkOutputCount  TO OutputDetailCount
+          SET IsResuming TO TRUE
+       END-IF
+       CLOSE CheckpointFile
+    END-IF.
+
+
+ClearCheckpoint.
+    OPEN OUTPUT CheckpointFile
+    CLOSE CheckpointFile.
 
 
+WriteSysLog.
+* One line per run, appended to the shared job log so a nightly
+* consolidated report can be run over every job's results together.
+    MOVE "INSERTRECS"           TO SlJobName
+    MOVE FUNCTION CURRENT-DATE(1:8)  TO SlRunDate
+    MOVE FUNCTION CURRENT-DATE(9:6)  TO SlRunTime
+    MOVE TransReadCount         TO SlRecordsRead
+    MOVE RejectCount            TO SlItemsFlagged
+    IF RejectCount > ZERO
+       SET SlStatusWarn TO TRUE
+    ELSE
+       SET SlStatusOk TO TRUE
+    END-IF
+    OPEN EXTEND SysLogFile
+    IF NOT SysLogFileOk
+       OPEN OUTPUT SysLogFile
+    END-IF
+    WRITE SysLogRecord
+    CLOSE SysLogFile.
